@@ -20,13 +20,23 @@
            SELECT FURN-INPUT
                ASSIGN TO "C:/COBOLSP20/FURNCODE.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MTDFILE
+               ASSIGN TO "C:/COBOLSP20/MTDHIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MTD-FILE-STATUS.
+           SELECT AUDITLOG
+               ASSIGN TO "C:/COBOLSP20/AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCOUT
+               ASSIGN TO "C:/COBOLSP20/CBLEXC.PRT"
+               ORGANIZATION IS RECORD SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD INPT
            LABEL RECORD IS STANDARD
            DATA RECORD IS ST-REC
-           RECORD CONTAINS 42 CHARACTERS.
+           RECORD CONTAINS 46 CHARACTERS.
 
        01 ST-REC.
            05 ST-SLM-NUM           PIC 99.
@@ -38,6 +48,17 @@
                88 VAL-FUR-CODE                 VALUE 1 THRU 9.
            05 ST-SALES-DATE        PIC 9(6).
            05 ST-SLM-NAME          PIC X(25).
+           05 ST-TRAN-TYPE         PIC X       VALUE 'S'.
+               88 TRAN-IS-SALE                 VALUE 'S'.
+               88 TRAN-IS-RETURN               VALUE 'R'.
+           05 ST-STORE-NUM         PIC 9       VALUE 1.
+               88 VAL-STORE-NUM                VALUE 1 THRU 5.
+           05 ST-SCHED-TYPE        PIC X       VALUE 'N'.
+               88 SCHED-IS-DELIVERY            VALUE 'D'.
+               88 SCHED-IS-PICKUP              VALUE 'P'.
+               88 SCHED-IS-NONE                VALUE 'N'.
+           05 ST-ROUTE-CODE        PIC 9       VALUE 1.
+               88 VAL-ROUTE-CODE                VALUE 1 THRU 5.
 
        FD PRTOUT
            LABEL RECORD IS STANDARD
@@ -54,8 +75,37 @@
 
        01 FURN-TYPE.
            05 FT-FURN-CODE         PIC 9.
+               88 FT-VAL-FURN-CODE             VALUE 1 THRU 9.
+
+      *CARRIES THE MONTH-TO-DATE ROLLUP FORWARD, RUN TO RUN, SO
+      *MULTIPLE WEEKLY RUNS IN THE SAME CALENDAR MONTH ACCUMULATE
+       FD MTDFILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS MTD-REC
+           RECORD CONTAINS 266 CHARACTERS.
+
+       01 MTD-REC.
+           05 MR-MONTH             PIC 99.
+           05 MR-SLM-TOTALS        PIC S9(9)V99  OCCURS 15.
+           05 MR-FUR-TOTALS        PIC S9(9)V99  OCCURS 9.
+
+       FD AUDITLOG
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS AUDIT-REC.
+
+       COPY "AUDIT.CPY".
+
+       FD EXCOUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS EXCLINE
+           LINAGE IS 60 WITH FOOTING AT 56.
+
+       01 EXCLINE PIC X(132).
 
        WORKING-STORAGE SECTION.
+       COPY "TRAILER.CPY".
+
        01 DAILY-AREA.
            05 DAILY-TABLE  OCCURS 15.
                10 TAB-NAME         PIC X(25).
@@ -63,19 +113,106 @@
                    15 DAY-SALE     PIC S9(7)V99.
                10 WEEK-SALES       PIC S9(9)V99.
                    88 INVAL-SALES              VALUE 0.
+               10 SLM-COMMISSION   PIC S9(7)V99.
+
+       01 COMMISSION-RATE          PIC 9V99        VALUE 0.05.
+       01 SLM-COMM-AMT             PIC S9(5)V99    VALUE 0.
+       01 GT-COMMISSION-TOTAL      PIC S9(9)V99    VALUE 0.
+       01 TRAN-AMOUNT              PIC S9(5)V99    VALUE 0.
+       01 GT-RETURNS-TOTAL         PIC S9(9)V99    VALUE 0.
+
+       01 MTD-FILE-STATUS          PIC XX.
+
+       01 MTD-AREA.
+           05 MTD-MONTH             PIC 99          VALUE 0.
+           05 MTD-SLM-TOTALS        PIC S9(9)V99    OCCURS 15
+                                                     VALUE 0.
+           05 MTD-FUR-TOTALS        PIC S9(9)V99    OCCURS 9
+                                                     VALUE 0.
 
        01 DAILY-TOTALS-AREA.
-           05 DAILY-TOTALS	 OCCURS 7.
-       	       10  TOTAL               PIC 9(10)V99.
+           05 DAILY-TOTALS  OCCURS 7.
+               10  TOTAL               PIC S9(10)V99.
 
        01 COUNTERS.
            05 SINDX                PIC 99      VALUE 0.
            05 DINDX                PIC 99      VALUE 0.
+           05 REC-COUNT             PIC 9(6)    VALUE 0.
+
+       01 VALIDATION-AREA.
+           05 INPUT-VALID           PIC XXX     VALUE 'YES'.
+           05 EXC-VALIDATION-MSG    PIC X(60)   VALUE SPACE.
+
+       01 EXCEPTION-TITLE.
+           05 FILLER                PIC X(52)   VALUE SPACE.
+           05 FILLER                PIC X(23)
+               VALUE "TRANSACTION EXCEPTIONS".
+
+       01 EXCEPTION-HEADINGS.
+           05 FILLER                PIC X(16)   VALUE "SLM #".
+           05 FILLER                PIC X(10)   VALUE "DAY".
+           05 FILLER                PIC X(12)   VALUE "FUR CODE".
+           05 FILLER                PIC X(60)   VALUE "DESCRIPTION".
+
+       01 EXCEPTION-LINE.
+           05 EXC-SLM-NUM            PIC Z9.
+           05 FILLER                 PIC X(14)  VALUE SPACE.
+           05 EXC-DAY                PIC 9.
+           05 FILLER                 PIC X(9)   VALUE SPACE.
+           05 EXC-FUR-CODE           PIC 9.
+           05 FILLER                 PIC X(11)  VALUE SPACE.
+           05 EXC-DESCR              PIC X(60).
+
+       01 GT-EXCEPTION-LINE.
+           05 FILLER                 PIC X(17)
+               VALUE 'TOTAL EXCEPTIONS:'.
+           05 GT-EXCEPTION           PIC Z,ZZ9.
+           05 FILLER                 PIC X(97)  VALUE SPACE.
+
+       01 EXCEPTION-LINE-VARS.
+           05 C-PG-EXCEPTION         PIC 99      VALUE ZERO.
+           05 GT-EXCEPTIONS          PIC 9(4)    VALUE ZERO.
 
        01 TBL-FURNITURE-INFO OCCURS 9 TIMES.
            05 TBL-FURN-TYPE            PIC X(22).
            05 TBL-FURN-TOT             PIC S9(9)V99.
 
+      *STORE LOCATION TABLE - ONE ENTRY PER STORE SO SALES CAN BE
+      *BROKEN OUT BY WHICH LOCATION RANG UP THE TRANSACTION
+       01 STORE-NAME-AREA.
+           05 FILLER               PIC X(20)   VALUE "DOWNTOWN".
+           05 FILLER               PIC X(20)   VALUE "WESTSIDE".
+           05 FILLER               PIC X(20)   VALUE "EASTGATE".
+           05 FILLER               PIC X(20)   VALUE "NORTHPARK".
+           05 FILLER               PIC X(20)   VALUE "SOUTHBAY".
+
+       01 STORE-NAME-TABLE REDEFINES STORE-NAME-AREA.
+           05 STR-NAME OCCURS 5.
+               10 STR-NAME-TXT         PIC X(20).
+
+       01 STORE-TOTALS-AREA.
+           05 STORE-SALES              PIC S9(9)V99    OCCURS 5
+                                                         VALUE 0.
+
+      *DELIVERY/PICKUP ROUTE TABLE - ONE ENTRY PER ROUTE SO STOPS CAN
+      *BE BROKEN OUT BY WHICH ROUTE WILL RUN THE DELIVERY OR PICKUP
+       01 ROUTE-NAME-AREA.
+           05 FILLER               PIC X(20)   VALUE "RT1-DOWNTOWN".
+           05 FILLER               PIC X(20)   VALUE "RT2-WESTSIDE".
+           05 FILLER               PIC X(20)   VALUE "RT3-EASTGATE".
+           05 FILLER               PIC X(20)   VALUE "RT4-NORTHPARK".
+           05 FILLER               PIC X(20)   VALUE "RT5-SOUTHBAY".
+
+       01 ROUTE-NAME-TABLE REDEFINES ROUTE-NAME-AREA.
+           05 RTE-NAME OCCURS 5.
+               10 RTE-NAME-TXT         PIC X(20).
+
+       01 ROUTE-TOTALS-AREA.
+           05 ROUTE-DELIVERIES         PIC 9(5)        OCCURS 5
+                                                         VALUE 0.
+           05 ROUTE-PICKUPS            PIC 9(5)        OCCURS 5
+                                                         VALUE 0.
+
       *OUTPUT LINES
        01 COMPANY-TITLE-LINE.
            05 FILLER               PIC X(6)    VALUE 'DATE:'.
@@ -108,22 +245,28 @@
            05 FILLER               PIC X(14)   VALUE "SATURDAY".
            05 FILLER               PIC X(12)   VALUE "SUNDAY".
            05 FILLER               PIC X(14)   VALUE "WEEKLY TOTAL".
+           05 FILLER               PIC X(10)   VALUE "  WARNING".
 
        01 SALESPERSON-DETAIL-LINE OCCURS 15 TIMES.
            05 O-NAME               PIC X(25).
-           05 FILLER               PIC X      VALUE SPACES.
            05 O-DAY-SALES OCCURS 7 TIMES.
                10 O-DAY-SALE       PIC -Z(7).99.
                10 FILLER           PIC X       VALUE SPACES.
-           05 FILLER               PIC X       VALUE SPACES.
            05 O-WEEK-SALES         PIC -$$$$,$$$,$$$.99.
+           05 O-NEG-FLAG           PIC X(7)    VALUE SPACES.
 
        01 REPORT-TOT-LINE.
            05 FILLER               PIC X(27)   VALUE "DAILY TOTALS".
            05 O-DAILY-TOTALS OCCURS 7.
-               10 O-TOTAL          PIC Z(7).99.
+               10 O-TOTAL          PIC -Z(7).99.
                10 FILLER           PIC XX       VALUE SPACES.
 
+       01 RETURNS-TOT-LINE.
+           05 FILLER               PIC X(27)   VALUE "TOTAL RETURNS".
+           05 FILLER               PIC X(77)   VALUE SPACES.
+           05 O-GT-RETURNS         PIC -$$$$,$$$.99.
+           05 FILLER               PIC X(16)   VALUE SPACES.
+
       *SUMMARY REPORT LINES
        01 COMPANY-SUMMARY-LINE.
            05 FILLER               PIC X(59)   VALUE SPACES.
@@ -138,6 +281,91 @@
            05 O-ITEM-TOTAL         PIC $$$$,$$$.99.
            05 FILLER               PIC X(66).
 
+      *COMMISSION REPORT LINES
+       01 COMPANY-COMMISSION-LINE.
+           05 FILLER               PIC X(59)   VALUE SPACES.
+           05 FILLER               PIC X(73)  VALUE "COMMISSION REPORT".
+
+       01 COMMISSION-HEADING.
+           05 FILLER               PIC X(31)   VALUE "SALESPERSON".
+           05 FILLER               PIC X(30)   VALUE "WEEKLY SALES".
+           05 FILLER               PIC X(30)   VALUE "COMMISSION".
+
+       01 COMMISSION-DETAIL-LINE OCCURS 15 TIMES.
+           05 OC-NAME               PIC X(25).
+           05 FILLER                PIC X(6)   VALUE SPACES.
+           05 OC-WEEK-SALES         PIC -$$$$,$$$,$$$.99.
+           05 FILLER                PIC X(6)   VALUE SPACES.
+           05 OC-COMMISSION         PIC -$$,$$$,$$$.99.
+           05 FILLER                PIC X(37)  VALUE SPACES.
+
+       01 COMMISSION-TOT-LINE.
+           05 FILLER               PIC X(27)   VALUE "TOTAL COMMISSION".
+           05 FILLER               PIC X(58)   VALUE SPACES.
+           05 OC-GT-COMMISSION     PIC -$$$$,$$$,$$$.99.
+           05 FILLER               PIC X(31)   VALUE SPACES.
+
+      *MONTH-TO-DATE ROLLUP REPORT LINES
+       01 COMPANY-MTD-LINE.
+           05 FILLER               PIC X(59)   VALUE SPACES.
+           05 FILLER               PIC X(73)  VALUE
+                   "MONTH TO DATE ROLLUP".
+
+       01 MTD-SLM-HEADING.
+           05 FILLER               PIC X(31)   VALUE "SALESPERSON".
+           05 FILLER               PIC X(30)   VALUE "MTD SALES".
+
+       01 MTD-SLM-DETAIL-LINE OCCURS 15 TIMES.
+           05 O-MTD-NAME            PIC X(25).
+           05 FILLER                PIC X(6)   VALUE SPACES.
+           05 O-MTD-SLM-SALES       PIC -$$$$,$$$,$$$.99.
+           05 FILLER                PIC X(70)  VALUE SPACES.
+
+       01 MTD-FUR-HEADING.
+           05 FILLER               PIC X(55)   VALUE "FURNITURE TYPE".
+           05 FILLER               PIC X(30)   VALUE "MTD SALES".
+
+       01 MTD-FUR-DETAIL-LINE OCCURS 9 TIMES.
+           05 O-MTD-ITEM            PIC X(22).
+           05 FILLER                PIC X(6)   VALUE SPACES.
+           05 O-MTD-FUR-SALES       PIC -$$$$,$$$,$$$.99.
+           05 FILLER                PIC X(77)  VALUE SPACES.
+
+      *STORE LOCATION REPORT LINES
+       01 COMPANY-STORE-LINE.
+           05 FILLER               PIC X(59)   VALUE SPACES.
+           05 FILLER               PIC X(73)  VALUE
+                   "STORE SALES REPORT".
+
+       01 STORE-HEADING.
+           05 FILLER               PIC X(31)   VALUE "STORE LOCATION".
+           05 FILLER               PIC X(30)   VALUE "WEEKLY SALES".
+
+       01 STORE-DETAIL-LINE OCCURS 5 TIMES.
+           05 O-STORE-NAME          PIC X(20).
+           05 FILLER                PIC X(11)  VALUE SPACES.
+           05 O-STORE-SALES         PIC -$$$$,$$$,$$$.99.
+           05 FILLER                PIC X(75)  VALUE SPACES.
+
+      *DELIVERY/PICKUP ROUTE REPORT LINES
+       01 COMPANY-ROUTE-LINE.
+           05 FILLER               PIC X(59)   VALUE SPACES.
+           05 FILLER               PIC X(73)  VALUE
+                   "DELIVERY/PICKUP ROUTE REPORT".
+
+       01 ROUTE-HEADING.
+           05 FILLER               PIC X(31)   VALUE "ROUTE".
+           05 FILLER               PIC X(25)   VALUE "DELIVERIES".
+           05 FILLER               PIC X(25)   VALUE "PICKUPS".
+
+       01 ROUTE-DETAIL-LINE OCCURS 5 TIMES.
+           05 O-ROUTE-NAME          PIC X(20).
+           05 FILLER                PIC X(11)  VALUE SPACES.
+           05 O-ROUTE-DELIVERIES    PIC ZZ,ZZ9.
+           05 FILLER                PIC X(15)  VALUE SPACES.
+           05 O-ROUTE-PICKUPS       PIC ZZ,ZZ9.
+           05 FILLER                PIC X(46)  VALUE SPACES.
+
        01 MISC.
            05 EOF                  PIC X       VALUE 'F'.
            05 C-PG                 PIC 99      VALUE 0.
@@ -166,7 +394,9 @@
        L2-INIT.
            OPEN INPUT INPT.
            OPEN OUTPUT PRTOUT.
+           OPEN OUTPUT EXCOUT.
            OPEN INPUT FURN-INPUT.
+           OPEN EXTEND AUDITLOG.
 
            PERFORM L3-TABLE-INIT
                UNTIL EOF = 'E'
@@ -178,17 +408,33 @@
            MOVE I-MM TO MM.
            MOVE I-DD TO DD.
 
+           MOVE "CBLCJF03" TO AUD-PGM-ID.
+           MOVE I-YYYY TO AUD-YYYY.
+           MOVE I-MM TO AUD-MM.
+           MOVE I-DD TO AUD-DD.
+           MOVE I-TIME TO AUD-TIME.
+           MOVE "START" TO AUD-EVENT.
+           MOVE 0 TO AUD-REC-COUNT.
+           WRITE AUDIT-REC.
 
+           PERFORM L3-MTD-RESTORE.
 
       *INITIALIZE THE TABLES
            INITIALIZE DAILY-AREA.
            INITIALIZE DAILY-TOTALS-AREA.
 
+           PERFORM L3-EXCEPTION-HEADER.
 
            PERFORM L3-READ.
 
        L2-MAINLINE.
-           PERFORM L3-CALCS.
+           PERFORM L3-VALIDATE-INPUT.
+           IF INPUT-VALID = "NO"
+               MOVE EXC-VALIDATION-MSG TO EXC-DESCR
+               PERFORM L3-EXCEPTION
+           ELSE
+               PERFORM L3-CALCS
+           END-IF.
            PERFORM L3-READ.
 
        L2-CLOSING.
@@ -211,6 +457,71 @@
        		VARYING SINDX FROM 1 BY 1
        			UNTIL SINDX > 9.
 
+      **HEADERS FOR COMMISSION REPORT
+           PERFORM L3-GENERAL-HEADER.
+           PERFORM L3-COMMISSION-REPORT-HEADER.
+
+           PERFORM L4-PRINT-COMMISSION
+             VARYING SINDX FROM 1 BY 1
+             UNTIL SINDX > 15.
+
+           MOVE GT-COMMISSION-TOTAL TO OC-GT-COMMISSION.
+           WRITE PRTLINE FROM COMMISSION-TOT-LINE
+               AFTER ADVANCING 2 LINES.
+
+           PERFORM L3-MTD-UPDATE.
+           PERFORM L3-MTD-SAVE.
+
+      **HEADERS FOR MONTH-TO-DATE ROLLUP REPORT
+           PERFORM L3-GENERAL-HEADER.
+           PERFORM L3-MTD-REPORT-HEADER.
+
+           PERFORM L4-PRINT-MTD-SLM
+             VARYING SINDX FROM 1 BY 1
+             UNTIL SINDX > 15.
+
+           PERFORM L3-MTD-FUR-REPORT-HEADER.
+
+           PERFORM L4-PRINT-MTD-FUR
+             VARYING SINDX FROM 1 BY 1
+             UNTIL SINDX > 9.
+
+      **HEADERS FOR STORE LOCATION REPORT
+           PERFORM L3-GENERAL-HEADER.
+           PERFORM L3-STORE-REPORT-HEADER.
+
+           PERFORM L4-PRINT-STORE
+             VARYING SINDX FROM 1 BY 1
+             UNTIL SINDX > 5.
+
+      **HEADERS FOR DELIVERY/PICKUP ROUTE REPORT
+           PERFORM L3-GENERAL-HEADER.
+           PERFORM L3-ROUTE-REPORT-HEADER.
+
+           PERFORM L4-PRINT-ROUTE
+             VARYING SINDX FROM 1 BY 1
+             UNTIL SINDX > 5.
+
+           MOVE REC-COUNT TO TR-REC-COUNT.
+           MOVE GT-COMMISSION-TOTAL TO TR-HASH-TOTAL.
+           WRITE PRTLINE FROM TRAILER-LINE
+               AFTER ADVANCING 3 LINES.
+
+           MOVE GT-EXCEPTIONS TO GT-EXCEPTION.
+           WRITE EXCLINE FROM GT-EXCEPTION-LINE
+               AFTER ADVANCING 3 LINES.
+
+           MOVE GT-EXCEPTIONS TO TR-REC-COUNT.
+           MOVE GT-COMMISSION-TOTAL TO TR-HASH-TOTAL.
+           WRITE EXCLINE FROM TRAILER-LINE
+               AFTER ADVANCING 3 LINES.
+
+           MOVE "END  " TO AUD-EVENT.
+           MOVE REC-COUNT TO AUD-REC-COUNT.
+           WRITE AUDIT-REC.
+           CLOSE AUDITLOG.
+           CLOSE EXCOUT.
+
        L3-TABLE-INIT.
            READ FURN-INPUT
                AT END MOVE 'E' TO EOF.
@@ -218,25 +529,145 @@
            MOVE FT-FURN-CODE TO PD-FURN-CODE.
            MOVE SPACES TO PD-FURN-DESC.
 
-           CALL 'CBLLOAD' USING PD-FURN-CODE
-                                PD-FURN-DESC.
+           IF FT-VAL-FURN-CODE
+               CALL 'CBLLOAD' USING PD-FURN-CODE
+                                    PD-FURN-DESC
 
-           MOVE PD-FURN-DESC TO TBL-FURN-TYPE(PD-FURN-CODE).
-           MOVE ZEROS TO TBL-FURN-TOT(PD-FURN-CODE).
+               MOVE PD-FURN-DESC TO TBL-FURN-TYPE(PD-FURN-CODE)
+               MOVE ZEROS TO TBL-FURN-TOT(PD-FURN-CODE)
+           END-IF.
 
        L3-READ.
            READ INPT
                AT END
-                   MOVE "T" TO EOF.
+                   MOVE "T" TO EOF
+               NOT AT END
+                   ADD 1 TO REC-COUNT
+           END-READ.
+
+       L3-VALIDATE-INPUT.
+           MOVE "YES" TO INPUT-VALID.
+           EVALUATE TRUE
+               WHEN ST-AMOUNT NOT NUMERIC
+                   MOVE "ST-AMOUNT NON-NUMERIC" TO EXC-VALIDATION-MSG
+                   MOVE "NO" TO INPUT-VALID
+               WHEN NOT VAL-SLM-NUM
+                   MOVE "SALESPERSON NUMBER OUT OF RANGE"
+                       TO EXC-VALIDATION-MSG
+                   MOVE "NO" TO INPUT-VALID
+               WHEN NOT VAL-DAY
+                   MOVE "DAY OUT OF RANGE" TO EXC-VALIDATION-MSG
+                   MOVE "NO" TO INPUT-VALID
+               WHEN NOT VAL-FUR-CODE
+                   MOVE "FURNITURE CODE OUT OF RANGE"
+                       TO EXC-VALIDATION-MSG
+                   MOVE "NO" TO INPUT-VALID
+               WHEN NOT VAL-STORE-NUM
+                   MOVE "STORE NUMBER OUT OF RANGE"
+                       TO EXC-VALIDATION-MSG
+                   MOVE "NO" TO INPUT-VALID
+               WHEN NOT SCHED-IS-DELIVERY AND NOT SCHED-IS-PICKUP
+                       AND NOT SCHED-IS-NONE
+                   MOVE "SCHEDULE TYPE INVALID"
+                       TO EXC-VALIDATION-MSG
+                   MOVE "NO" TO INPUT-VALID
+               WHEN (SCHED-IS-DELIVERY OR SCHED-IS-PICKUP)
+                       AND NOT VAL-ROUTE-CODE
+                   MOVE "ROUTE CODE OUT OF RANGE"
+                       TO EXC-VALIDATION-MSG
+                   MOVE "NO" TO INPUT-VALID
+           END-EVALUATE.
+
+       L3-EXCEPTION.
+           MOVE ST-SLM-NUM TO EXC-SLM-NUM.
+           MOVE ST-DAY TO EXC-DAY.
+           MOVE ST-FUR-CODE TO EXC-FUR-CODE.
+
+           WRITE EXCLINE FROM EXCEPTION-LINE
+               AFTER ADVANCING 2 LINES
+                   AT EOP
+                       PERFORM L3-EXCEPTION-HEADER.
+           ADD 1 TO GT-EXCEPTIONS.
+
+       L3-EXCEPTION-HEADER.
+           ADD 1 TO C-PG-EXCEPTION.
+           WRITE EXCLINE FROM EXCEPTION-TITLE
+               AFTER ADVANCING PAGE.
+           WRITE EXCLINE FROM EXCEPTION-HEADINGS
+               AFTER ADVANCING 2 LINES.
 
        L3-CALCS.
+           IF TRAN-IS-RETURN
+               COMPUTE TRAN-AMOUNT = 0 - ST-AMOUNT
+               ADD ST-AMOUNT TO GT-RETURNS-TOTAL
+           ELSE
+               MOVE ST-AMOUNT TO TRAN-AMOUNT
+           END-IF.
+
            MOVE ST-SLM-NAME TO TAB-NAME (ST-SLM-NUM).
-           ADD ST-AMOUNT TO DAY-SALE(ST-SLM-NUM, ST-DAY).
-           ADD ST-AMOUNT TO TBL-FURN-TOT(ST-FUR-CODE).
+           ADD TRAN-AMOUNT TO DAY-SALE(ST-SLM-NUM, ST-DAY).
+           ADD TRAN-AMOUNT TO TBL-FURN-TOT(ST-FUR-CODE).
+
+           ADD TRAN-AMOUNT TO WEEK-SALES(ST-SLM-NUM).
+
+           ADD TRAN-AMOUNT TO TOTAL(ST-DAY).
+
+           COMPUTE SLM-COMM-AMT ROUNDED = TRAN-AMOUNT * COMMISSION-RATE.
+           ADD SLM-COMM-AMT TO SLM-COMMISSION(ST-SLM-NUM).
+           ADD SLM-COMM-AMT TO GT-COMMISSION-TOTAL.
+
+           IF VAL-STORE-NUM
+               ADD TRAN-AMOUNT TO STORE-SALES(ST-STORE-NUM)
+           END-IF.
+
+           IF VAL-ROUTE-CODE
+               IF SCHED-IS-DELIVERY
+                   ADD 1 TO ROUTE-DELIVERIES(ST-ROUTE-CODE)
+               ELSE
+                   IF SCHED-IS-PICKUP
+                       ADD 1 TO ROUTE-PICKUPS(ST-ROUTE-CODE)
+                   END-IF
+               END-IF
+           END-IF.
+
+      *RESTORES LAST RUN'S MONTH-TO-DATE ROLLUP IF IT WAS FOR THE
+      *SAME CALENDAR MONTH AS THIS RUN; OTHERWISE LEAVES MTD-AREA
+      *AT ITS ZERO VALUE SO A NEW MONTH STARTS FRESH
+       L3-MTD-RESTORE.
+           OPEN INPUT MTDFILE.
+           IF MTD-FILE-STATUS = "00"
+               READ MTDFILE
+                   AT END
+                       MOVE "10" TO MTD-FILE-STATUS
+               END-READ
+               IF MTD-FILE-STATUS = "00" AND MR-MONTH = I-MM
+                   MOVE MTD-REC TO MTD-AREA
+               END-IF
+           END-IF.
+           CLOSE MTDFILE.
+
+       L3-MTD-UPDATE.
+           MOVE I-MM TO MTD-MONTH.
+
+           PERFORM L4-MTD-SLM-ACCUM
+             VARYING SINDX FROM 1 BY 1
+             UNTIL SINDX > 15.
+
+           PERFORM L4-MTD-FUR-ACCUM
+             VARYING SINDX FROM 1 BY 1
+             UNTIL SINDX > 9.
 
-           ADD ST-AMOUNT TO WEEK-SALES(ST-SLM-NUM).
+       L4-MTD-SLM-ACCUM.
+           ADD WEEK-SALES(SINDX) TO MTD-SLM-TOTALS(SINDX).
 
-           ADD ST-AMOUNT TO TOTAL(ST-DAY).
+       L4-MTD-FUR-ACCUM.
+           ADD TBL-FURN-TOT(SINDX) TO MTD-FUR-TOTALS(SINDX).
+
+       L3-MTD-SAVE.
+           MOVE MTD-AREA TO MTD-REC.
+           OPEN OUTPUT MTDFILE.
+           WRITE MTD-REC.
+           CLOSE MTDFILE.
 
       *TOP LINE OF HEADER
        L3-GENERAL-HEADER.
@@ -265,10 +696,63 @@
            WRITE PRTLINE FROM BLANK-LINE
                AFTER ADVANCING 1 LINE.
 
+      *HEADER FOR THE COMMISSION REPORT
+       L3-COMMISSION-REPORT-HEADER.
+           WRITE PRTLINE FROM COMPANY-COMMISSION-LINE
+               AFTER ADVANCING 1 LINE.
+
+           WRITE PRTLINE FROM COMMISSION-HEADING
+               AFTER ADVANCING 2 LINES.
+           WRITE PRTLINE FROM BLANK-LINE
+               AFTER ADVANCING 1 LINE.
+
+      *HEADER FOR THE MONTH-TO-DATE SALESPERSON ROLLUP
+       L3-MTD-REPORT-HEADER.
+           WRITE PRTLINE FROM COMPANY-MTD-LINE
+               AFTER ADVANCING 1 LINE.
+
+           WRITE PRTLINE FROM MTD-SLM-HEADING
+               AFTER ADVANCING 2 LINES.
+           WRITE PRTLINE FROM BLANK-LINE
+               AFTER ADVANCING 1 LINE.
+
+      *HEADER FOR THE MONTH-TO-DATE FURNITURE-TYPE ROLLUP
+       L3-MTD-FUR-REPORT-HEADER.
+           WRITE PRTLINE FROM MTD-FUR-HEADING
+               AFTER ADVANCING 2 LINES.
+           WRITE PRTLINE FROM BLANK-LINE
+               AFTER ADVANCING 1 LINE.
+
+      *HEADER FOR THE DELIVERY/PICKUP ROUTE REPORT
+       L3-ROUTE-REPORT-HEADER.
+           WRITE PRTLINE FROM COMPANY-ROUTE-LINE
+               AFTER ADVANCING 1 LINE.
+
+           WRITE PRTLINE FROM ROUTE-HEADING
+               AFTER ADVANCING 2 LINES.
+           WRITE PRTLINE FROM BLANK-LINE
+               AFTER ADVANCING 1 LINE.
+
+      *HEADER FOR THE STORE LOCATION REPORT
+       L3-STORE-REPORT-HEADER.
+           WRITE PRTLINE FROM COMPANY-STORE-LINE
+               AFTER ADVANCING 1 LINE.
+
+           WRITE PRTLINE FROM STORE-HEADING
+               AFTER ADVANCING 2 LINES.
+           WRITE PRTLINE FROM BLANK-LINE
+               AFTER ADVANCING 1 LINE.
+
        L4-PRINT-SALESPERSON.
            MOVE TAB-NAME (SINDX) TO O-NAME(SINDX).
            MOVE WEEK-SALES(SINDX) TO O-WEEK-SALES(SINDX).
 
+           IF WEEK-SALES(SINDX) < 0
+               MOVE "**NEG**" TO O-NEG-FLAG(SINDX)
+           ELSE
+               MOVE SPACES TO O-NEG-FLAG(SINDX)
+           END-IF.
+
            PERFORM L5-PRINT-SALES
              VARYING DINDX FROM 1 BY 1
              UNTIL DINDX > 7.
@@ -286,12 +770,52 @@
            WRITE PRTLINE FROM REPORT-TOT-LINE
                AFTER ADVANCING 2 LINES.
 
+           MOVE GT-RETURNS-TOTAL TO O-GT-RETURNS.
+           WRITE PRTLINE FROM RETURNS-TOT-LINE
+               AFTER ADVANCING 2 LINES.
+
+       L4-PRINT-COMMISSION.
+           MOVE TAB-NAME (SINDX) TO OC-NAME(SINDX).
+           MOVE WEEK-SALES(SINDX) TO OC-WEEK-SALES(SINDX).
+           MOVE SLM-COMMISSION(SINDX) TO OC-COMMISSION(SINDX).
+
+           IF NOT INVAL-SALES(SINDX)
+               WRITE PRTLINE FROM COMMISSION-DETAIL-LINE(SINDX)
+                 AFTER ADVANCING 1 LINE.
+
        L4-PRINT-FURNATURE.
            MOVE TBL-FURN-TYPE(SINDX) TO O-ITEM.
            MOVE TBL-FURN-TOT(SINDX) TO O-ITEM-TOTAL.
            WRITE PRTLINE FROM SUMMARY-REPORT-LINE
                AFTER ADVANCING 1 LINE.
 
+       L4-PRINT-MTD-SLM.
+           MOVE TAB-NAME(SINDX) TO O-MTD-NAME(SINDX).
+           MOVE MTD-SLM-TOTALS(SINDX) TO O-MTD-SLM-SALES(SINDX).
+
+           IF NOT INVAL-SALES(SINDX)
+               WRITE PRTLINE FROM MTD-SLM-DETAIL-LINE(SINDX)
+                 AFTER ADVANCING 1 LINE.
+
+       L4-PRINT-MTD-FUR.
+           MOVE TBL-FURN-TYPE(SINDX) TO O-MTD-ITEM(SINDX).
+           MOVE MTD-FUR-TOTALS(SINDX) TO O-MTD-FUR-SALES(SINDX).
+           WRITE PRTLINE FROM MTD-FUR-DETAIL-LINE(SINDX)
+               AFTER ADVANCING 1 LINE.
+
+       L4-PRINT-STORE.
+           MOVE STR-NAME-TXT(SINDX) TO O-STORE-NAME(SINDX).
+           MOVE STORE-SALES(SINDX) TO O-STORE-SALES(SINDX).
+           WRITE PRTLINE FROM STORE-DETAIL-LINE(SINDX)
+               AFTER ADVANCING 1 LINE.
+
+       L4-PRINT-ROUTE.
+           MOVE RTE-NAME-TXT(SINDX) TO O-ROUTE-NAME(SINDX).
+           MOVE ROUTE-DELIVERIES(SINDX) TO O-ROUTE-DELIVERIES(SINDX).
+           MOVE ROUTE-PICKUPS(SINDX) TO O-ROUTE-PICKUPS(SINDX).
+           WRITE PRTLINE FROM ROUTE-DETAIL-LINE(SINDX)
+               AFTER ADVANCING 1 LINE.
+
        L5-PRINT-SALES.
            MOVE DAY-SALE(SINDX, DINDX) TO O-DAY-SALE(SINDX, DINDX).
 

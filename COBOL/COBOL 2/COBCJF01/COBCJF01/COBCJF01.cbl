@@ -17,21 +17,33 @@
            SELECT ERROUT
                ASSIGN TO "C:/COBOLSP20/ERROR.PRT"
                ORGANIZATION IS RECORD SEQUENTIAL.
+           SELECT SITEOCC
+               ASSIGN TO "C:/COBOLSP20/SITEOCC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OCC-FILE-STATUS.
+           SELECT REFOUT
+               ASSIGN TO "C:/COBOLSP20/CAMPREF.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDITLOG
+               ASSIGN TO "C:/COBOLSP20/AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        data division.
        FILE SECTION.
        FD INPT
            LABEL RECORD IS STANDARD
            DATA RECORD IS I-REC
-           RECORD CONTAINS 108 CHARACTERS.
+           RECORD CONTAINS 109 CHARACTERS.
 
        COPY "TRAN.CPY".
        01 INPUT-REDEFING-AREA REDEFINES TRAN-REC.
+           05 FILLER               PIC X.
            05 CAMPGROUND           PIC X(25).
                88 VAL-CAMPGROUND               VALUE "BUCK CREEK" 
                                                    "HONEY CREEK"
                                                    "ISLAND VIEW".
            05 SITE-LTR             PIC X.
+               88 VAL-SITE-LTR                 VALUE "A" "B" "C" "D".
            05 SITE-NUM             PIC 99.
                88 VAL-SITE-NUM                 VALUE 1 THRU 99.
            05 REDF-DATE.
@@ -53,7 +65,7 @@
        FD PRTOUT
            LABEL RECORD IS STANDARD
            DATA RECORD IS VAL-REC
-           RECORD CONTAINS 96 CHARACTERS.
+           RECORD CONTAINS 106 CHARACTERS.
        01 PRTLINE                  PIC X(136).
 
        FD ERROUT
@@ -62,10 +74,43 @@
            DATA RECORD IS ERRLINE
            LINAGE IS 60 WITH FOOTING AT 47.
        01 ERRLINE                  PIC X(132).
-           
+
+       FD SITEOCC
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS OCC-REC
+           RECORD CONTAINS 52 CHARACTERS.
+       01 OCC-REC.
+           05 OCC-R-STATUS         PIC X.
+               88 OCC-R-ACTIVE         VALUE 'A'.
+               88 OCC-R-CANCELLED      VALUE 'C'.
+           05 OCC-R-CAMPGROUND     PIC X(25).
+           05 OCC-R-SITE           PIC XXX.
+           05 OCC-R-START-DATE.
+               10 OCC-R-START-YYYY     PIC 9(4).
+               10 OCC-R-START-MM       PIC 99.
+               10 OCC-R-START-DD       PIC 99.
+           05 OCC-R-END-DATE.
+               10 OCC-R-END-YYYY       PIC 9(4).
+               10 OCC-R-END-MM         PIC 99.
+               10 OCC-R-END-DD         PIC 99.
+           05 OCC-R-AMT            PIC 9(5)V99.
+
+       FD REFOUT
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS REF-REC
+           RECORD CONTAINS 62 CHARACTERS.
+       01 REFLINE                  PIC X(136).
+
+       FD AUDITLOG
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS AUDIT-REC.
+           COPY "AUDIT.CPY".
+
        working-storage section.
+       COPY "TRAILER.CPY".
+
        01 ERROR-LINES.
-           05 BLANK-LINE           PIC X(132)  
+           05 BLANK-LINE           PIC X(132).
            05 ERROR-COMP-TITLE-1.
                10 FILLER           PIC X(6)    VALUE 'DATE:'.
                10 COMP-DATE.
@@ -97,6 +142,9 @@
            05 ERROR-TOTAL-TRACKING.
                10 ERRS-LINES       PIC 9(5)    VALUE 0.
                10 ERRS-TOT         PIC 9(7)    VALUE 0.
+               10 REC-COUNT        PIC 9(6)    VALUE 0.
+               10 REF-LINE-COUNT   PIC 9(5)    VALUE 0.
+               10 PRT-LINE-COUNT   PIC 9(5)    VALUE 0.
            05 ERROR-SWITCHES.
                10 ERR-SW PIC X.
                10 CAMP-SW PIC X.
@@ -107,7 +155,7 @@
 
        01 CURRENT-DATE-AND-TIME.
            05 CURR-DATE            PIC 9(8).
-           05 FILLER               PIC X(11).
+           05 I-TIME               PIC X(11).
        01 DATE-FOR-HEADER REDEFINES CURRENT-DATE-AND-TIME.
            05 I-DATE-HEADER.
                10 I-YYYY           PIC 9(4).
@@ -138,12 +186,77 @@
 
        01 EOF                      PIC X.
        01 ERROR-PAGE               PIC 99      VALUE 0.
-       01 LEAP-RMDR                PIC 9.
-       
-           
+       01 LEAP-YEAR-SUB            PIC 9(3).
+       01 SAVE-SITE-INDEX          PIC 9(5)    VALUE ZERO.
+       01 REF-PAGE                 PIC 99      VALUE 0.
+
+      *TITLE, HEADING AND TOTALS LINES FOR THE DEPOSIT-AND-REFUND
+      *REPORT WRITTEN TO REFOUT
+       01 REF-RPT-LINES.
+           05 REF-RPT-BLANK-LINE   PIC X(136).
+           05 REF-TITLE-1.
+               10 FILLER           PIC X(6)    VALUE 'DATE:'.
+               10 REF-COMP-DATE.
+                   15 RPT-MM       PIC 99.
+                   15 FILLER       PIC X       VALUE '/'.
+                   15 RPT-DD       PIC 99.
+                   15 FILLER       PIC X       VALUE '/'.
+                   15 RPT-YYYY     PIC 9(4).
+               10 FILLER           PIC X(20)   VALUE SPACE.
+               10 FILLER           PIC X(45)   VALUE
+                           'DEPOSIT AND CANCELLATION REFUND REPORT'.
+               10 FILLER           PIC X(6)    VALUE 'PAGE:'.
+               10 REF-PG           PIC Z9.
+           05 REF-COL-HEADINGS.
+               10 FILLER           PIC X(9)    VALUE 'TRAN TYPE'.
+               10 FILLER           PIC X(24)   VALUE 'GUEST NAME'.
+               10 FILLER           PIC X(17)   VALUE 'CAMPGROUND'.
+               10 FILLER           PIC X(6)    VALUE 'SITE'.
+               10 FILLER           PIC X(12)   VALUE 'DATE'.
+               10 FILLER           PIC X(12)   VALUE 'AMOUNT'.
+           05 REF-RPT-TOTALS.
+               10 FILLER           PIC X(17)   VALUE 'TOTAL DEPOSITS:'.
+               10 RPT-DEPOSIT-TOT  PIC Z,ZZZ,ZZ9.99.
+               10 FILLER           PIC X(5)    VALUE SPACES.
+               10 FILLER           PIC X(16)   VALUE 'TOTAL REFUNDS:'.
+               10 RPT-REFUND-TOT   PIC Z,ZZZ,ZZ9.99.
+               10 FILLER           PIC X(60)   VALUE SPACES.
+
+       01 OCC-VARS.
+           05 OCC-FILE-STATUS      PIC XX.
+           05 OCC-COUNT            PIC 9(5)    VALUE ZERO.
+           05 OCC-SUB              PIC 9(5)    VALUE ZERO.
+           05 DBL-BOOK-FOUND       PIC XXX     VALUE 'NO'.
+           05 CANCEL-MATCH-SUB     PIC 9(5)    VALUE ZERO.
+           05 CANCEL-MATCH-FOUND   PIC XXX     VALUE 'NO'.
+           05 REFUND-AMT           PIC 9(5)V99 VALUE ZERO.
+           05 DEPOSIT-TOTAL        PIC 9(7)V99 VALUE ZERO.
+           05 REFUND-TOTAL         PIC 9(7)V99 VALUE ZERO.
+
+      *IN-MEMORY SITE OCCUPANCY TABLE, LOADED FROM SITEOCC.DAT AT
+      *STARTUP AND GROWN AS EACH VALID RESERVATION IS ACCEPTED
+       01 OCC-TABLE-AREA.
+           05 OCC-ENTRY            OCCURS 2000 TIMES.
+               10 OCC-STATUS           PIC X.
+                   88 OCC-ACTIVE           VALUE 'A'.
+                   88 OCC-CANCELLED        VALUE 'C'.
+               10 OCC-CAMPGROUND       PIC X(25).
+               10 OCC-SITE             PIC XXX.
+               10 OCC-START-DATE.
+                   15 OCC-START-YYYY       PIC 9(4).
+                   15 OCC-START-MM         PIC 99.
+                   15 OCC-START-DD         PIC 99.
+               10 OCC-END-DATE.
+                   15 OCC-END-YYYY         PIC 9(4).
+                   15 OCC-END-MM           PIC 99.
+                   15 OCC-END-DD           PIC 99.
+               10 OCC-AMT              PIC 9(5)V99.
+
        COPY "ERROR.CPY".
        COPY "VAL.CPY".
        COPY "CAMP.CPY".
+       COPY "REF.CPY".
+       COPY "LEAPYR.CPY".
 
        procedure division.
        L1-MAIN.
@@ -157,31 +270,100 @@
            OPEN INPUT INPT.
            OPEN OUTPUT PRTOUT.
            OPEN OUTPUT ERROUT.
+           OPEN OUTPUT REFOUT.
+           OPEN EXTEND AUDITLOG.
+           PERFORM L3-LOAD-OCCUPANCY.
 
            MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
            MOVE CURR-DATE TO I-DATE-HEADER.
            MOVE I-MM TO MM.
            MOVE I-DD TO DD.
            MOVE I-YYYY TO YYYY.
+           MOVE I-MM TO RPT-MM.
+           MOVE I-DD TO RPT-DD.
+           MOVE I-YYYY TO RPT-YYYY.
+
+           MOVE "COBCJF01" TO AUD-PGM-ID.
+           MOVE I-YYYY TO AUD-YYYY.
+           MOVE I-MM TO AUD-MM.
+           MOVE I-DD TO AUD-DD.
+           MOVE I-TIME TO AUD-TIME.
+           MOVE "START" TO AUD-EVENT.
+           MOVE 0 TO AUD-REC-COUNT.
+           WRITE AUDIT-REC.
 
            PERFORM L3-ERR-HEADINGS.
+           PERFORM L3-REF-HEADINGS.
            PERFORM L3-READ.
 
        L2-MAINLINE.
+           MOVE 'F' TO ERR-SW.
+           EVALUATE TRUE
+               WHEN TRAN-IS-RESERVATION
+                   PERFORM L3-PROCESS-RESERVATION
+               WHEN TRAN-IS-CANCEL
+                   PERFORM L3-PROCESS-CANCEL
+               WHEN OTHER
+                   MOVE ERRORS(30) TO ERR-MSG
+                   PERFORM L4-MAIN-ERROR
+           END-EVALUATE.
+           PERFORM L3-READ.
+
+       L3-PROCESS-RESERVATION.
            PERFORM L3-VALIDATION.
            IF ERR-SW = 'F'
                PERFORM L3-CALC-END-DATE
+               PERFORM L3-CHECK-AVAILABILITY
+           END-IF.
+           IF ERR-SW = 'F'
                PERFORM L3-MANIPULATE-STRINGS
                PERFORM L3-OUTPUT
+               PERFORM L3-SAVE-OCCUPANCY
+           END-IF.
+
+       L3-PROCESS-CANCEL.
+           PERFORM L3-VALIDATE-CANCEL.
+           IF ERR-SW = 'F'
+               PERFORM L3-FIND-CANCEL-MATCH
+               IF CANCEL-MATCH-FOUND = 'YES'
+                   PERFORM L3-APPLY-CANCEL
+               ELSE
+                   MOVE ERRORS(31) TO ERR-MSG
+                   PERFORM L4-MAIN-ERROR
+               END-IF
            END-IF.
-           PERFORM L3-READ.
 
        L2-CLOSING.
            MOVE ERRS-LINES TO ERR-TOT-REC.
            MOVE ERRS-TOT TO ERR-TOTS.
            WRITE ERRLINE FROM ERROR-TOTALS
                AFTER ADVANCING 3 LINES.
-           
+           MOVE DEPOSIT-TOTAL TO RPT-DEPOSIT-TOT.
+           MOVE REFUND-TOTAL TO RPT-REFUND-TOT.
+           WRITE REFLINE FROM REF-RPT-TOTALS
+               AFTER ADVANCING 3 LINES.
+
+           MOVE PRT-LINE-COUNT TO TR-REC-COUNT.
+           MOVE DEPOSIT-TOTAL TO TR-HASH-TOTAL.
+           WRITE PRTLINE FROM TRAILER-LINE.
+
+           MOVE ERRS-LINES TO TR-REC-COUNT.
+           MOVE ERRS-TOT TO TR-HASH-TOTAL.
+           WRITE ERRLINE FROM TRAILER-LINE
+               AFTER ADVANCING 3 LINES.
+
+           MOVE REF-LINE-COUNT TO TR-REC-COUNT.
+           COMPUTE TR-HASH-TOTAL = DEPOSIT-TOTAL + REFUND-TOTAL.
+           WRITE REFLINE FROM TRAILER-LINE
+               AFTER ADVANCING 3 LINES.
+
+           CLOSE SITEOCC.
+           CLOSE REFOUT.
+           MOVE "END  " TO AUD-EVENT.
+           MOVE REC-COUNT TO AUD-REC-COUNT.
+           WRITE AUDIT-REC.
+           CLOSE AUDITLOG.
+
 
        L3-ERR-HEADINGS.
            ADD 1 TO ERROR-PAGE.
@@ -192,12 +374,234 @@
            WRITE ERRLINE FROM BLANK-LINE
                AFTER ADVANCING 1 LINE.
 
+      *TITLE AND COLUMN HEADINGS FOR THE DEPOSIT-AND-REFUND REPORT
+       L3-REF-HEADINGS.
+           ADD 1 TO REF-PAGE.
+           MOVE REF-PAGE TO REF-PG.
+
+           WRITE REFLINE FROM REF-TITLE-1
+               AFTER ADVANCING PAGE.
+           WRITE REFLINE FROM REF-RPT-BLANK-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE REFLINE FROM REF-COL-HEADINGS
+               AFTER ADVANCING 1 LINE.
+
       *DO THE HEADINGS FOR THE ERROR REPORT
        L3-READ.
            READ INPT
                AT END
-                   MOVE "T" TO EOF.
+                   MOVE "T" TO EOF
+               NOT AT END
+                   ADD 1 TO REC-COUNT
+           END-READ.
       *READ FILE
+      *LOAD ANY PREVIOUSLY ACCEPTED RESERVATIONS INTO THE IN-MEMORY
+      *OCCUPANCY TABLE SO THIS RUN CAN CATCH DOUBLE-BOOKINGS AGAINST
+      *RESERVATIONS ACCEPTED ON AN EARLIER RUN, NOT JUST THIS ONE
+       L3-LOAD-OCCUPANCY.
+           OPEN INPUT SITEOCC.
+           IF OCC-FILE-STATUS = '00'
+               PERFORM L4-LOAD-ONE-OCC
+                   UNTIL OCC-FILE-STATUS NOT = '00'
+           END-IF.
+           CLOSE SITEOCC.
+
+           IF OCC-COUNT > 0
+               OPEN EXTEND SITEOCC
+           ELSE
+               OPEN OUTPUT SITEOCC
+           END-IF.
+
+       L4-LOAD-ONE-OCC.
+           READ SITEOCC
+               AT END
+                   MOVE '10' TO OCC-FILE-STATUS
+               NOT AT END
+                   IF OCC-R-ACTIVE
+                       PERFORM L4-LOAD-ONE-OCC-ACTIVE
+                   ELSE
+                       PERFORM L4-CANCEL-MATCHING-OCC
+                   END-IF
+           END-READ.
+
+      *ADDS ONE ACTIVE LEDGER ROW TO THE IN-MEMORY TABLE, GUARDING
+      *AGAINST SUBSCRIPTING PAST OCC-TABLE-AREA'S 2000-ENTRY LIMIT
+       L4-LOAD-ONE-OCC-ACTIVE.
+           IF OCC-COUNT < 2000
+               ADD 1 TO OCC-COUNT
+               MOVE 'A'              TO OCC-STATUS(OCC-COUNT)
+               MOVE OCC-R-CAMPGROUND TO OCC-CAMPGROUND(OCC-COUNT)
+               MOVE OCC-R-SITE       TO OCC-SITE(OCC-COUNT)
+               MOVE OCC-R-START-DATE TO OCC-START-DATE(OCC-COUNT)
+               MOVE OCC-R-END-DATE   TO OCC-END-DATE(OCC-COUNT)
+               MOVE OCC-R-AMT        TO OCC-AMT(OCC-COUNT)
+           ELSE
+               DISPLAY 'SITEOCC.DAT EXCEEDS 2000 ACTIVE ROWS -- '
+               DISPLAY 'REMAINING LEDGER ROWS NOT LOADED'
+           END-IF.
+
+      *A CANCELLATION ROW READ FROM THE LEDGER: FIND THE MATCHING
+      *ACTIVE ENTRY ALREADY IN THE TABLE AND FLIP IT TO CANCELLED
+       L4-CANCEL-MATCHING-OCC.
+           MOVE 0 TO CANCEL-MATCH-SUB.
+           PERFORM L4-CANCEL-LOAD-CHECK-ONE
+               VARYING OCC-SUB FROM 1 BY 1
+                   UNTIL OCC-SUB > OCC-COUNT.
+           IF CANCEL-MATCH-SUB > 0
+               MOVE 'C' TO OCC-STATUS(CANCEL-MATCH-SUB)
+           END-IF.
+
+       L4-CANCEL-LOAD-CHECK-ONE.
+           IF CANCEL-MATCH-SUB = 0
+               AND OCC-ACTIVE(OCC-SUB)
+               AND OCC-CAMPGROUND(OCC-SUB) = OCC-R-CAMPGROUND
+               AND OCC-SITE(OCC-SUB) = OCC-R-SITE
+               AND OCC-START-DATE(OCC-SUB) = OCC-R-START-DATE
+               MOVE OCC-SUB TO CANCEL-MATCH-SUB
+           END-IF.
+
+      *CHECKS THE JUST-VALIDATED RESERVATION AGAINST EVERY OTHER
+      *RESERVATION ALREADY HELD FOR THE SAME CAMPGROUND AND SITE
+       L3-CHECK-AVAILABILITY.
+           MOVE 'NO' TO DBL-BOOK-FOUND.
+           PERFORM L4-CHECK-ONE-OCC
+               VARYING OCC-SUB FROM 1 BY 1
+                   UNTIL OCC-SUB > OCC-COUNT.
+           IF DBL-BOOK-FOUND = 'YES'
+               MOVE ERRORS(29) TO ERR-MSG
+               PERFORM L4-MAIN-ERROR
+           END-IF.
+           IF ERR-SW = 'F' AND OCC-COUNT NOT < 2000
+               MOVE ERRORS(33) TO ERR-MSG
+               PERFORM L4-MAIN-ERROR
+           END-IF.
+
+       L4-CHECK-ONE-OCC.
+           IF OCC-ACTIVE(OCC-SUB)
+               AND OCC-CAMPGROUND(OCC-SUB) = I-CAMPGROUND
+               AND OCC-SITE(OCC-SUB) = I-SITE
+               AND I-DATE NOT > OCC-END-DATE(OCC-SUB)
+               AND OCC-START-DATE(OCC-SUB) NOT > END-DATE
+               MOVE 'YES' TO DBL-BOOK-FOUND
+           END-IF.
+
+      *ADDS A NEWLY-ACCEPTED RESERVATION TO THE IN-MEMORY TABLE AND
+      *APPENDS IT TO SITEOCC.DAT SO LATER RUNS SEE IT TOO
+       L3-SAVE-OCCUPANCY.
+           ADD 1 TO OCC-COUNT.
+           MOVE 'A'          TO OCC-STATUS(OCC-COUNT).
+           MOVE I-CAMPGROUND TO OCC-CAMPGROUND(OCC-COUNT).
+           MOVE I-SITE       TO OCC-SITE(OCC-COUNT).
+           MOVE I-DATE       TO OCC-START-DATE(OCC-COUNT).
+           MOVE END-DATE     TO OCC-END-DATE(OCC-COUNT).
+           MOVE I-AMT        TO OCC-AMT(OCC-COUNT).
+
+           MOVE 'A'          TO OCC-R-STATUS.
+           MOVE I-CAMPGROUND TO OCC-R-CAMPGROUND.
+           MOVE I-SITE       TO OCC-R-SITE.
+           MOVE I-DATE       TO OCC-R-START-DATE.
+           MOVE END-DATE     TO OCC-R-END-DATE.
+           MOVE I-AMT        TO OCC-R-AMT.
+           WRITE OCC-REC.
+
+           ADD I-AMT TO DEPOSIT-TOTAL.
+           MOVE 'DEPOSIT' TO RF-TRAN-TYPE.
+           MOVE O-NAME       TO RF-NAME.
+           MOVE I-CAMPGROUND TO RF-CAMPGROUND.
+           MOVE I-SITE       TO RF-SITE.
+           MOVE I-DATE       TO RF-DATE.
+           MOVE I-AMT        TO RF-REFUND-AMT.
+           WRITE REFLINE FROM REF-REC.
+           ADD 1 TO REF-LINE-COUNT.
+
+      *VALIDATES THE CAMPGROUND/SITE/DATE FIELDS ON A CANCEL-TYPE
+      *TRANSACTION (THE ONLY FIELDS A CANCELLATION CARRIES)
+       L3-VALIDATE-CANCEL.
+           MOVE 'F' TO CAMP-SW.
+           MOVE 'F' TO SITE-SW.
+           MOVE 'F' TO DATE-SW.
+           MOVE 'F' TO ERR-SW.
+
+           IF NOT VAL-CAMPGROUND
+               MOVE 'T' TO CAMP-SW
+               MOVE ERRORS(1) TO ERR-MSG
+               PERFORM L4-MAIN-ERROR
+           END-IF.
+
+           IF SITE-LTR NUMERIC
+               MOVE 'T' TO SITE-SW
+               MOVE ERRORS(2) TO ERR-MSG
+               PERFORM L4-MAIN-ERROR
+           ELSE
+               IF SITE-LTR NOT ALPHABETIC
+                   MOVE 'T' TO SITE-SW
+                   MOVE ERRORS(3) TO ERR-MSG
+                   PERFORM L4-MAIN-ERROR
+               END-IF
+           END-IF.
+
+           IF SITE-NUM NOT NUMERIC
+               MOVE 'T' TO SITE-SW
+               MOVE ERRORS(5) TO ERR-MSG
+               PERFORM L4-MAIN-ERROR
+           ELSE
+               IF NOT VAL-SITE-NUM
+                   MOVE 'T' TO SITE-SW
+                   MOVE ERRORS(6) TO ERR-MSG
+                   PERFORM L4-MAIN-ERROR
+               END-IF
+           END-IF.
+
+           MOVE 1 TO WHICH-DATE.
+           MOVE I-DATE TO C-DATE.
+           PERFORM L4-DATE-VAL.
+
+      *LOOKS UP THE ACTIVE OCCUPANCY ENTRY THIS CANCELLATION REFERS TO
+       L3-FIND-CANCEL-MATCH.
+           MOVE 'NO' TO CANCEL-MATCH-FOUND.
+           MOVE 0 TO CANCEL-MATCH-SUB.
+           PERFORM L4-FIND-CANCEL-ONE
+               VARYING OCC-SUB FROM 1 BY 1
+                   UNTIL OCC-SUB > OCC-COUNT.
+
+       L4-FIND-CANCEL-ONE.
+           IF CANCEL-MATCH-FOUND = 'NO'
+               AND OCC-ACTIVE(OCC-SUB)
+               AND OCC-CAMPGROUND(OCC-SUB) = I-CAMPGROUND
+               AND OCC-SITE(OCC-SUB) = I-SITE
+               AND OCC-START-DATE(OCC-SUB) = I-DATE
+               MOVE 'YES' TO CANCEL-MATCH-FOUND
+               MOVE OCC-SUB TO CANCEL-MATCH-SUB
+           END-IF.
+
+      *FLIPS THE MATCHED ENTRY TO CANCELLED, APPENDS A 'C'-STATUS ROW
+      *TO THE LEDGER, AND WRITES A REFUND CONFIRMATION TO REFOUT
+       L3-APPLY-CANCEL.
+           MOVE OCC-AMT(CANCEL-MATCH-SUB) TO REFUND-AMT.
+           MOVE 'C' TO OCC-STATUS(CANCEL-MATCH-SUB).
+
+           MOVE 'C'          TO OCC-R-STATUS.
+           MOVE I-CAMPGROUND TO OCC-R-CAMPGROUND.
+           MOVE I-SITE       TO OCC-R-SITE.
+           MOVE I-DATE       TO OCC-R-START-DATE.
+           MOVE OCC-END-DATE(CANCEL-MATCH-SUB) TO OCC-R-END-DATE.
+           MOVE REFUND-AMT   TO OCC-R-AMT.
+           WRITE OCC-REC.
+
+           ADD REFUND-AMT TO REFUND-TOTAL.
+           MOVE 'REFUND' TO RF-TRAN-TYPE.
+           MOVE SPACES TO RF-NAME.
+           STRING I-FNAME DELIMITED BY SPACE
+               ' ' DELIMITED BY SIZE
+               I-LNAME DELIMITED BY SPACE
+                   INTO RF-NAME.
+           MOVE I-CAMPGROUND TO RF-CAMPGROUND.
+           MOVE I-SITE       TO RF-SITE.
+           MOVE I-DATE       TO RF-DATE.
+           MOVE REFUND-AMT   TO RF-REFUND-AMT.
+           WRITE REFLINE FROM REF-REC.
+           ADD 1 TO REF-LINE-COUNT.
+
        L3-VALIDATION.
            MOVE 'F' TO CAMP-SW.
            MOVE 'F' TO SITE-SW.
@@ -227,6 +631,15 @@
                MOVE ERRORS(4) TO ERR-MSG
                PERFORM L4-MAIN-ERROR
            END-IF.
+      *CHECK THE SITE LETTER IS ONE OF THE VALID SITE TYPES BEFORE
+      *SITE-GROUP IS EVER SEARCHED ON IT
+           IF SITE-SW = 'F'
+               IF NOT VAL-SITE-LTR
+                   MOVE 'T' TO SITE-SW
+                   MOVE ERRORS(32) TO ERR-MSG
+                   PERFORM L4-MAIN-ERROR
+               END-IF
+           END-IF.
       *CHECK THE SITE TWO DIDGET NUMBER
            IF SITE-NUM NOT NUMERIC
                MOVE 'T' TO SITE-SW
@@ -278,7 +691,9 @@
 
                        SEARCH SITE-GROUP
                            WHEN SITE(SITE-INDEX) = SITE-LTR
+                               CONTINUE
                        END-SEARCH
+                       SET SAVE-SITE-INDEX TO SITE-INDEX
                        IF I-AMT NOT = I-LEN-STAY * PRICE(SITE-INDEX)
                            MOVE ERRORS(19) TO ERR-MSG
                            PERFORM L4-MAIN-ERROR
@@ -309,17 +724,17 @@
                WHEN VAL-DATE-MM-30-DS
                    MOVE 30 TO MAX-DAYS-IN-MONTH
                WHEN OTHER
-                   DIVIDE C-YYYY BY 4 GIVING LEAP-RMDR
-                     REMAINDER LEAP-RMDR
-                   IF LEAP-RMDR > 0
-                       MOVE 28 TO MAX-DAYS-IN-MONTH
-                   ELSE
+                   COMPUTE LEAP-YEAR-SUB = C-YYYY - LEAP-YEAR-BASE + 1
+                   SET LEAP-IDX TO LEAP-YEAR-SUB
+                   IF LEAP-YEAR-FLAG(LEAP-IDX) = "Y"
                        MOVE 29 TO MAX-DAYS-IN-MONTH
+                   ELSE
+                       MOVE 28 TO MAX-DAYS-IN-MONTH
                    END-IF
            END-EVALUATE.
 
-           IF C-DD + I-AMT > MAX-DAYS-IN-MONTH
-               COMPUTE C-END-DD = C-DD + I-AMT - 
+           IF C-DD + I-LEN-STAY > MAX-DAYS-IN-MONTH
+               COMPUTE C-END-DD = C-DD + I-LEN-STAY -
                MAX-DAYS-IN-MONTH
                IF C-MM = 12
                    COMPUTE C-END-MM = 1
@@ -329,7 +744,7 @@
                    COMPUTE C-END-YYYY = C-YYYY
                END-IF
            ELSE
-               COMPUTE C-END-DD = C-DD + I-AMT
+               COMPUTE C-END-DD = C-DD + I-LEN-STAY
                COMPUTE C-END-MM = C-MM
                COMPUTE C-END-YYYY = C-YYYY
            END-IF.
@@ -345,29 +760,29 @@
                WHEN 'V'
                    MOVE 'VISA' TO O-CCTYPE
                WHEN 'M'
-                   MOVE 'MASTER CARD' TO O-CCTYPE
+                   MOVE 'MC' TO O-CCTYPE
                WHEN 'A'
-                   MOVE 'AMERICAN EXPRESS' TO O-CCTYPE
+                   MOVE 'AMEX' TO O-CCTYPE
            END-EVALUATE.
 
-           STRING CC-NUM-PART(1) '-' CC-NUM-PART(2) '-'
-                  CC-NUM-PART(2) '-' CC-NUM-PART(4)
-               INTO O-CCNUM.
-
        L3-OUTPUT.
            MOVE I-CAMPGROUND TO O-CAMPGROUND.
            MOVE I-SITE TO O-SITE.
+           MOVE SITE-TYPE-DESC(SAVE-SITE-INDEX) TO O-SITE-TYPE.
            MOVE I-DATE TO O-DATE
            MOVE END-DATE TO O-END-DATE.
            MOVE I-LEN-STAY TO O-LEN-STAY.
            MOVE I-AMT TO O-AMT.
-           MOVE CC-NUM-PART(1) TO NUM-FST.
-           MOVE CC-NUM-PART(2) TO NUM-SND.
-           MOVE CC-NUM-PART(3) TO NUM-THRD.
+      *MASK ALL BUT THE LAST FOUR DIGITS OF THE CARD NUMBER ON THE
+      *CONFIRMATION LINE
+           MOVE 'XXXX' TO NUM-FST.
+           MOVE 'XXXX' TO NUM-SND.
+           MOVE 'XXXX' TO NUM-THRD.
            MOVE CC-NUM-PART(4) TO NUM-FOURTH.
            MOVE I-CCEXP TO O-CCEXP.
 
            WRITE PRTLINE FROM VAL-REC.
+           ADD 1 TO PRT-LINE-COUNT.
 
        L4-MAIN-ERROR.
            IF ERR-SW = 'F'
@@ -401,6 +816,14 @@
                        MOVE ERRORS(23) TO ERR-MSG
                    END-IF
                    PERFORM L4-MAIN-ERROR
+               WHEN C-YYYY < 2000 OR C-YYYY > 2099
+                   IF WHICH-DATE = 1
+                       MOVE 'T' TO DATE-SW
+                       MOVE ERRORS(34) TO ERR-MSG
+                   ELSE
+                       MOVE ERRORS(35) TO ERR-MSG
+                   END-IF
+                   PERFORM L4-MAIN-ERROR
                WHEN NOT VAL-DATE-MM
                    IF WHICH-DATE = 1
                        MOVE 'T' TO DATE-SW
@@ -430,25 +853,25 @@
                        PERFORM L4-MAIN-ERROR
                    END-IF
                WHEN OTHER
-                   DIVIDE C-YYYY BY 4 GIVING LEAP-RMDR
-                     REMAINDER LEAP-RMDR
-                   IF LEAP-RMDR > 0
-                       IF NOT VAL-DD-28-DS
+                   COMPUTE LEAP-YEAR-SUB = C-YYYY - LEAP-YEAR-BASE + 1
+                   SET LEAP-IDX TO LEAP-YEAR-SUB
+                   IF LEAP-YEAR-FLAG(LEAP-IDX) = "Y"
+                       IF NOT VAL-DD-29-DS
                            IF WHICH-DATE = 1
                                MOVE 'T' TO DATE-SW
-                               MOVE ERRORS(12) TO ERR-MSG
+                               MOVE ERRORS(13) TO ERR-MSG
                            ELSE
-                               MOVE ERRORS(27) TO ERR-MSG
+                               MOVE ERRORS(28) TO ERR-MSG
                            END-IF
                            PERFORM L4-MAIN-ERROR
                        END-IF
                    ELSE
-                       IF NOT VAL-DD-29-DS
+                       IF NOT VAL-DD-28-DS
                            IF WHICH-DATE = 1
                                MOVE 'T' TO DATE-SW
-                               MOVE ERRORS(13) TO ERR-MSG
-                           ELSE 
-                               MOVE ERRORS(28) TO ERR-MSG
+                               MOVE ERRORS(12) TO ERR-MSG
+                           ELSE
+                               MOVE ERRORS(27) TO ERR-MSG
                            END-IF
                            PERFORM L4-MAIN-ERROR
                        END-IF

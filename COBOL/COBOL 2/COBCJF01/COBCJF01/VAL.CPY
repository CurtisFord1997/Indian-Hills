@@ -0,0 +1,30 @@
+        01 VAL-REC.
+           05 O-NAME           PIC X(22).
+           05 O-CAMPGROUND     PIC X(15).
+           05 O-SITE           PIC X(03).
+           05 O-SITE-TYPE       PIC X(10).
+           05 O-DATE.
+               10 O-DATE-YYYY      PIC 9(4).
+               10 O-DATE-MM        PIC 99.
+               10 O-DATE-DD        PIC 99.
+           05 O-END-DATE.
+               10 O-END-DATE-YYYY  PIC 9(4).
+               10 O-END-DATE-MM    PIC 99.
+               10 O-END-DATE-DD    PIC 99.
+           05 O-LEN-STAY       PIC 99.
+           05 O-AMT            PIC 9(5)V99.
+           05 O-CCTYPE         PIC X(04).
+           05 O-CCNUM-PARTS.
+               10 NUM-FST          PIC X(4).
+               10 FILLER           PIC X       VALUE '-'.
+               10 NUM-SND          PIC X(4).
+               10 FILLER           PIC X       VALUE '-'.
+               10 NUM-THRD         PIC X(4).
+               10 FILLER           PIC X       VALUE '-'.
+               10 NUM-FOURTH       PIC 9(4).
+           05 O-CCNUM REDEFINES O-CCNUM-PARTS
+                                PIC X(19).
+           05 O-CCEXP.
+               10 O-CCEXP-YYYY     PIC 9(4).
+               10 O-CCEXP-MM       PIC 99.
+               10 O-CCEXP-DD       PIC 99.

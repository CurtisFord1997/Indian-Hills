@@ -0,0 +1,10 @@
+        01 REF-REC.
+           05 RF-TRAN-TYPE     PIC X(07).
+           05 RF-NAME          PIC X(22).
+           05 RF-CAMPGROUND    PIC X(15).
+           05 RF-SITE          PIC X(03).
+           05 RF-DATE.
+               10 RF-DATE-YYYY     PIC 9(4).
+               10 RF-DATE-MM       PIC 99.
+               10 RF-DATE-DD       PIC 99.
+           05 RF-REFUND-AMT    PIC 9(5)V99.

@@ -55,8 +55,22 @@
                    'CC DAY BETWEEEN 1 AND 28 FOR MONTH               '.
 		   05 FILLER	   VALUE
                    'CC DAY BETWEEEN 1 AND 29 FOR MONTH               '.
-		   
-		   
+		   05 FILLER	   VALUE
+                   'SITE ALREADY RESERVED FOR THOSE DATES            '.
+		   05 FILLER	   VALUE
+                   'INVALID TRANSACTION TYPE: MUST BE R OR C         '.
+		   05 FILLER	   VALUE
+                   'NO MATCHING RESERVATION FOUND TO CANCEL          '.
+		   05 FILLER	   VALUE
+                   'INVALID SITE: FIRST CHARACTER NOT A VALID TYPE   '.
+		   05 FILLER	   VALUE
+                   'OCCUPANCY TABLE FULL: RESERVATION NOT ACCEPTED   '.
+		   05 FILLER	   VALUE
+                   'INVALID DATE: YEAR MUST BE 2000 TO 2099          '.
+		   05 FILLER	   VALUE
+                   'CC EXP YEAR MUST BE 2000 TO 2099                 '.
+
+
 
        01 ERROR-TABLE REDEFINES ERROR-TABLE-STORAGE.
-           05 ERRORS       PIC X(49)   OCCURS 28.
\ No newline at end of file
+           05 ERRORS       PIC X(49)   OCCURS 35.
\ No newline at end of file

@@ -0,0 +1,23 @@
+        01 TRAN-REC.
+           05 I-TRAN-TYPE      PIC X.
+               88 TRAN-IS-RESERVATION      VALUE 'R'.
+               88 TRAN-IS-CANCEL           VALUE 'C'.
+           05 I-CAMPGROUND     PIC X(25).
+           05 I-SITE.
+               10 I-SITE-LTR   PIC X.
+               10 I-SITE-NUM   PIC 99.
+           05 I-DATE.
+               10 I-DATE-YYYY  PIC 9(4).
+               10 I-DATE-MM    PIC 99.
+               10 I-DATE-DD    PIC 99.
+           05 I-LEN-STAY       PIC 99.
+           05 I-LNAME          PIC X(15).
+           05 I-FNAME          PIC X(15).
+           05 I-AMT            PIC 9(5)V99.
+           05 FILLER           PIC X(08).
+           05 I-CCTYPE         PIC X.
+           05 I-CCNUM          PIC 9(16).
+           05 I-CCEXP.
+               10 I-CCEXP-YYYY PIC 9(4).
+               10 I-CCEXP-MM   PIC 99.
+               10 I-CCEXP-DD   PIC 99.

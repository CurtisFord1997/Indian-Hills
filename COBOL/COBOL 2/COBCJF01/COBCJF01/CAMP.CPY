@@ -0,0 +1,26 @@
+      *CAMPGROUND SITE RATE TABLE (NIGHTLY RATE BY SITE LOOP LETTER)
+      *EACH LOOP LETTER IS A DIFFERENT SITE TYPE WITH ITS OWN RATE
+        01 SITE-RATES.
+           05 FILLER.
+               10 FILLER       PIC X       VALUE "A".
+               10 FILLER       PIC 99V99   VALUE 15.00.
+               10 FILLER       PIC X(10)   VALUE "TENT".
+           05 FILLER.
+               10 FILLER       PIC X       VALUE "B".
+               10 FILLER       PIC 99V99   VALUE 20.00.
+               10 FILLER       PIC X(10)   VALUE "POP-UP".
+           05 FILLER.
+               10 FILLER       PIC X       VALUE "C".
+               10 FILLER       PIC 99V99   VALUE 30.00.
+               10 FILLER       PIC X(10)   VALUE "RV".
+           05 FILLER.
+               10 FILLER       PIC X       VALUE "D".
+               10 FILLER       PIC 99V99   VALUE 40.00.
+               10 FILLER       PIC X(10)   VALUE "CABIN".
+
+        01 SITE-TABLE REDEFINES SITE-RATES.
+           05 SITE-GROUP                   OCCURS 4
+                                            INDEXED BY SITE-INDEX.
+               10 SITE         PIC X.
+               10 PRICE        PIC 99V99.
+               10 SITE-TYPE-DESC PIC X(10).

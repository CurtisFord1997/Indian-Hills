@@ -0,0 +1,15 @@
+      *LEAP-YEAR TABLE (YEARS 2000-2099) - ONE FLAG PER CALENDAR YEAR
+      *SO FEBRUARY'S DAY COUNT IS A TABLE LOOKUP INSTEAD OF A DIVIDE-
+      *BY-4 CALCULATION, WHICH MISHANDLES CENTURY YEARS LIKE 2100
+       01 LEAP-YEAR-AREA.
+           05 FILLER       PIC X(20)   VALUE "YNNNYNNNYNNNYNNNYNNN".
+           05 FILLER       PIC X(20)   VALUE "YNNNYNNNYNNNYNNNYNNN".
+           05 FILLER       PIC X(20)   VALUE "YNNNYNNNYNNNYNNNYNNN".
+           05 FILLER       PIC X(20)   VALUE "YNNNYNNNYNNNYNNNYNNN".
+           05 FILLER       PIC X(20)   VALUE "YNNNYNNNYNNNYNNNYNNN".
+
+       01 LEAP-YEAR-TABLE REDEFINES LEAP-YEAR-AREA.
+           05 LEAP-YEAR-FLAG   PIC X   OCCURS 100 TIMES
+                                        INDEXED BY LEAP-IDX.
+
+       01 LEAP-YEAR-BASE       PIC 9(4)    VALUE 2000.

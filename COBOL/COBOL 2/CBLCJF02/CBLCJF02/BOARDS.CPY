@@ -1,27 +1,32 @@
+      *WAKEBOARD ITEM MASTER - ONE ROW PER BOARD SO NAME, PRICE,
+      *STOCK, AND REORDER POINT ARE ALL MAINTAINED IN THIS ONE TABLE
+      *EACH ENTRY: NAME(13) COST(5) ON-HAND STOCK(3) REORDER POINT(3)
        01 BOARD-AREA.
-           05 FILLER         PIC X(18)      VALUE "Shane Hybrid 52999".
-           05 FILLER         PIC X(18)      VALUE "Watson Hybrid46999".
-           05 FILLER         PIC X(18)      VALUE "Peak Hybrid  00899".
-           05 FILLER         PIC X(18)      VALUE "FLX          64999".
-           05 FILLER         PIC X(18)      VALUE "Slab         57999".
-           05 FILLER         PIC X(18)      VALUE "Deluxe Hybrid49900".
-           05 FILLER         PIC X(18)      VALUE "B.O.B. Grind 54999".
-           05 FILLER         PIC X(18)      VALUE "Super Trip   49950".
-           05 FILLER         PIC X(18)      VALUE "Tex          42999".
-           05 FILLER         PIC X(18)      VALUE "Witness      29999".
-           05 FILLER         PIC X(18)      VALUE "S4           34999".
-           05 FILLER         PIC X(18)      VALUE "Nemesis      29999".
-           05 FILLER         PIC X(18)      VALUE "Nemesis Grind27999".
-           05 FILLER         PIC X(18)      VALUE "Wing         54999".
-           05 FILLER         PIC X(18)      VALUE "Angel        39999".
-           05 FILLER         PIC X(18)      VALUE "Melissa Grind49900".
-           05 FILLER         PIC X(18)      VALUE "Star         27899".
-           05 FILLER         PIC X(18)      VALUE "Jett Grind   34999".
-		   
-	   01 BOARD-TABLE REDEFINES BOARD-AREA.
-		   05 RANDNAME3 OCCURS 18.
-		        10 BRD-NME   PIC X(13).
-			    10 BRD-COST  PIC 999V99.
+           05 FILLER         PIC X(24) VALUE "Shane Hybrid 52999025005".
+           05 FILLER         PIC X(24) VALUE "Watson Hybrid46999018005".
+           05 FILLER         PIC X(24) VALUE "Peak Hybrid  00899040010".
+           05 FILLER         PIC X(24) VALUE "FLX          64999008003".
+           05 FILLER         PIC X(24) VALUE "Slab         57999012004".
+           05 FILLER         PIC X(24) VALUE "Deluxe Hybrid49900020005".
+           05 FILLER         PIC X(24) VALUE "B.O.B. Grind 54999006003".
+           05 FILLER         PIC X(24) VALUE "Super Trip   49950015005".
+           05 FILLER         PIC X(24) VALUE "Tex          42999010004".
+           05 FILLER         PIC X(24) VALUE "Witness      29999030008".
+           05 FILLER         PIC X(24) VALUE "S4           34999022006".
+           05 FILLER         PIC X(24) VALUE "Nemesis      29999028007".
+           05 FILLER         PIC X(24) VALUE "Nemesis Grind27999005003".
+           05 FILLER         PIC X(24) VALUE "Wing         54999009004".
+           05 FILLER         PIC X(24) VALUE "Angel        39999016005".
+           05 FILLER         PIC X(24) VALUE "Melissa Grind49900011004".
+           05 FILLER         PIC X(24) VALUE "Star         27899035008".
+           05 FILLER         PIC X(24) VALUE "Jett Grind   34999007003".
+
+       01 BOARD-TABLE REDEFINES BOARD-AREA.
+           05 RANDNAME3 OCCURS 18.
+               10 BRD-NME         PIC X(13).
+               10 BRD-COST        PIC 999V99.
+               10 BRD-STOCK       PIC 999.
+               10 BRD-REORDER-PT  PIC 999.
 
        01 CURRENT-DATE-AND-TIME.
            05 I-DATE.

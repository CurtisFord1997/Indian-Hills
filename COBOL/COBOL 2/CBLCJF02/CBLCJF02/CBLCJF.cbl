@@ -11,6 +11,20 @@
            SELECT PRTOUT
                ASSIGN TO "C:/COBOLSP20/WAKEBOARDS.PRT"
                ORGANIZATION IS RECORD SEQUENTIAL.
+           SELECT SIZEHIST
+               ASSIGN TO "C:/COBOLSP20/SIZEHIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SH-FILE-STATUS.
+           SELECT ONHANDST
+               ASSIGN TO "C:/COBOLSP20/ONHANDST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OH-FILE-STATUS.
+           SELECT AUDITLOG
+               ASSIGN TO "C:/COBOLSP20/AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCOUT
+               ASSIGN TO "C:/COBOLSP20/WAKEBOARDS.EXC"
+               ORGANIZATION IS RECORD SEQUENTIAL.
 
        data division.
        FILE SECTION.
@@ -38,7 +52,46 @@
 
        01 PRTLINE PIC X(132).
 
+      *CARRIES FORWARD, RUN TO RUN, HOW MANY OF EACH SIZE RANGE HAVE
+      *SOLD IN EACH CALENDAR MONTH, SO THE SIZE-DEMAND FORECAST BELOW
+      *IS BUILT FROM HISTORY RATHER THAN JUST THIS RUN ALONE
+       FD SIZEHIST
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS SH-REC
+           RECORD CONTAINS 360 CHARACTERS.
+
+       01 SH-REC.
+           05 SH-MONTH-DATA  OCCURS 12.
+               10 SH-SIZE-QTY PIC 9(6)   OCCURS 5.
+
+      *CARRIES FORWARD, RUN TO RUN, EACH BOARD'S REMAINING ON-HAND
+      *QUANTITY, SO REORDER ALERTS ARE COMPUTED AGAINST LIVE INVENTORY
+      *RATHER THAN THE ITEM MASTER'S ORIGINAL STOCK LEVEL
+       FD ONHANDST
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS OH-REC
+           RECORD CONTAINS 108 CHARACTERS.
+
+       01 OH-REC.
+           05 OH-QTY         PIC 9(6)   OCCURS 18.
+
+       FD AUDITLOG
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS AUDIT-REC.
+
+       COPY "AUDIT.CPY".
+
+       FD EXCOUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS EXCLINE
+           LINAGE IS 60 WITH FOOTING AT 56.
+
+       01 EXCLINE PIC X(132).
+
        working-storage section.
+       COPY "TRAILER.CPY".
+
       *LINES
        01 BLANK-LINE         PIC X(132)     VALUE SPACE.
 
@@ -61,10 +114,12 @@
 
        01 COLUMB-HEADINGS.
            05 FILLER         PIC X(16)      VALUE SPACE.
-           05 FILLER         PIC X(29)      VALUE "UPC".
-           05 FILLER         PIC X(29)      VALUE "BOARD NAME".
-           05 FILLER         PIC X(29)      VALUE "RANGE".
-           05 FILLER         PIC X(29)      VALUE "PRICE".
+           05 FILLER         PIC X(26)      VALUE "UPC".
+           05 FILLER         PIC X(26)      VALUE "BOARD NAME".
+           05 FILLER         PIC X(20)      VALUE "RANGE".
+           05 FILLER         PIC X(15)      VALUE "PRICE".
+           05 FILLER         PIC X(15)      VALUE "TAX".
+           05 FILLER         PIC X(14)      VALUE "TOTAL".
 
        01 DATA-LINE.
            05 FILLER         PIC X(16)      VALUE SPACE.
@@ -80,13 +135,19 @@
            05 O-RANGE        PIC X(8).
            05 FILLER         PIC X(18)      VALUE 'CM'.
            05 O-PRICE        PIC $$$,$$$.99.
-           05 FILLER         PIC X(22)      VALUE SPACE.
+           05 FILLER         PIC X           VALUE SPACE.
+           05 O-TAX          PIC $$$,$$$.99.
+           05 FILLER         PIC X           VALUE SPACE.
+           05 O-TOTAL        PIC $$$,$$$.99.
 
        01 GRAND-TOTALS-LINE.
-           05 FILLER         PIC X(84).
+           05 FILLER         PIC X(82).
            05 FILLER         PIC X(15)      VALUE 'TOTAL:'.
            05 GT-PRICE       PIC $$$$,$$$.99.
-           05 FILLER         PIC X(22).
+           05 FILLER         PIC X           VALUE SPACE.
+           05 GT-TAX         PIC $$$$,$$$.99.
+           05 FILLER         PIC X           VALUE SPACE.
+           05 GT-TOTAL-W-TAX PIC $$$$,$$$.99.
 
        01 BOARD-GRAND-TOTALS.
            05 BOARD-HEADER.
@@ -133,9 +194,101 @@
                10 BRD-SIZE   PIC XX.
                10 GT-SIZE    PIC 9999.
 
+       01 VALIDATION-AREA.
+           05 INPUT-VALID         PIC XXX         VALUE 'YES'.
+           05 EXC-VALIDATION-MSG  PIC X(60)       VALUE SPACE.
+           05 SIZE-CODE-MATCH     PIC XXX         VALUE 'NO'.
+
+       01 EXCEPTION-TITLE.
+           05 FILLER         PIC X(52)       VALUE SPACE.
+           05 FILLER         PIC X(23)
+               VALUE "WAKEBOARD EXCEPTIONS".
+
+       01 EXCEPTION-HEADINGS.
+           05 FILLER         PIC X(16)       VALUE "UPC".
+           05 FILLER         PIC X(10)       VALUE "BOARD #".
+           05 FILLER         PIC X(60)       VALUE "DESCRIPTION".
+
+       01 EXCEPTION-LINE.
+           05 EXC-UPC        PIC X(16).
+           05 EXC-BOARD      PIC Z9.
+           05 FILLER         PIC X(8)        VALUE SPACE.
+           05 EXC-DESCR      PIC X(60).
+
+       01 GT-EXCEPTION-LINE.
+           05 FILLER         PIC X(17)       VALUE 'TOTAL EXCEPTIONS:'.
+           05 GT-EXCEPTION   PIC Z,ZZ9.
+           05 FILLER         PIC X(97)       VALUE SPACE.
+
+       01 EXCEPTION-LINE-VARS.
+           05 C-PG-EXCEPTION PIC 99          VALUE ZERO.
+           05 GT-EXCEPTIONS  PIC 9(4)        VALUE ZERO.
+
+       01 SH-FILE-STATUS      PIC XX.
+
+       01 SIZE-HIST-TABLE.
+           05 SH-MONTH        OCCURS 12.
+               10 SH-QTY      PIC 9(6)   OCCURS 5.
+
+       01 OH-FILE-STATUS      PIC XX.
+
+       01 ON-HAND-TABLE.
+           05 OH-BOARD-QTY    PIC 9(6)   OCCURS 18.
+
+       01 SF-YEAR-TOTAL       PIC 9(7)   VALUE 0.
+       01 SF-MONTH-SUB        PIC 99     VALUE 0.
+
        COPY "BOARDS.CPY".
-          
+
+       01 BOARD-UNITS-SOLD.
+           05 UNITS-SOLD      PIC 999         OCCURS 18.
+
+       01 ON-HAND-QTY         PIC S999.
+
+       01 REORDER-ALERTS.
+           05 REORDER-HEADER.
+               10 FILLER     PIC X(5)       VALUE SPACE.
+               10 FILLER     PIC X(29)      VALUE 'BOARD NAME'.
+               10 FILLER     PIC X(29)      VALUE 'ON HAND'.
+               10 FILLER     PIC X(69)      VALUE 'REORDER POINT'.
+           05 GT-REORDER-LINE.
+               10 FILLER     PIC X(5)       VALUE SPACE.
+               10 RO-NAME    PIC X(29).
+               10 RO-ON-HAND PIC ZZ9.
+               10 FILLER     PIC X(26)      VALUE SPACE.
+               10 RO-REORDER-PT PIC ZZ9.
+               10 FILLER     PIC X(66)      VALUE SPACE.
+
+       01 SIZE-FORECAST-RPT.
+           05 SF-HEADER.
+               10 FILLER     PIC X(10)      VALUE SPACE.
+               10 FILLER     PIC X(8)       VALUE 'SIZE'.
+               10 FILLER     PIC X(4)       VALUE 'JAN'.
+               10 FILLER     PIC X(4)       VALUE 'FEB'.
+               10 FILLER     PIC X(4)       VALUE 'MAR'.
+               10 FILLER     PIC X(4)       VALUE 'APR'.
+               10 FILLER     PIC X(4)       VALUE 'MAY'.
+               10 FILLER     PIC X(4)       VALUE 'JUN'.
+               10 FILLER     PIC X(4)       VALUE 'JUL'.
+               10 FILLER     PIC X(4)       VALUE 'AUG'.
+               10 FILLER     PIC X(4)       VALUE 'SEP'.
+               10 FILLER     PIC X(4)       VALUE 'OCT'.
+               10 FILLER     PIC X(4)       VALUE 'NOV'.
+               10 FILLER     PIC X(4)       VALUE 'DEC'.
+               10 FILLER     PIC X(9)       VALUE 'FORECAST'.
+           05 SF-DETAIL-LINE.
+               10 FILLER     PIC X(10)      VALUE SPACE.
+               10 SF-SIZE    PIC X(8).
+               10 SF-MONTH-QTY               PIC ZZZ     OCCURS 12.
+               10 FILLER     PIC X           VALUE SPACE.
+               10 SF-FORECAST PIC ZZZ.
+
        01 GT-SALES           PIC 999999V99       VALUE 0.
+       01 GT-TAX-TOTAL        PIC 999999V99      VALUE 0.
+       01 TAX-RATE            PIC 9V99           VALUE 0.06.
+       01 LINE-TAX            PIC 9(5)V99        VALUE 0.
+       01 LINE-TOTAL          PIC 9(6)V99        VALUE 0.
+       01 REC-COUNT           PIC 9(6)           VALUE 0.
        procedure division.
 
        L1-MAIN.
@@ -148,31 +301,55 @@
        L2-INIT.
            OPEN INPUT INPT.
            OPEN OUTPUT PRTOUT.
+           OPEN OUTPUT EXCOUT.
+           OPEN EXTEND AUDITLOG.
 
            MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
            MOVE I-YYYY TO YYYY.
            MOVE I-MM TO MM.
            MOVE I-DD TO DD.
-           
-            PERFORM 
+
+           MOVE "CBLCJF" TO AUD-PGM-ID.
+           MOVE I-YYYY TO AUD-YYYY.
+           MOVE I-MM TO AUD-MM.
+           MOVE I-DD TO AUD-DD.
+           MOVE I-TIME TO AUD-TIME.
+           MOVE "START" TO AUD-EVENT.
+           MOVE 0 TO AUD-REC-COUNT.
+           WRITE AUDIT-REC.
+
+            PERFORM
                VARYING GEN-INDEX FROM 1 BY 1
                UNTIL GEN-INDEX > 18
                    MOVE 0 TO BOARD-SALES(GEN-INDEX)
+                   MOVE 0 TO UNITS-SOLD(GEN-INDEX)
            END-PERFORM.
 
+           PERFORM L3-SIZE-HIST-RESTORE.
+           PERFORM L3-ON-HAND-RESTORE.
+
            PERFORM L3-MAJOR-HEADINGS.
            PERFORM L3-NORM-HEADINGS.
+           PERFORM L3-EXCEPTION-HEADER.
 
            PERFORM L3-READ.
 
        L2-MAINLINE.
-           PERFORM L3-INTERPRET.
-           PERFORM L3-CALCS.
-           PERFORM L3-PRINT.
+           PERFORM L3-VALIDATE-INPUT.
+           IF INPUT-VALID = "NO"
+               MOVE EXC-VALIDATION-MSG TO EXC-DESCR
+               PERFORM L3-EXCEPTION
+           ELSE
+               PERFORM L3-INTERPRET
+               PERFORM L3-CALCS
+               PERFORM L3-PRINT
+           END-IF.
            PERFORM L3-READ.
 
        L2-CLOSING.
            MOVE GT-SALES TO GT-PRICE.
+           MOVE GT-TAX-TOTAL TO GT-TAX.
+           COMPUTE GT-TOTAL-W-TAX = GT-SALES + GT-TAX-TOTAL.
            WRITE PRTLINE FROM GRAND-TOTALS-LINE
                AFTER ADVANCING 2 LINES.
 
@@ -205,6 +382,159 @@
                    WRITE PRTLINE FROM GT-SIZE-LINE
            END-PERFORM.
 
+           PERFORM L3-REORDER-ALERTS.
+           PERFORM L3-ON-HAND-UPDATE.
+           PERFORM L3-ON-HAND-SAVE.
+           PERFORM L3-SIZE-HIST-UPDATE.
+           PERFORM L3-SIZE-HIST-SAVE.
+           PERFORM L3-SIZE-FORECAST-REPORT.
+
+           MOVE REC-COUNT TO TR-REC-COUNT.
+           MOVE GT-SALES TO TR-HASH-TOTAL.
+           WRITE PRTLINE FROM TRAILER-LINE
+               AFTER ADVANCING 3 LINES.
+
+           MOVE GT-EXCEPTIONS TO GT-EXCEPTION.
+           WRITE EXCLINE FROM GT-EXCEPTION-LINE
+               AFTER ADVANCING 3 LINES.
+
+           MOVE GT-EXCEPTIONS TO TR-REC-COUNT.
+           MOVE GT-SALES TO TR-HASH-TOTAL.
+           WRITE EXCLINE FROM TRAILER-LINE
+               AFTER ADVANCING 3 LINES.
+
+           MOVE "END  " TO AUD-EVENT.
+           MOVE REC-COUNT TO AUD-REC-COUNT.
+           WRITE AUDIT-REC.
+           CLOSE AUDITLOG.
+           CLOSE EXCOUT.
+
+      *LOW-STOCK / REORDER ALERT REPORT: ONE LINE FOR EVERY BOARD
+      *WHOSE REMAINING ON-HAND QUANTITY HAS DROPPED TO OR BELOW ITS
+      *REORDER POINT
+       L3-REORDER-ALERTS.
+           WRITE PRTLINE FROM REORDER-HEADER
+               AFTER ADVANCING 4 LINES.
+           WRITE PRTLINE FROM BLANK-LINE
+               AFTER ADVANCING 1 LINE.
+
+           PERFORM VARYING GEN-INDEX FROM 1 BY 1
+               UNTIL GEN-INDEX > 18
+                   COMPUTE ON-HAND-QTY =
+                       OH-BOARD-QTY(GEN-INDEX) - UNITS-SOLD(GEN-INDEX)
+                   IF ON-HAND-QTY NOT > BRD-REORDER-PT(GEN-INDEX)
+                       MOVE BRD-NME(GEN-INDEX) TO RO-NAME
+                       MOVE ON-HAND-QTY TO RO-ON-HAND
+                       MOVE BRD-REORDER-PT(GEN-INDEX) TO RO-REORDER-PT
+                       WRITE PRTLINE FROM GT-REORDER-LINE
+                           AFTER ADVANCING 1 LINE
+                   END-IF
+           END-PERFORM.
+
+      *LOADS EACH BOARD'S PERSISTED ON-HAND QUANTITY FROM THE LAST
+      *RUN, OR SEEDS IT FROM THE ITEM MASTER'S STOCK LEVEL WHEN THE
+      *FILE HAS NOT BEEN WRITTEN YET (FIRST RUN)
+       L3-ON-HAND-RESTORE.
+           OPEN INPUT ONHANDST.
+           IF OH-FILE-STATUS = '00'
+               READ ONHANDST
+                   AT END
+                       CONTINUE
+               END-READ
+               IF OH-FILE-STATUS = '00'
+                   MOVE OH-REC TO ON-HAND-TABLE
+               ELSE
+                   PERFORM L3-ON-HAND-INITIALIZE
+               END-IF
+               CLOSE ONHANDST
+           ELSE
+               CLOSE ONHANDST
+               PERFORM L3-ON-HAND-INITIALIZE
+           END-IF.
+
+       L3-ON-HAND-INITIALIZE.
+           PERFORM VARYING GEN-INDEX FROM 1 BY 1
+               UNTIL GEN-INDEX > 18
+                   MOVE BRD-STOCK(GEN-INDEX) TO OH-BOARD-QTY(GEN-INDEX)
+           END-PERFORM.
+
+      *DEPLETES EACH BOARD'S PERSISTED ON-HAND QUANTITY BY THIS RUN'S
+      *SALES SO THE NEXT RUN'S REORDER ALERTS REFLECT THE DEPLETION
+       L3-ON-HAND-UPDATE.
+           PERFORM VARYING GEN-INDEX FROM 1 BY 1
+               UNTIL GEN-INDEX > 18
+                   SUBTRACT UNITS-SOLD(GEN-INDEX)
+                       FROM OH-BOARD-QTY(GEN-INDEX)
+           END-PERFORM.
+
+       L3-ON-HAND-SAVE.
+           MOVE ON-HAND-TABLE TO OH-REC.
+           OPEN OUTPUT ONHANDST.
+           WRITE OH-REC.
+           CLOSE ONHANDST.
+
+       L3-SIZE-HIST-RESTORE.
+           OPEN INPUT SIZEHIST.
+           IF SH-FILE-STATUS = '00'
+               READ SIZEHIST
+                   AT END
+                       CONTINUE
+               END-READ
+               IF SH-FILE-STATUS = '00'
+                   MOVE SH-REC TO SIZE-HIST-TABLE
+               ELSE
+                   PERFORM L3-SIZE-HIST-INITIALIZE
+               END-IF
+               CLOSE SIZEHIST
+           ELSE
+               CLOSE SIZEHIST
+               PERFORM L3-SIZE-HIST-INITIALIZE
+           END-IF.
+
+       L3-SIZE-HIST-INITIALIZE.
+           INITIALIZE SIZE-HIST-TABLE.
+
+      *ADD THIS RUN'S SIZE COUNTS INTO THE CURRENT CALENDAR MONTH'S
+      *BUCKET SO SIZE DEMAND ACCUMULATES ACROSS RUNS
+       L3-SIZE-HIST-UPDATE.
+           PERFORM VARYING SIZE-INDEX FROM 1 BY 1
+               UNTIL SIZE-INDEX > 5
+                   ADD GT-SIZE(SIZE-INDEX)
+                       TO SH-QTY(I-MM, SIZE-INDEX)
+           END-PERFORM.
+
+       L3-SIZE-HIST-SAVE.
+           MOVE SIZE-HIST-TABLE TO SH-REC.
+           OPEN OUTPUT SIZEHIST.
+           WRITE SH-REC.
+           CLOSE SIZEHIST.
+
+      *SIZE DEMAND BY MONTH FORECASTING REPORT: SHOWS HOW MANY OF
+      *EACH SIZE HAVE SOLD IN EACH CALENDAR MONTH ACROSS ALL RUNS,
+      *AND A SIMPLE NEXT-MONTH FORECAST (AVERAGE MONTHLY DEMAND)
+      *FOR EACH SIZE
+       L3-SIZE-FORECAST-REPORT.
+           WRITE PRTLINE FROM SF-HEADER
+               AFTER ADVANCING 4 LINES.
+           WRITE PRTLINE FROM BLANK-LINE
+               AFTER ADVANCING 1 LINE.
+
+           PERFORM VARYING SIZE-INDEX FROM 1 BY 1
+               UNTIL SIZE-INDEX > 5
+                   MOVE BRD-SIZE(SIZE-INDEX) TO SF-SIZE
+                   MOVE 0 TO SF-YEAR-TOTAL
+                   PERFORM VARYING SF-MONTH-SUB FROM 1 BY 1
+                       UNTIL SF-MONTH-SUB > 12
+                           MOVE SH-QTY(SF-MONTH-SUB, SIZE-INDEX)
+                               TO SF-MONTH-QTY(SF-MONTH-SUB)
+                           ADD SH-QTY(SF-MONTH-SUB, SIZE-INDEX)
+                               TO SF-YEAR-TOTAL
+                   END-PERFORM
+                   DIVIDE SF-YEAR-TOTAL BY 12 GIVING SF-FORECAST
+                   WRITE PRTLINE FROM SF-DETAIL-LINE
+                       AFTER ADVANCING 1 LINE
+           END-PERFORM.
+
 
        L3-MAJOR-HEADINGS.
       *COMPANY LINES
@@ -225,7 +555,50 @@
        L3-READ.
            READ INPT
                AT END
-                   MOVE "T" TO EOF.
+                   MOVE "T" TO EOF
+               NOT AT END
+                   ADD 1 TO REC-COUNT
+           END-READ.
+
+       L3-VALIDATE-INPUT.
+           MOVE "YES" TO INPUT-VALID.
+           MOVE "NO" TO SIZE-CODE-MATCH.
+           SET SIZE-INDEX TO 1.
+           SEARCH SIZE-CONTAINER VARYING SIZE-INDEX
+               WHEN BRD-SIZE(SIZE-INDEX) = I-LENGTH
+                   MOVE "YES" TO SIZE-CODE-MATCH.
+
+           EVALUATE TRUE
+               WHEN I-BOARD NOT NUMERIC
+                   MOVE "BOARD NUMBER NOT NUMERIC"
+                       TO EXC-VALIDATION-MSG
+                   MOVE "NO" TO INPUT-VALID
+               WHEN I-BOARD < 1 OR I-BOARD > 18
+                   MOVE "BOARD NUMBER OUT OF RANGE"
+                       TO EXC-VALIDATION-MSG
+                   MOVE "NO" TO INPUT-VALID
+               WHEN SIZE-CODE-MATCH = "NO"
+                   MOVE "INVALID BOARD LENGTH CODE"
+                       TO EXC-VALIDATION-MSG
+                   MOVE "NO" TO INPUT-VALID
+           END-EVALUATE.
+
+       L3-EXCEPTION.
+           MOVE I-UPC TO EXC-UPC.
+           MOVE I-BOARD TO EXC-BOARD.
+
+           WRITE EXCLINE FROM EXCEPTION-LINE
+               AFTER ADVANCING 2 LINES
+                   AT EOP
+                       PERFORM L3-EXCEPTION-HEADER.
+           ADD 1 TO GT-EXCEPTIONS.
+
+       L3-EXCEPTION-HEADER.
+           ADD 1 TO C-PG-EXCEPTION.
+           WRITE EXCLINE FROM EXCEPTION-TITLE
+               AFTER ADVANCING PAGE.
+           WRITE EXCLINE FROM EXCEPTION-HEADINGS
+               AFTER ADVANCING 2 LINES.
 
        L3-INTERPRET.
            SET SIZE-INDEX TO 1.
@@ -237,6 +610,10 @@
        L3-CALCS.
            ADD BRD-COST(I-BOARD) TO GT-SALES.
            ADD BRD-COST(I-BOARD) TO BOARD-SALES(I-BOARD).
+           ADD 1 TO UNITS-SOLD(I-BOARD).
+           COMPUTE LINE-TAX ROUNDED = BRD-COST(I-BOARD) * TAX-RATE.
+           COMPUTE LINE-TOTAL ROUNDED = BRD-COST(I-BOARD) + LINE-TAX.
+           ADD LINE-TAX TO GT-TAX-TOTAL.
 
 
        L3-PRINT.
@@ -246,6 +623,8 @@
            MOVE XXXX TO O-XXXX.
            MOVE BRD-NME(I-BOARD) TO O-BOARD.
            MOVE BRD-COST(I-BOARD) TO O-PRICE.
+           MOVE LINE-TAX TO O-TAX.
+           MOVE LINE-TOTAL TO O-TOTAL.
 
            WRITE PRTLINE FROM DATA-LINE
                AT EOP

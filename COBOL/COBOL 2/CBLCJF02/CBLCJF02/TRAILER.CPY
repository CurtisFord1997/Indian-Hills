@@ -0,0 +1,9 @@
+      *TRAILER RECORD - RECORD COUNT AND HASH TOTAL FOR THIS FILE
+       01 TRAILER-LINE.
+           05 FILLER              PIC X(19)   VALUE
+               'TRAILER RECORD CNT='.
+           05 TR-REC-COUNT        PIC Z(6)9.
+           05 FILLER              PIC X(13)   VALUE
+               '  HASH TOTAL='.
+           05 TR-HASH-TOTAL       PIC Z(9)9.99.
+           05 FILLER              PIC X(80)   VALUE SPACE.

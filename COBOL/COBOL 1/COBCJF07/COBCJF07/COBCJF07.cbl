@@ -0,0 +1,1039 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBCJF07.
+       DATE-WRITTEN. 03/22/21
+       AUTHOR. CURTIS FORD.
+       DATE-COMPILED.
+
+      *****************************************************
+      *THIS PROGRAM COMBINES COBCJF02 AND COBCJF03 INTO ONE PASS OVER
+      *CBLBOAT1.DAT. IT PRODUCES THE BOAT-TYPE SUBTOTAL REPORT
+      *(BOATRPT1.PRT) AND THE STATE-WITHIN-TYPE BREAK REPORT
+      *(BOATRPT2.PRT) OFF OF A SINGLE READ OF THE INPUT FILE AND THE
+      *INVENTORY RECONCILIATION, INSTEAD OF RUNNING COBCJF02 AND
+      *COBCJF03 BACK TO BACK.
+      *****************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT INPT
+               ASSIGN TO WS-INPT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PRTOUT1
+               ASSIGN TO WS-PRTOUT1-PATH
+               ORGANIZATION IS RECORD SEQUENTIAL.
+           SELECT PRTOUT2
+               ASSIGN TO WS-PRTOUT2-PATH
+               ORGANIZATION IS RECORD SEQUENTIAL.
+           SELECT BOAT-INVENTORY
+               ASSIGN TO WS-BOAT-INVENTORY-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCOUT
+               ASSIGN TO WS-EXCOUT-PATH
+               ORGANIZATION IS RECORD SEQUENTIAL.
+           SELECT AUDITLOG
+               ASSIGN TO "C:/COBOLSP20/AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  INPT
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS INPT-REC
+           RECORD CONTAINS 55 CHARACTERS.
+
+       01 INPT-REC.
+           05 I-LAST-NAME          PIC X(15).
+           05 I-STATE              PIC X(2).
+           05 I-BOAT-COST          PIC 9(6)V99.
+           05 I-PURCHASE-DATE.
+               10 I-YYYY-REC.
+                   15 I-YY12       PIC 99.
+                   15 I-YY34       PIC 99.
+               10 I-MM-REC         PIC 99.
+               10 I-DD-REC         PIC 99.
+           05 I-BOAT-TYPE          PIC X.
+           05 I-ACCESSORY-PACKAGE  PIC 9.
+           05 I-PREP-DELIVER-COST  PIC 9(5)V99.
+           05 I-SALESPERSON-ID     PIC X(5).
+           05 I-FINANCED           PIC X.
+           05 I-APR                PIC 9V999.
+           05 I-TERM-MONTHS        PIC 999.
+
+       FD  PRTOUT1
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS PRTLINE1
+           LINAGE IS 60 WITH FOOTING AT 54.
+
+       01 PRTLINE1                 PIC X(132).
+
+       FD  PRTOUT2
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS PRTLINE2
+           LINAGE IS 60 WITH FOOTING AT 53.
+
+       01 PRTLINE2                 PIC X(132).
+
+       FD  BOAT-INVENTORY
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS INV-REC
+           RECORD CONTAINS 26 CHARACTERS.
+
+       01 INV-REC.
+           05 INV-LAST-NAME       PIC X(15).
+           05 INV-BOAT-TYPE       PIC X.
+           05 INV-VIN             PIC X(10).
+
+       FD EXCOUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS EXCLINE
+           LINAGE IS 60 WITH FOOTING AT 56.
+
+       01 EXCLINE                  PIC X(132).
+
+       FD AUDITLOG
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS AUDIT-REC.
+
+       COPY "AUDIT.CPY".
+
+       WORKING-STORAGE SECTION.
+       COPY "TRAILER.CPY".
+       COPY "ACCPKG.CPY".
+
+      *FILE PATHS, OVERRIDABLE AT RUN TIME VIA ENVIRONMENT VARIABLES
+       01 FILE-PATHS.
+           05 WS-INPT-PATH             PIC X(80)
+               VALUE 'C:\COBOL\CBLBOAT1.DAT'.
+           05 WS-PRTOUT1-PATH          PIC X(80)
+               VALUE 'C:\COBOL\BOATRPT1.PRT'.
+           05 WS-PRTOUT2-PATH          PIC X(80)
+               VALUE 'C:\COBOL\BOATRPT2.PRT'.
+           05 WS-BOAT-INVENTORY-PATH   PIC X(80)
+               VALUE 'C:\COBOL\BOATINV.DAT'.
+           05 WS-EXCOUT-PATH           PIC X(80)
+               VALUE 'C:\COBOL\BOATEXC1.PRT'.
+
+       01 WS-ENV-OVERRIDE              PIC X(80).
+
+       01 WORK-AREA.
+           05 MORE-RECS            PIC XXX         VALUE 'YES'.
+           05 INV-MORE-RECS        PIC XXX         VALUE 'YES'.
+           05 REC-MATCH            PIC XXX         VALUE 'YES'.
+           05 STATE-MATCH          PIC XXX         VALUE 'YES'.
+           05 INPUT-VALID          PIC XXX         VALUE 'YES'.
+           05 EXC-VALIDATION-MSG   PIC X(60)       VALUE SPACE.
+
+       01 CURRENT-DATE-AND-TIME.
+           05 I-DATE.
+               10 I-YYYY           PIC 9(4).
+               10 I-MM             PIC 99.
+               10 I-DD             PIC 99.
+           05 I-TIME               PIC X(11).
+
+      *REPORT 1 - BOAT TYPE SUBTOTAL REPORT (BOATRPT1.PRT)
+       01 R1-COMPANY-TITLE.
+           05 FILLER               PIC X(6)        VALUE 'DATE:'.
+           05 R1-O-MM              PIC 99.
+           05 FILLER               PIC X           VALUE '/'.
+           05 R1-O-DD              PIC 99.
+           05 FILLER               PIC X           VALUE '/'.
+           05 R1-O-YYYY            PIC 9(4).
+           05 FILLER               PIC X(40)       VALUE SPACE.
+           05 FILLER               PIC X(19)
+               VALUE "FORD'S BOATS INC".
+           05 FILLER               PIC X(49)       VALUE SPACE.
+           05 FILLER               PIC X(6)        VALUE "PAGE:".
+           05 R1-O-PG-CTR          PIC Z9.
+
+       01 R1-COLUMB-HEADING-LINE1.
+           05 FILLER               PIC X(23)       VALUE "CUSTOMER".
+           05 FILLER               PIC X(21)       VALUE SPACE.
+           05 FILLER               PIC X(13)       VALUE "BOAT".
+           05 FILLER               PIC X(19)       VALUE "PURCHASE".
+           05 FILLER               PIC X(30)       VALUE "ACCESSORY".
+           05 FILLER               PIC X(21)       VALUE "PREP".
+           05 FILLER               PIC X(5)        VALUE "TOTAL".
+
+       01 R1-COLUMB-HEADING-LINE2.
+           05 FILLER               PIC X(23)       VALUE "LAST NAME".
+           05 FILLER               PIC X(21)       VALUE "STATE".
+           05 FILLER               PIC X(13)       VALUE "COST".
+           05 FILLER               PIC X(19)       VALUE "DATE".
+           05 FILLER               PIC X(30)       VALUE "PACKAGE".
+           05 FILLER               PIC X(21)       VALUE "COST".
+           05 FILLER               PIC X(5)        VALUE " COST".
+
+       01 R1-DATA-LINE.
+           05 R1-DAT-LAST-NAME     PIC X(24).
+           05 R1-DAT-STATE         PIC X(14).
+           05 R1-DAT-BOAT-COST     PIC ZZZ,ZZZ.99.
+           05 FILLER               PIC X(9)        VALUE SPACE.
+           05 R1-DAT-MM            PIC 99.
+           05 FILLER               PIC X(1)        VALUE '/'.
+           05 R1-DAT-DD            PIC 99.
+           05 FILLER               PIC X(1)        VALUE '/'.
+           05 R1-DAT-YY            PIC 99.
+           05 FILLER               PIC X(11)       VALUE SPACE.
+           05 R1-DAT-ACC-PKG       PIC X(24).
+           05 R1-DAT-PREP-COST     PIC ZZZ,ZZZ.99.
+           05 FILLER               PIC X(10)       VALUE SPACE.
+           05 R1-DAT-TOTAL-COST    PIC Z,ZZZ,ZZZ.99.
+
+       01 R1-BOAT-TYPE-HEADER-LINE.
+           05 FILLER               PIC X(11)       VALUE 'BOAT TYPE: '.
+           05 R1-BOAT-HEADER       PIC X(13).
+           05 FILLER               PIC X(108)      VALUE SPACE.
+
+       01 R1-BOAT-SUB-LINE.
+           05 FILLER               PIC X(23)       VALUE SPACE.
+           05 FILLER               PIC X(14)
+               VALUE 'SUBTOTALS FOR '.
+           05 R1-SUB-BOAT-TYPE     PIC X(23).
+           05 FILLER               PIC X(14)
+               VALUE 'NUMBER SOLD:  '.
+           05 R1-SUB-NUM-SOLD      PIC Z,ZZ9.
+           05 FILLER               PIC X(38)       VALUE SPACE.
+           05 R1-SUB-TOTAL-COST    PIC $$$$,$$$,$$$.99.
+
+       01 R1-GRAND-TOTALS-LINE.
+           05 FILLER               PIC X(23)       VALUE SPACE.
+           05 FILLER               PIC X(37)
+               VALUE 'GRAND TOTALS'.
+           05 FILLER               PIC X(13)
+               VALUE 'NUMBER SOLD: '.
+           05 R1-GT-NUM-SOLD       PIC ZZ,ZZ9.
+           05 FILLER               PIC X(35)       VALUE SPACE.
+           05 R1-GT-TOTAL-COST     PIC $$$,$$$,$$$,$$$.99.
+
+       01 R1-BLANK-LINE            PIC X(132)      VALUE SPACE.
+
+       01 R1-CALC-VAR.
+           05 R1-C-TOTAL-COST      PIC 9(7)V99.
+           05 R1-C-COST-PKG-ACC    PIC 9(5)V99     VALUE ZERO.
+           05 R1-C-SUB-TOTAL-COST  PIC 9(9)V99     VALUE 0.
+           05 R1-C-GT-TOTAL-COST   PIC 9(11)V99    VALUE 0.
+           05 R1-C-SUB-NUM-SOLD    PIC 9(4)        VALUE 0.
+           05 R1-C-GT-NUM-SOLD     PIC 9(5)        VALUE 0.
+           05 R1-C-PG-NUM          PIC 9           VALUE 0.
+
+       01 R1-HELD-VARS.
+           05 R1-H-BOAT-TYPE       PIC X.
+
+      *REPORT 2 - STATE WITHIN TYPE BREAK REPORT (BOATRPT2.PRT)
+       01 R2-COMPANY-TITLE.
+           05 FILLER               PIC X(6)        VALUE 'DATE:'.
+           05 R2-O-MM              PIC 99.
+           05 FILLER               PIC X           VALUE '/'.
+           05 R2-O-DD              PIC 99.
+           05 FILLER               PIC X           VALUE '/'.
+           05 R2-O-YYYY            PIC 9(4).
+           05 FILLER               PIC X(40)       VALUE SPACE.
+           05 FILLER               PIC X(19)       VALUE
+               "FORD'S BOATS INC.".
+           05 FILLER               PIC X(49)       VALUE SPACE.
+           05 FILLER               PIC X(6)        VALUE "PAGE:".
+           05 R2-O-PG-CTR          PIC Z9.
+
+       01 R2-COLUMB-HEADING-LINE1.
+           05 FILLER               PIC X(23)       VALUE "CUSTOMER".
+           05 FILLER               PIC X(21)       VALUE SPACE.
+           05 FILLER               PIC X(13)       VALUE "BOAT".
+           05 FILLER               PIC X(19)       VALUE "PURCHASE".
+           05 FILLER               PIC X(24)       VALUE "ACCESSORY".
+           05 FILLER               PIC X(6)        VALUE "SALES".
+           05 FILLER               PIC X(11)       VALUE "PREP".
+           05 FILLER               PIC X(5)        VALUE "TOTAL".
+           05 FILLER               PIC X(10)       VALUE "MONTHLY".
+
+       01 R2-COLUMB-HEADING-LINE2.
+           05 FILLER               PIC X(23)       VALUE "LAST NAME".
+           05 FILLER               PIC X(21)       VALUE "STATE".
+           05 FILLER               PIC X(13)       VALUE "COST".
+           05 FILLER               PIC X(19)       VALUE "DATE".
+           05 FILLER               PIC X(24)       VALUE "PACKAGE".
+           05 FILLER               PIC X(6)        VALUE "PRSN".
+           05 FILLER               PIC X(11)       VALUE "COST".
+           05 FILLER               PIC X(5)        VALUE " COST".
+           05 FILLER               PIC X(10)       VALUE "PAYMENT".
+
+       01 R2-DATA-LINE.
+           05 R2-DAT-LAST-NAME     PIC X(24).
+           05 R2-DAT-STATE         PIC X(14).
+           05 R2-DAT-BOAT-COST     PIC ZZZ,ZZZ.99.
+           05 FILLER               PIC X(9)        VALUE SPACE.
+           05 R2-DAT-MM            PIC 99.
+           05 FILLER               PIC X(1)        VALUE '/'.
+           05 R2-DAT-DD            PIC 99.
+           05 FILLER               PIC X(1)        VALUE '/'.
+           05 R2-DAT-YY            PIC 99.
+           05 FILLER               PIC X(11)       VALUE SPACE.
+           05 R2-DAT-ACC-PKG       PIC X(18).
+           05 R2-DAT-SALESPERSON   PIC X(6).
+           05 R2-DAT-PREP-COST     PIC ZZZ,ZZZ.99.
+           05 FILLER               PIC X(2)        VALUE SPACE.
+           05 R2-DAT-TOTAL-COST    PIC Z,ZZZ,ZZZ.99.
+           05 R2-DAT-MONTHLY-PMT   PIC Z,ZZZ.99.
+
+       01 R2-BOAT-TYPE-HEADER-LINE.
+           05 FILLER               PIC X(11)       VALUE 'BOAT TYPE: '.
+           05 R2-BOAT-HEADER       PIC X(13).
+           05 FILLER               PIC X(108)      VALUE SPACE.
+
+       01 R2-BOAT-MINOR-LINE.
+           05 FILLER               PIC X(10)       VALUE SPACE.
+           05 FILLER               PIC X(14)       VALUE
+               'SUBTOTALS FOR '.
+           05 R2-MINOR-STATE       PIC X(13).
+           05 R2-MINOR-BOAT-TYPE   PIC X(23).
+           05 FILLER               PIC X(15)       VALUE 'NUMBER SOLD:'.
+           05 R2-MINOR-NUM-SOLD    PIC Z,ZZ9.
+           05 FILLER               PIC X(13)       VALUE SPACE.
+           05 R2-MINOR-TOTAL-COST  PIC $$$$,$$$,$$$.99.
+           05 FILLER               PIC X(14)
+               VALUE '  COMMISSION:'.
+           05 R2-MINOR-COMMISSION  PIC $$$,$$$.99.
+
+       01 R2-BOAT-MAJOR-LINE.
+           05 FILLER               PIC X(10)       VALUE SPACE.
+           05 FILLER               PIC X(27)       VALUE
+               'SUBTOTALS FOR '.
+           05 R2-MAJOR-BOAT-TYPE   PIC X(23).
+           05 FILLER               PIC X(14)       VALUE 'NUMBER SOLD:'.
+           05 R2-MAJOR-NUM-SOLD    PIC Z,ZZZ9.
+           05 FILLER               PIC X(7)        VALUE SPACE.
+           05 R2-MAJOR-TOTAL-COST  PIC $$$,$$$,$$$,$$$.99.
+           05 FILLER               PIC X(14)
+               VALUE '  COMMISSION:'.
+           05 R2-MAJOR-COMMISSION  PIC $$,$$$,$$$.99.
+
+       01 R2-GRAND-TOTALS-LINE.
+           05 FILLER               PIC X(23)       VALUE SPACE.
+           05 FILLER               PIC X(37)       VALUE 'GRAND TOTALS'.
+           05 FILLER               PIC X(13)       VALUE
+               'NUMBER SOLD: '.
+           05 R2-GT-NUM-SOLD       PIC ZZZ,ZZ9.
+           05 FILLER               PIC X(4)        VALUE SPACE.
+           05 R2-GT-TOTAL-COST     PIC $$,$$$,$$$,$$$,$$$.99.
+           05 FILLER               PIC X(14)
+               VALUE '  COMMISSION:'.
+           05 R2-GT-COMMISSION     PIC $$,$$$,$$$.99.
+
+       01 R2-BLANK-LINE            PIC X(132)      VALUE SPACE.
+
+       01 R2-CALC-VAR.
+           05 R2-C-TOTAL-COST      PIC 9(7)V99.
+           05 R2-C-COMMISSION      PIC 9(6)V99     VALUE ZERO.
+           05 R2-MINOR-SUB-VARS.
+               10 R2-C-MINOR-NUM-SOLD PIC 9(4)      VALUE ZERO.
+               10 R2-C-MINOR-TOT-COST PIC 9(9)V99   VALUE ZERO.
+               10 R2-C-MINOR-COMMISSION PIC 9(7)V99 VALUE ZERO.
+           05 R2-MAJOR-SUB-VARS.
+               10 R2-C-MAJOR-NUM-SOLD PIC 9(5)      VALUE ZERO.
+               10 R2-C-MAJOR-TOT-COST PIC 9(11)V99  VALUE ZERO.
+               10 R2-C-MAJOR-COMMISSION PIC 9(8)V99 VALUE ZERO.
+           05 R2-GT-SUB-VARS.
+               10 R2-C-GT-NUM-SOLD PIC 9(6)         VALUE ZERO.
+               10 R2-C-GT-TOT-COST PIC 9(13)V99     VALUE ZERO.
+               10 R2-C-GT-COMMISSION PIC 9(9)V99    VALUE ZERO.
+           05 R2-C-PG-NUM          PIC 9            VALUE ZERO.
+           05 R2-C-MARKUP-PRCNT    PIC 9V999        VALUE ZERO.
+           05 R2-C-COST-PKG-ACC    PIC 9(4)V99      VALUE ZERO.
+           05 R2-C-MONTHLY-RATE    PIC V9999        VALUE ZERO.
+           05 R2-C-MONTHLY-PMT     PIC 9(5)V99      VALUE ZERO.
+           05 R2-C-PAYMENT-FACTOR  PIC 9(4)V9(9)    VALUE ZERO.
+
+       01 R2-HELD-VARS.
+           05 R2-H-BOAT-TYPE       PIC X.
+
+       01 CONST-VARS.
+           05 TAX-RATE             PIC 9V99        VALUE 0.06.
+           05 COMMISSION-RATE      PIC 9V99        VALUE 0.05.
+
+      *SHARED INVENTORY RECONCILIATION
+       01 INVENTORY-TABLE.
+           05 INV-TABLE-ENTRY OCCURS 500 TIMES
+                   INDEXED BY INV-IDX.
+               10 INV-TABLE-LNAME  PIC X(15).
+               10 INV-TABLE-TYPE   PIC X.
+               10 INV-TABLE-VIN    PIC X(10).
+
+       01 INV-TABLE-CTR            PIC 9(4)        VALUE 0.
+
+       01 EXCEPTION-TITLE.
+           05 FILLER               PIC X(52)       VALUE SPACE.
+           05 FILLER               PIC X(23)
+               VALUE "INVENTORY EXCEPTIONS".
+
+       01 EXCEPTION-HEADINGS.
+           05 FILLER               PIC X(23)       VALUE "LAST NAME".
+           05 FILLER               PIC X(14)       VALUE "BOAT TYPE".
+           05 FILLER               PIC X(60)       VALUE "DESCRIPTION".
+
+       01 EXCEPTION-LINE.
+           05 EXC-LAST-NAME        PIC X(23).
+           05 EXC-BOAT-TYPE        PIC X(14).
+           05 EXC-DESCR            PIC X(60).
+
+       01 GT-EXCEPTION-LINE.
+           05 FILLER               PIC X(17)
+               VALUE 'TOTAL EXCEPTIONS:'.
+           05 GT-EXCEPTION         PIC Z,ZZ9.
+           05 FILLER               PIC X(97)       VALUE SPACE.
+
+       01 EXCEPTION-LINE-VARS.
+           05 C-PG-EXCEPTION       PIC 99          VALUE ZERO.
+           05 GT-EXCEPTIONS        PIC 9(4)        VALUE ZERO.
+
+      *SHARED BOAT-TYPE BY STATE CROSSTAB SUMMARY (PRINTED ON PRTOUT2)
+       01 BOAT-TYPE-NAMES.
+           05 FILLER.
+               10 FILLER           PIC X    VALUE "B".
+               10 FILLER           PIC X(13) VALUE "BASS BOAT".
+           05 FILLER.
+               10 FILLER           PIC X    VALUE "P".
+               10 FILLER           PIC X(13) VALUE "PONTOON".
+           05 FILLER.
+               10 FILLER           PIC X    VALUE "S".
+               10 FILLER           PIC X(13) VALUE "SKI BOAT".
+           05 FILLER.
+               10 FILLER           PIC X    VALUE "J".
+               10 FILLER           PIC X(13) VALUE "JOHN BOAT".
+           05 FILLER.
+               10 FILLER           PIC X    VALUE "C".
+               10 FILLER           PIC X(13) VALUE "CANOE".
+           05 FILLER.
+               10 FILLER           PIC X    VALUE "R".
+               10 FILLER           PIC X(13) VALUE "CABIN CRUISER".
+
+       01 BOAT-TYPE-TABLE REDEFINES BOAT-TYPE-NAMES.
+           05 BOAT-TYPE-ENTRY OCCURS 6 TIMES INDEXED BY BT-IDX.
+               10 BT-CODE          PIC X.
+               10 BT-NAME          PIC X(13).
+
+       01 CROSSTAB-STATES.
+           05 CS-ENTRY OCCURS 50 TIMES INDEXED BY CS-IDX.
+               10 CS-STATE         PIC XX.
+
+       01 CROSSTAB-STATE-CTR        PIC 99         VALUE 0.
+
+       01 CROSSTAB-TABLE.
+           05 CT-TYPE-ROW OCCURS 6 TIMES INDEXED BY CT-TYPE-IDX.
+               10 CT-STATE-CELL OCCURS 50 TIMES INDEXED BY CT-STATE-IDX.
+                   15 CT-COUNT     PIC 9(4)        VALUE 0.
+                   15 CT-TOTAL     PIC 9(8)V99     VALUE 0.
+
+       01 CROSSTAB-TITLE.
+           05 FILLER               PIC X(45)       VALUE SPACE.
+           05 FILLER               PIC X(30)
+               VALUE "BOAT TYPE BY STATE SUMMARY".
+           05 FILLER               PIC X(57)       VALUE SPACE.
+
+       01 CROSSTAB-HEADINGS.
+           05 FILLER               PIC X(15)       VALUE "BOAT TYPE".
+           05 FILLER               PIC X(10)       VALUE "STATE".
+           05 FILLER               PIC X(10)       VALUE "COUNT".
+           05 FILLER               PIC X(15)       VALUE "TOTAL COST".
+
+       01 CROSSTAB-LINE.
+           05 CX-BOAT-TYPE          PIC X(15).
+           05 CX-STATE              PIC X(10).
+           05 CX-COUNT              PIC ZZ,ZZ9.
+           05 CX-TOTAL              PIC Z,ZZZ,ZZ9.99.
+
+       01 SALESPERSON-TABLE.
+           05 SP-ENTRY OCCURS 100 TIMES INDEXED BY SP-IDX.
+               10 SP-ID             PIC X(5).
+               10 SP-NUM-SOLD       PIC 9(4)        VALUE 0.
+               10 SP-COMMISSION     PIC 9(8)V99     VALUE 0.
+
+       01 SALESPERSON-CTR           PIC 999         VALUE 0.
+       01 SP-MATCH         PIC XXX         VALUE "NO".
+
+       01 SALESPERSON-TITLE.
+           05 FILLER               PIC X(45)       VALUE SPACE.
+           05 FILLER               PIC X(35)
+               VALUE "COMMISSION BY SALESPERSON SUMMARY".
+           05 FILLER               PIC X(52)       VALUE SPACE.
+
+       01 SALESPERSON-HEADINGS.
+           05 FILLER               PIC X(15)       VALUE "SALESPERSON".
+           05 FILLER               PIC X(15)       VALUE "NUMBER SOLD".
+           05 FILLER               PIC X(15)       VALUE "COMMISSION".
+
+       01 SALESPERSON-LINE.
+           05 SPL-ID                PIC X(15).
+           05 SPL-NUM-SOLD          PIC ZZ,ZZ9.
+           05 FILLER                PIC X(9)        VALUE SPACE.
+           05 SPL-COMMISSION        PIC Z,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INIT.
+           PERFORM 2000-NORM
+               UNTIL MORE-RECS = "NO".
+           PERFORM 3000-CLOSING.
+           STOP RUN.
+
+       1000-INIT.
+           PERFORM 1050-GET-FILE-PATHS.
+
+           OPEN INPUT INPT.
+           OPEN OUTPUT PRTOUT1.
+           OPEN OUTPUT PRTOUT2.
+           OPEN OUTPUT EXCOUT.
+           OPEN EXTEND AUDITLOG.
+
+           PERFORM 1100-LOAD-INVENTORY.
+
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE I-YYYY TO R1-O-YYYY.
+           MOVE I-MM TO R1-O-MM.
+           MOVE I-DD TO R1-O-DD.
+           MOVE I-YYYY TO R2-O-YYYY.
+           MOVE I-MM TO R2-O-MM.
+           MOVE I-DD TO R2-O-DD.
+
+           MOVE "COBCJF07" TO AUD-PGM-ID.
+           MOVE I-YYYY TO AUD-YYYY.
+           MOVE I-MM TO AUD-MM.
+           MOVE I-DD TO AUD-DD.
+           MOVE I-TIME TO AUD-TIME.
+           MOVE "START" TO AUD-EVENT.
+           MOVE 0 TO AUD-REC-COUNT.
+           WRITE AUDIT-REC.
+
+           PERFORM 9100-READ.
+
+           MOVE I-BOAT-TYPE TO R1-H-BOAT-TYPE.
+           PERFORM 9500-BOAT-INTERPRET1.
+           PERFORM 9200-HEADINGS1.
+
+           MOVE I-BOAT-TYPE TO R2-H-BOAT-TYPE.
+           MOVE I-STATE TO R2-DAT-STATE.
+           PERFORM 9500-BOAT-INTERPRET2.
+           PERFORM 9300-HEADINGS2.
+
+           PERFORM 9600-EXCEPTION-HEADER.
+
+       1050-GET-FILE-PATHS.
+           DISPLAY 'CBLBOAT1_DAT' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT-VALUE.
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-INPT-PATH
+           END-IF.
+
+           DISPLAY 'BOATRPT1_PRT' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT-VALUE.
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-PRTOUT1-PATH
+           END-IF.
+
+           DISPLAY 'BOATRPT2_PRT' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT-VALUE.
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-PRTOUT2-PATH
+           END-IF.
+
+           DISPLAY 'BOATINV_DAT' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT-VALUE.
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-BOAT-INVENTORY-PATH
+           END-IF.
+
+           DISPLAY 'BOATEXC1_PRT' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT-VALUE.
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-EXCOUT-PATH
+           END-IF.
+
+       1100-LOAD-INVENTORY.
+           OPEN INPUT BOAT-INVENTORY.
+           PERFORM UNTIL INV-MORE-RECS = "NO"
+               READ BOAT-INVENTORY
+                   AT END
+                       MOVE "NO" TO INV-MORE-RECS
+                   NOT AT END
+                       ADD 1 TO INV-TABLE-CTR
+                       SET INV-IDX TO INV-TABLE-CTR
+                       MOVE INV-LAST-NAME TO INV-TABLE-LNAME(INV-IDX)
+                       MOVE INV-BOAT-TYPE TO INV-TABLE-TYPE(INV-IDX)
+                       MOVE INV-VIN TO INV-TABLE-VIN(INV-IDX)
+               END-READ
+           END-PERFORM.
+           CLOSE BOAT-INVENTORY.
+
+       2000-NORM.
+           PERFORM 1950-VALIDATE-INPUT.
+           IF INPUT-VALID = "NO"
+               MOVE EXC-VALIDATION-MSG TO EXC-DESCR
+               PERFORM 2600-EXCEPTION
+           ELSE
+               PERFORM 1900-RECONCILE
+               IF REC-MATCH = "NO"
+                   MOVE "NO MATCHING UNIT IN INVENTORY" TO EXC-DESCR
+                   PERFORM 2600-EXCEPTION
+               ELSE
+                   PERFORM 2000-NORM-REPORT1
+                   PERFORM 2000-NORM-REPORT2
+               END-IF
+           END-IF.
+           PERFORM 9100-READ.
+
+       1950-VALIDATE-INPUT.
+           MOVE "YES" TO INPUT-VALID.
+           EVALUATE TRUE
+               WHEN I-LAST-NAME = SPACES
+                   MOVE "LAST NAME REQUIRED" TO EXC-VALIDATION-MSG
+                   MOVE "NO" TO INPUT-VALID
+               WHEN I-STATE = SPACES
+                   MOVE "STATE REQUIRED" TO EXC-VALIDATION-MSG
+                   MOVE "NO" TO INPUT-VALID
+               WHEN I-BOAT-COST NOT NUMERIC
+                   MOVE "BOAT COST NOT NUMERIC" TO EXC-VALIDATION-MSG
+                   MOVE "NO" TO INPUT-VALID
+               WHEN I-PREP-DELIVER-COST NOT NUMERIC
+                   MOVE "PREP/DELIVERY COST NOT NUMERIC"
+                       TO EXC-VALIDATION-MSG
+                   MOVE "NO" TO INPUT-VALID
+               WHEN I-ACCESSORY-PACKAGE NOT NUMERIC
+                   MOVE "ACCESSORY PACKAGE NOT NUMERIC"
+                       TO EXC-VALIDATION-MSG
+                   MOVE "NO" TO INPUT-VALID
+               WHEN I-ACCESSORY-PACKAGE < 1 OR I-ACCESSORY-PACKAGE > 3
+                   MOVE "ACCESSORY PACKAGE OUT OF RANGE"
+                       TO EXC-VALIDATION-MSG
+                   MOVE "NO" TO INPUT-VALID
+               WHEN I-FINANCED NOT = 'Y' AND 'N'
+                   MOVE "FINANCED FLAG NOT Y OR N"
+                       TO EXC-VALIDATION-MSG
+                   MOVE "NO" TO INPUT-VALID
+               WHEN I-FINANCED = 'Y' AND I-APR NOT NUMERIC
+                   MOVE "APR NOT NUMERIC" TO EXC-VALIDATION-MSG
+                   MOVE "NO" TO INPUT-VALID
+               WHEN I-FINANCED = 'Y' AND I-TERM-MONTHS NOT NUMERIC
+                   MOVE "TERM MONTHS NOT NUMERIC"
+                       TO EXC-VALIDATION-MSG
+                   MOVE "NO" TO INPUT-VALID
+               WHEN I-FINANCED = 'Y'
+                        AND (I-TERM-MONTHS < 1 OR I-TERM-MONTHS > 360)
+                   MOVE "TERM MONTHS OUT OF RANGE"
+                       TO EXC-VALIDATION-MSG
+                   MOVE "NO" TO INPUT-VALID
+           END-EVALUATE.
+
+       2000-NORM-REPORT1.
+           IF I-BOAT-TYPE NOT = R1-H-BOAT-TYPE
+               PERFORM 9300-SUBTOTALS1
+               PERFORM 9500-BOAT-INTERPRET1
+               PERFORM 9400-BOAT-HEADING1
+           END-IF.
+           PERFORM 2100-CALCS1.
+           PERFORM 2200-MAINLINE1.
+
+       2000-NORM-REPORT2.
+           IF I-BOAT-TYPE NOT = R2-H-BOAT-TYPE
+               PERFORM 9400-MINOR-BREAK2
+               PERFORM 9500-MAJOR-BREAK2
+               PERFORM 9400-BOAT-HEADING2
+           ELSE
+               IF (R2-DAT-STATE NOT = I-STATE)
+                   PERFORM 9400-MINOR-BREAK2
+               END-IF
+           END-IF.
+           PERFORM 2100-CALCS2.
+           PERFORM 2200-MAINLINE2.
+           PERFORM 2700-CROSSTAB-ACCUM.
+
+       1900-RECONCILE.
+           MOVE "NO" TO REC-MATCH.
+           PERFORM VARYING INV-IDX FROM 1 BY 1
+               UNTIL INV-IDX > INV-TABLE-CTR OR REC-MATCH = "YES"
+                   IF I-LAST-NAME = INV-TABLE-LNAME(INV-IDX)
+                       AND I-BOAT-TYPE = INV-TABLE-TYPE(INV-IDX)
+                           MOVE "YES" TO REC-MATCH
+                   END-IF
+           END-PERFORM.
+
+       2600-EXCEPTION.
+           MOVE I-LAST-NAME TO EXC-LAST-NAME.
+           MOVE I-BOAT-TYPE TO EXC-BOAT-TYPE.
+
+           WRITE EXCLINE FROM EXCEPTION-LINE
+               AFTER ADVANCING 2 LINES
+                   AT EOP
+                       PERFORM 9600-EXCEPTION-HEADER.
+           ADD 1 TO GT-EXCEPTIONS.
+
+       2720-SALESPERSON-LOOKUP.
+           MOVE "NO" TO SP-MATCH.
+           PERFORM VARYING SP-IDX FROM 1 BY 1
+               UNTIL SP-IDX > SALESPERSON-CTR OR SP-MATCH = "YES"
+                   IF I-SALESPERSON-ID = SP-ID(SP-IDX)
+                       MOVE "YES" TO SP-MATCH
+                   END-IF
+           END-PERFORM.
+           IF SP-MATCH = "YES"
+               SET SP-IDX DOWN BY 1
+           ELSE
+               ADD 1 TO SALESPERSON-CTR
+               SET SP-IDX TO SALESPERSON-CTR
+               MOVE I-SALESPERSON-ID TO SP-ID(SP-IDX)
+           END-IF.
+
+       2700-CROSSTAB-ACCUM.
+           PERFORM 2710-CROSSTAB-STATE-LOOKUP.
+           PERFORM 9700-CROSSTAB-TYPE-LOOKUP.
+
+           ADD 1 TO CT-COUNT(CT-TYPE-IDX, CS-IDX).
+           ADD R2-C-TOTAL-COST TO CT-TOTAL(CT-TYPE-IDX, CS-IDX).
+
+       2710-CROSSTAB-STATE-LOOKUP.
+           MOVE "NO" TO STATE-MATCH.
+           PERFORM VARYING CS-IDX FROM 1 BY 1
+               UNTIL CS-IDX > CROSSTAB-STATE-CTR OR STATE-MATCH = "YES"
+                   IF I-STATE = CS-STATE(CS-IDX)
+                       MOVE "YES" TO STATE-MATCH
+                   END-IF
+           END-PERFORM.
+           IF STATE-MATCH = "YES"
+               SET CS-IDX DOWN BY 1
+           ELSE
+               ADD 1 TO CROSSTAB-STATE-CTR
+               SET CS-IDX TO CROSSTAB-STATE-CTR
+               MOVE I-STATE TO CS-STATE(CS-IDX)
+           END-IF.
+
+       2100-CALCS1.
+           MOVE ACC-NAME(I-ACCESSORY-PACKAGE) TO R1-DAT-ACC-PKG.
+           MOVE ACC-PRICE(I-ACCESSORY-PACKAGE) TO R1-C-COST-PKG-ACC.
+
+           ADD I-BOAT-COST I-PREP-DELIVER-COST R1-C-COST-PKG-ACC
+               GIVING R1-C-TOTAL-COST.
+
+           ADD 1 TO R1-C-SUB-NUM-SOLD.
+           ADD R1-C-TOTAL-COST TO R1-C-SUB-TOTAL-COST.
+
+       2200-MAINLINE1.
+           MOVE I-LAST-NAME TO R1-DAT-LAST-NAME.
+           MOVE I-STATE TO R1-DAT-STATE.
+           MOVE I-BOAT-COST TO R1-DAT-BOAT-COST.
+           MOVE I-MM-REC TO R1-DAT-MM.
+           MOVE I-DD-REC TO R1-DAT-DD.
+           MOVE I-YY34 TO R1-DAT-YY.
+           MOVE I-PREP-DELIVER-COST TO R1-DAT-PREP-COST.
+           MOVE R1-C-TOTAL-COST TO R1-DAT-TOTAL-COST.
+
+           WRITE PRTLINE1 FROM R1-DATA-LINE
+               AFTER ADVANCING 1 LINE
+                   AT EOP PERFORM 9200-HEADINGS1.
+
+       2100-CALCS2.
+           MOVE ACC-NAME(I-ACCESSORY-PACKAGE) TO R2-DAT-ACC-PKG.
+           MOVE ACC-PRICE(I-ACCESSORY-PACKAGE) TO R2-C-COST-PKG-ACC.
+           MOVE I-SALESPERSON-ID TO R2-DAT-SALESPERSON.
+
+           COMPUTE R2-C-TOTAL-COST ROUNDED = (I-BOAT-COST*(1 +
+               R2-C-MARKUP-PRCNT)).
+           COMPUTE R2-C-TOTAL-COST ROUNDED = (R2-C-TOTAL-COST +
+               R2-C-COST-PKG-ACC + I-PREP-DELIVER-COST) * (1+TAX-RATE).
+
+           ADD 1 TO R2-C-MINOR-NUM-SOLD.
+           ADD R2-C-TOTAL-COST TO R2-C-MINOR-TOT-COST.
+
+           COMPUTE R2-C-COMMISSION ROUNDED =
+               R2-C-TOTAL-COST * COMMISSION-RATE.
+           ADD R2-C-COMMISSION TO R2-C-MINOR-COMMISSION.
+
+           PERFORM 2720-SALESPERSON-LOOKUP.
+           ADD 1 TO SP-NUM-SOLD(SP-IDX).
+           ADD R2-C-COMMISSION TO SP-COMMISSION(SP-IDX).
+
+           PERFORM 2150-FINANCE-CALC2.
+
+       2150-FINANCE-CALC2.
+           IF I-FINANCED = "Y" AND I-TERM-MONTHS > 0
+               COMPUTE R2-C-MONTHLY-RATE ROUNDED = I-APR / 12
+               COMPUTE R2-C-PAYMENT-FACTOR ROUNDED =
+                   (1 + R2-C-MONTHLY-RATE) ** I-TERM-MONTHS
+               COMPUTE R2-C-MONTHLY-PMT ROUNDED =
+                   (R2-C-TOTAL-COST * R2-C-MONTHLY-RATE
+                       * R2-C-PAYMENT-FACTOR)
+                       / (R2-C-PAYMENT-FACTOR - 1)
+           ELSE
+               MOVE ZERO TO R2-C-MONTHLY-PMT
+           END-IF.
+
+       2200-MAINLINE2.
+           MOVE I-LAST-NAME TO R2-DAT-LAST-NAME.
+           MOVE I-STATE TO R2-DAT-STATE.
+           MOVE I-BOAT-COST TO R2-DAT-BOAT-COST.
+           MOVE I-MM-REC TO R2-DAT-MM.
+           MOVE I-DD-REC TO R2-DAT-DD.
+           MOVE I-YY34 TO R2-DAT-YY.
+           MOVE I-PREP-DELIVER-COST TO R2-DAT-PREP-COST.
+           MOVE R2-C-TOTAL-COST TO R2-DAT-TOTAL-COST.
+           MOVE R2-C-MONTHLY-PMT TO R2-DAT-MONTHLY-PMT.
+
+           WRITE PRTLINE2 FROM R2-DATA-LINE
+               AFTER ADVANCING 1 LINE
+                   AT EOP
+                       PERFORM 9300-HEADINGS2.
+
+       3000-CLOSING.
+           PERFORM 9300-SUBTOTALS1.
+           MOVE R1-C-GT-NUM-SOLD TO R1-GT-NUM-SOLD.
+           MOVE R1-C-GT-TOTAL-COST TO R1-GT-TOTAL-COST.
+
+           WRITE PRTLINE1 FROM R1-GRAND-TOTALS-LINE
+               AFTER ADVANCING 3 LINES.
+
+           PERFORM 9400-MINOR-BREAK2.
+           PERFORM 9500-MAJOR-BREAK2.
+           MOVE R2-C-GT-NUM-SOLD TO R2-GT-NUM-SOLD.
+           MOVE R2-C-GT-TOT-COST TO R2-GT-TOTAL-COST.
+           MOVE R2-C-GT-COMMISSION TO R2-GT-COMMISSION.
+
+           WRITE PRTLINE2 FROM R2-GRAND-TOTALS-LINE
+               AFTER ADVANCING 3 LINES.
+
+           MOVE GT-EXCEPTIONS TO GT-EXCEPTION.
+           WRITE EXCLINE FROM GT-EXCEPTION-LINE
+               AFTER ADVANCING 3 LINES.
+
+           PERFORM 3200-CROSSTAB-SUMMARY.
+           PERFORM 3300-SALESPERSON-SUMMARY.
+
+           MOVE "END  " TO AUD-EVENT.
+           MOVE R1-C-GT-NUM-SOLD TO AUD-REC-COUNT.
+           WRITE AUDIT-REC.
+
+           MOVE R1-C-GT-NUM-SOLD TO TR-REC-COUNT.
+           MOVE R1-C-GT-TOTAL-COST TO TR-HASH-TOTAL.
+           WRITE PRTLINE1 FROM TRAILER-LINE
+               AFTER ADVANCING 3 LINES.
+
+           MOVE R2-C-GT-NUM-SOLD TO TR-REC-COUNT.
+           MOVE R2-C-GT-TOT-COST TO TR-HASH-TOTAL.
+           WRITE PRTLINE2 FROM TRAILER-LINE
+               AFTER ADVANCING 3 LINES.
+
+           MOVE GT-EXCEPTIONS TO TR-REC-COUNT.
+           MOVE R1-C-GT-TOTAL-COST TO TR-HASH-TOTAL.
+           WRITE EXCLINE FROM TRAILER-LINE
+               AFTER ADVANCING 3 LINES.
+
+           CLOSE INPT.
+           CLOSE PRTOUT1.
+           CLOSE PRTOUT2.
+           CLOSE EXCOUT.
+           CLOSE AUDITLOG.
+
+       9100-READ.
+           READ INPT
+               AT END
+                   MOVE "NO" TO MORE-RECS.
+
+       9200-HEADINGS1.
+           ADD 1 TO R1-C-PG-NUM.
+           MOVE R1-C-PG-NUM TO R1-O-PG-CTR.
+           WRITE PRTLINE1 FROM R1-COMPANY-TITLE
+               AFTER ADVANCING PAGE.
+           WRITE PRTLINE1 FROM R1-COLUMB-HEADING-LINE1
+               AFTER ADVANCING 2 LINES.
+           WRITE PRTLINE1 FROM R1-COLUMB-HEADING-LINE2
+               AFTER ADVANCING 1 LINE.
+
+           PERFORM 9400-BOAT-HEADING1.
+
+       9300-SUBTOTALS1.
+           MOVE R1-C-SUB-NUM-SOLD TO R1-SUB-NUM-SOLD.
+           MOVE R1-C-SUB-TOTAL-COST TO R1-SUB-TOTAL-COST.
+
+           WRITE PRTLINE1 FROM R1-BOAT-SUB-LINE
+               AFTER ADVANCING 2 LINES.
+
+           ADD R1-C-SUB-NUM-SOLD TO R1-C-GT-NUM-SOLD.
+           ADD R1-C-SUB-TOTAL-COST TO R1-C-GT-TOTAL-COST.
+
+           COMPUTE R1-C-SUB-NUM-SOLD = 0.
+           COMPUTE R1-C-SUB-TOTAL-COST = 0.
+
+           MOVE I-BOAT-TYPE TO R1-H-BOAT-TYPE.
+
+       9400-BOAT-HEADING1.
+           WRITE PRTLINE1 FROM R1-BOAT-TYPE-HEADER-LINE
+               AFTER ADVANCING 2 LINES.
+           WRITE PRTLINE1 FROM R1-BLANK-LINE
+               AT EOP
+                   PERFORM 9200-HEADINGS1.
+
+       9500-BOAT-INTERPRET1.
+           EVALUATE I-BOAT-TYPE
+               WHEN "B"
+                   MOVE "BASS BOAT" TO R1-BOAT-HEADER
+                   MOVE R1-BOAT-HEADER TO R1-SUB-BOAT-TYPE
+               WHEN "P"
+                   MOVE "PONTOON" TO R1-BOAT-HEADER
+                   MOVE R1-BOAT-HEADER TO R1-SUB-BOAT-TYPE
+               WHEN "S"
+                   MOVE "SKI BOAT" TO R1-BOAT-HEADER
+                   MOVE R1-BOAT-HEADER TO R1-SUB-BOAT-TYPE
+               WHEN "J"
+                   MOVE "JOHN BOAT" TO R1-BOAT-HEADER
+                   MOVE R1-BOAT-HEADER TO R1-SUB-BOAT-TYPE
+               WHEN "C"
+                   MOVE "CANOE" TO R1-BOAT-HEADER
+                   MOVE R1-BOAT-HEADER TO R1-SUB-BOAT-TYPE
+               WHEN "R"
+                   MOVE "CABIN CRUISER" TO R1-BOAT-HEADER
+                   MOVE R1-BOAT-HEADER TO R1-SUB-BOAT-TYPE
+           END-EVALUATE.
+
+       9300-HEADINGS2.
+           ADD 1 TO R2-C-PG-NUM.
+           MOVE R2-C-PG-NUM TO R2-O-PG-CTR.
+           WRITE PRTLINE2 FROM R2-COMPANY-TITLE
+               AFTER ADVANCING PAGE.
+           WRITE PRTLINE2 FROM R2-COLUMB-HEADING-LINE1
+               AFTER ADVANCING 2 LINES.
+           WRITE PRTLINE2 FROM R2-COLUMB-HEADING-LINE2
+               AFTER ADVANCING 1 LINE.
+
+           PERFORM 9400-BOAT-HEADING2.
+
+       9400-MINOR-BREAK2.
+           MOVE R2-DAT-STATE TO R2-MINOR-STATE.
+           MOVE R2-C-MINOR-NUM-SOLD TO R2-MINOR-NUM-SOLD.
+           MOVE R2-C-MINOR-TOT-COST TO R2-MINOR-TOTAL-COST.
+           MOVE R2-C-MINOR-COMMISSION TO R2-MINOR-COMMISSION.
+
+           WRITE PRTLINE2 FROM R2-BOAT-MINOR-LINE
+               AFTER ADVANCING 2 LINES.
+           WRITE PRTLINE2 FROM R2-BLANK-LINE.
+
+           MOVE R2-MINOR-BOAT-TYPE TO R2-MAJOR-BOAT-TYPE.
+
+           ADD R2-C-MINOR-NUM-SOLD TO R2-C-MAJOR-NUM-SOLD.
+           ADD R2-C-MINOR-TOT-COST TO R2-C-MAJOR-TOT-COST.
+           ADD R2-C-MINOR-COMMISSION TO R2-C-MAJOR-COMMISSION.
+
+           COMPUTE R2-C-MINOR-NUM-SOLD = 0.
+           COMPUTE R2-C-MINOR-TOT-COST = 0.
+           COMPUTE R2-C-MINOR-COMMISSION = 0.
+
+           MOVE I-STATE TO R2-DAT-STATE.
+
+       9500-MAJOR-BREAK2.
+           MOVE R2-C-MAJOR-NUM-SOLD TO R2-MAJOR-NUM-SOLD.
+           MOVE R2-C-MAJOR-TOT-COST TO R2-MAJOR-TOTAL-COST.
+           MOVE R2-C-MAJOR-COMMISSION TO R2-MAJOR-COMMISSION.
+
+           WRITE PRTLINE2 FROM R2-BOAT-MAJOR-LINE.
+
+           ADD R2-C-MAJOR-NUM-SOLD TO R2-C-GT-NUM-SOLD.
+           ADD R2-C-MAJOR-TOT-COST TO R2-C-GT-TOT-COST.
+           ADD R2-C-MAJOR-COMMISSION TO R2-C-GT-COMMISSION.
+
+           COMPUTE R2-C-MAJOR-NUM-SOLD = 0.
+           COMPUTE R2-C-MAJOR-TOT-COST = 0.
+           COMPUTE R2-C-MAJOR-COMMISSION = 0.
+
+           MOVE I-BOAT-TYPE TO R2-H-BOAT-TYPE.
+
+           PERFORM 9500-BOAT-INTERPRET2.
+
+       9400-BOAT-HEADING2.
+           WRITE PRTLINE2 FROM R2-BOAT-TYPE-HEADER-LINE
+               AFTER ADVANCING 2 LINES.
+           WRITE PRTLINE2 FROM R2-BLANK-LINE
+               AT EOP
+                   PERFORM 9300-HEADINGS2.
+
+       9500-BOAT-INTERPRET2.
+           EVALUATE I-BOAT-TYPE
+               WHEN "B"
+                   MOVE "BASS BOAT" TO R2-BOAT-HEADER
+                   MOVE R2-BOAT-HEADER TO R2-MINOR-BOAT-TYPE
+                   MOVE .33 TO R2-C-MARKUP-PRCNT
+               WHEN "P"
+                   MOVE "PONTOON" TO R2-BOAT-HEADER
+                   MOVE R2-BOAT-HEADER TO R2-MINOR-BOAT-TYPE
+                   MOVE .25 TO R2-C-MARKUP-PRCNT
+               WHEN "S"
+                   MOVE "SKI BOAT" TO R2-BOAT-HEADER
+                   MOVE R2-BOAT-HEADER TO R2-MINOR-BOAT-TYPE
+                   MOVE .425 TO R2-C-MARKUP-PRCNT
+               WHEN "J"
+                   MOVE "JOHN BOAT" TO R2-BOAT-HEADER
+                   MOVE R2-BOAT-HEADER TO R2-MINOR-BOAT-TYPE
+                   MOVE .33 TO R2-C-MARKUP-PRCNT
+               WHEN "C"
+                   MOVE "CANOE" TO R2-BOAT-HEADER
+                   MOVE R2-BOAT-HEADER TO R2-MINOR-BOAT-TYPE
+                   MOVE .20 TO R2-C-MARKUP-PRCNT
+               WHEN "R"
+                   MOVE "CABIN CRUISER" TO R2-BOAT-HEADER
+                   MOVE R2-BOAT-HEADER TO R2-MINOR-BOAT-TYPE
+                   MOVE .30 TO R2-C-MARKUP-PRCNT
+           END-EVALUATE.
+
+       9600-EXCEPTION-HEADER.
+           WRITE EXCLINE FROM EXCEPTION-TITLE
+               AFTER ADVANCING PAGE.
+           WRITE EXCLINE FROM EXCEPTION-HEADINGS
+               AFTER ADVANCING 2 LINES.
+
+       9700-CROSSTAB-TYPE-LOOKUP.
+           PERFORM VARYING BT-IDX FROM 1 BY 1
+               UNTIL BT-IDX > 6
+                   IF I-BOAT-TYPE = BT-CODE(BT-IDX)
+                       SET CT-TYPE-IDX TO BT-IDX
+                       SET BT-IDX TO 6
+                   END-IF
+               END-PERFORM.
+
+       3200-CROSSTAB-SUMMARY.
+           WRITE PRTLINE2 FROM CROSSTAB-TITLE
+               AFTER ADVANCING PAGE.
+           WRITE PRTLINE2 FROM CROSSTAB-HEADINGS
+               AFTER ADVANCING 2 LINES.
+
+           PERFORM VARYING BT-IDX FROM 1 BY 1
+               UNTIL BT-IDX > 6
+                   SET CT-TYPE-IDX TO BT-IDX
+                   PERFORM VARYING CS-IDX FROM 1 BY 1
+                       UNTIL CS-IDX > CROSSTAB-STATE-CTR
+                           IF CT-COUNT(CT-TYPE-IDX, CS-IDX) > 0
+                               MOVE BT-NAME(BT-IDX) TO CX-BOAT-TYPE
+                               MOVE CS-STATE(CS-IDX) TO CX-STATE
+                               MOVE CT-COUNT(CT-TYPE-IDX, CS-IDX)
+                                   TO CX-COUNT
+                               MOVE CT-TOTAL(CT-TYPE-IDX, CS-IDX)
+                                   TO CX-TOTAL
+                               WRITE PRTLINE2 FROM CROSSTAB-LINE
+                                   AFTER ADVANCING 1 LINE
+                           END-IF
+                   END-PERFORM
+           END-PERFORM.
+
+       3300-SALESPERSON-SUMMARY.
+           WRITE PRTLINE2 FROM SALESPERSON-TITLE
+               AFTER ADVANCING PAGE.
+           WRITE PRTLINE2 FROM SALESPERSON-HEADINGS
+               AFTER ADVANCING 2 LINES.
+
+           PERFORM VARYING SP-IDX FROM 1 BY 1
+               UNTIL SP-IDX > SALESPERSON-CTR
+                   MOVE SP-ID(SP-IDX) TO SPL-ID
+                   MOVE SP-NUM-SOLD(SP-IDX) TO SPL-NUM-SOLD
+                   MOVE SP-COMMISSION(SP-IDX) TO SPL-COMMISSION
+                   WRITE PRTLINE2 FROM SALESPERSON-LINE
+                       AFTER ADVANCING 1 LINE
+           END-PERFORM.
+       END PROGRAM COBCJF07.

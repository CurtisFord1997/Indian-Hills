@@ -15,11 +15,20 @@
        FILE-CONTROL.
 
            SELECT INPT
-               ASSIGN TO 'C:\COBOL\CBLBOAT1.DAT'
+               ASSIGN TO WS-INPT-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT PRTOUT
-               ASSIGN TO 'C:\COBOL\BOATRPT2.PRT'
+               ASSIGN TO WS-PRTOUT-PATH
                ORGANIZATION IS RECORD SEQUENTIAL.
+           SELECT BOAT-INVENTORY
+               ASSIGN TO WS-BOAT-INVENTORY-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCOUT
+               ASSIGN TO WS-EXCOUT-PATH
+               ORGANIZATION IS RECORD SEQUENTIAL.
+           SELECT AUDITLOG
+               ASSIGN TO "C:/COBOLSP20/AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -27,7 +36,7 @@
        FD  INPT
            LABEL RECORD IS STANDARD
            DATA RECORD IS INPT-REC
-           RECORD CONTAINS 42 CHARACTERS.
+           RECORD CONTAINS 55 CHARACTERS.
 
        01 INPT-REC.
            05 I-LAST-NAME          PIC X(15).
@@ -42,6 +51,10 @@
            05 I-BOAT-TYPE          PIC X.
            05 I-ACCESSORY-PACKAGE  PIC 9.
            05 I-PREP-DELIVER-COST  PIC 9(5)V99.
+           05 I-SALESPERSON-ID     PIC X(5).
+           05 I-FINANCED           PIC X.
+           05 I-APR                PIC 9V999.
+           05 I-TERM-MONTHS        PIC 999.
 
        FD  PRTOUT
            LABEL RECORD IS OMITTED
@@ -51,9 +64,54 @@
 
        01 PRTLINE                  PIC X(132).
 
+       FD  BOAT-INVENTORY
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS INV-REC
+           RECORD CONTAINS 26 CHARACTERS.
+
+       01 INV-REC.
+           05 INV-LAST-NAME       PIC X(15).
+           05 INV-BOAT-TYPE       PIC X.
+           05 INV-VIN             PIC X(10).
+
+       FD EXCOUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS EXCLINE
+           LINAGE IS 60 WITH FOOTING AT 56.
+
+       01 EXCLINE                  PIC X(132).
+
+       FD AUDITLOG
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS AUDIT-REC.
+
+       COPY "AUDIT.CPY".
+
        WORKING-STORAGE SECTION.
+       COPY "TRAILER.CPY".
+       COPY "ACCPKG.CPY".
+
        01 WORK-AREA.
            05 MORE-RECS            PIC XXX         VALUE 'YES'.
+           05 INV-MORE-RECS        PIC XXX         VALUE 'YES'.
+           05 REC-MATCH            PIC XXX         VALUE 'YES'.
+           05 STATE-MATCH          PIC XXX         VALUE 'YES'.
+           05 INPUT-VALID          PIC XXX         VALUE 'YES'.
+           05 EXC-VALIDATION-MSG   PIC X(60)       VALUE SPACE.
+
+      *FILE PATHS, OVERRIDABLE AT RUN TIME VIA ENVIRONMENT VARIABLES
+       01 FILE-PATHS.
+           05 WS-INPT-PATH             PIC X(80)
+               VALUE 'C:\COBOL\CBLBOAT1.DAT'.
+           05 WS-PRTOUT-PATH           PIC X(80)
+               VALUE 'C:\COBOL\BOATRPT2.PRT'.
+           05 WS-BOAT-INVENTORY-PATH   PIC X(80)
+               VALUE 'C:\COBOL\BOATINV.DAT'.
+           05 WS-EXCOUT-PATH           PIC X(80)
+               VALUE 'C:\COBOL\BOATEXC2.PRT'.
+
+       01 WS-ENV-OVERRIDE              PIC X(80).
 
        01 CURRENT-DATE-AND-TIME.
            05 I-DATE.
@@ -81,18 +139,22 @@
            05 FILLER               PIC X(21)       VALUE SPACE.
            05 FILLER               PIC X(13)       VALUE "BOAT".
            05 FILLER               PIC X(19)       VALUE "PURCHASE".
-           05 FILLER               PIC X(30)       VALUE "ACCESSORY".
-           05 FILLER               PIC X(21)       VALUE "PREP".
+           05 FILLER               PIC X(24)       VALUE "ACCESSORY".
+           05 FILLER               PIC X(6)        VALUE "SALES".
+           05 FILLER               PIC X(11)       VALUE "PREP".
            05 FILLER               PIC X(5)        VALUE "TOTAL".
+           05 FILLER               PIC X(10)       VALUE "MONTHLY".
 
        01 COLUMB-HEADING-LINE2.
            05 FILLER               PIC X(23)       VALUE "LAST NAME".
            05 FILLER               PIC X(21)       VALUE "STATE".
            05 FILLER               PIC X(13)       VALUE "COST".
            05 FILLER               PIC X(19)       VALUE "DATE".
-           05 FILLER               PIC X(30)       VALUE "PACKAGE".
-           05 FILLER               PIC X(21)       VALUE "COST".
+           05 FILLER               PIC X(24)       VALUE "PACKAGE".
+           05 FILLER               PIC X(6)        VALUE "PRSN".
+           05 FILLER               PIC X(11)       VALUE "COST".
            05 FILLER               PIC X(5)        VALUE " COST".
+           05 FILLER               PIC X(10)       VALUE "PAYMENT".
 
        01 DATA-LINE.
            05 DAT-LAST-NAME        PIC X(24).
@@ -105,10 +167,12 @@
            05 FILLER               PIC X(1)        VALUE '/'.
            05 DAT-YY               PIC 99.
            05 FILLER               PIC X(11)       VALUE SPACE.
-           05 DAT-ACC-PKG          PIC X(24).
+           05 DAT-ACC-PKG          PIC X(18).
+           05 DAT-SALESPERSON      PIC X(6).
            05 DAT-PREP-COST        PIC ZZZ,ZZZ.99.
-           05 FILLER               PIC X(10)       VALUE SPACE.
+           05 FILLER               PIC X(2)        VALUE SPACE.
            05 DAT-TOTAL-COST       PIC Z,ZZZ,ZZZ.99.
+           05 DAT-MONTHLY-PMT      PIC Z,ZZZ.99.
 
        01 BOAT-TYPE-HEADER-LINE.
            05 FILLER               PIC X(11)       VALUE 'BOAT TYPE: '.
@@ -123,8 +187,11 @@
            05 MINOR-BOAT-TYPE      PIC X(23).
            05 FILLER               PIC X(15)       VALUE 'NUMBER SOLD:'.
            05 MINOR-NUM-SOLD       PIC Z,ZZ9.
-           05 FILLER               PIC X(37)       VALUE SPACE.
+           05 FILLER               PIC X(13)       VALUE SPACE.
            05 MINOR-TOTAL-COST     PIC $$$$,$$$,$$$.99.
+           05 FILLER               PIC X(14)
+               VALUE '  COMMISSION:'.
+           05 MINOR-COMMISSION     PIC $$$,$$$.99.
 
        01 BOAT-MAJOR-LINE.
            05 FILLER               PIC X(10)       VALUE SPACE.
@@ -133,8 +200,11 @@
            05 MAJOR-BOAT-TYPE      PIC X(23).
            05 FILLER               PIC X(14)       VALUE 'NUMBER SOLD:'.
            05 MAJOR-NUM-SOLD       PIC Z,ZZZ9.
-           05 FILLER               PIC X(34)       VALUE SPACE.
+           05 FILLER               PIC X(7)        VALUE SPACE.
            05 MAJOR-TOTAL-COST     PIC $$$,$$$,$$$,$$$.99.
+           05 FILLER               PIC X(14)
+               VALUE '  COMMISSION:'.
+           05 MAJOR-COMMISSION     PIC $$,$$$,$$$.99.
 
        01 GRAND-TOTALS-LINE.
            05 FILLER               PIC X(23)       VALUE SPACE.
@@ -142,22 +212,32 @@
            05 FILLER               PIC X(13)       VALUE 
                'NUMBER SOLD: '.
            05 GT-NUM-SOLD          PIC ZZZ,ZZ9.
-           05 FILLER               PIC X(31)       VALUE SPACE.
+           05 FILLER               PIC X(4)        VALUE SPACE.
            05 GT-TOTAL-COST        PIC $$,$$$,$$$,$$$,$$$.99.
+           05 FILLER               PIC X(14)
+               VALUE '  COMMISSION:'.
+           05 GT-COMMISSION        PIC $$,$$$,$$$.99.
 
        01 BLANK-LINE               PIC X(132)      VALUE SPACE.
 
        01 CALC-VAR.
            05 C-TOTAL-COST         PIC 9(7)V99.
+           05 C-COMMISSION         PIC 9(6)V99     VALUE ZERO.
+           05 C-MONTHLY-RATE       PIC V9999       VALUE ZERO.
+           05 C-MONTHLY-PMT        PIC 9(5)V99     VALUE ZERO.
+           05 C-PAYMENT-FACTOR     PIC 9(4)V9(9)   VALUE ZERO.
            05 MINOR-SUB-VARS.
                10 C-MINOR-NUM-SOLD PIC 9(4)        VALUE ZERO.
                10 C-MINOR-TOT-COST PIC 9(9)V99     VALUE ZERO.
+               10 C-MINOR-COMMISSION PIC 9(7)V99   VALUE ZERO.
            05 MAJOR-SUB-VARS.
                10 C-MAJOR-NUM-SOLD PIC 9(5)        VALUE ZERO.
                10 C-MAJOR-TOT-COST PIC 9(11)V99    VALUE ZERO.
+               10 C-MAJOR-COMMISSION PIC 9(8)V99   VALUE ZERO.
            05 GT-SUB-VARS.
                10 C-GT-NUM-SOLD    PIC 9(6)        VALUE ZERO.
                10 C-GT-TOT-COST    PIC 9(13)V99    VALUE ZERO.
+               10 C-GT-COMMISSION  PIC 9(9)V99     VALUE ZERO.
            05 C-PG-NUM             PIC 9           VALUE ZERO.
            05 C-MARKUP-PRCNT       PIC 9V999       VALUE ZERO.
            05 C-COST-PKG-ACC       PIC 9(4)V99     VALUE ZERO.
@@ -166,6 +246,123 @@
            05 H-BOAT-TYPE          PIC X.
        01 CONST-VARS.
            05 TAX-RATE             PIC 9V99        VALUE 0.06.
+           05 COMMISSION-RATE      PIC 9V99        VALUE 0.05.
+
+       01 INVENTORY-TABLE.
+           05 INV-TABLE-ENTRY OCCURS 500 TIMES
+                   INDEXED BY INV-IDX.
+               10 INV-TABLE-LNAME  PIC X(15).
+               10 INV-TABLE-TYPE   PIC X.
+               10 INV-TABLE-VIN    PIC X(10).
+
+       01 INV-TABLE-CTR            PIC 9(4)        VALUE 0.
+
+       01 EXCEPTION-TITLE.
+           05 FILLER               PIC X(52)       VALUE SPACE.
+           05 FILLER               PIC X(23)
+               VALUE "INVENTORY EXCEPTIONS".
+
+       01 EXCEPTION-HEADINGS.
+           05 FILLER               PIC X(23)       VALUE "LAST NAME".
+           05 FILLER               PIC X(14)       VALUE "BOAT TYPE".
+           05 FILLER               PIC X(60)       VALUE "DESCRIPTION".
+
+       01 EXCEPTION-LINE.
+           05 EXC-LAST-NAME        PIC X(23).
+           05 EXC-BOAT-TYPE        PIC X(14).
+           05 EXC-DESCR            PIC X(60).
+
+       01 GT-EXCEPTION-LINE.
+           05 FILLER               PIC X(17)
+               VALUE 'TOTAL EXCEPTIONS:'.
+           05 GT-EXCEPTION         PIC Z,ZZ9.
+           05 FILLER               PIC X(97)       VALUE SPACE.
+
+       01 EXCEPTION-LINE-VARS.
+           05 C-PG-EXCEPTION       PIC 99          VALUE ZERO.
+           05 GT-EXCEPTIONS        PIC 9(4)        VALUE ZERO.
+
+      *BOAT TYPE NAME TABLE FOR CROSSTAB SUMMARY
+       01 BOAT-TYPE-NAMES.
+           05 FILLER.
+               10 FILLER           PIC X    VALUE "B".
+               10 FILLER           PIC X(13) VALUE "BASS BOAT".
+           05 FILLER.
+               10 FILLER           PIC X    VALUE "P".
+               10 FILLER           PIC X(13) VALUE "PONTOON".
+           05 FILLER.
+               10 FILLER           PIC X    VALUE "S".
+               10 FILLER           PIC X(13) VALUE "SKI BOAT".
+           05 FILLER.
+               10 FILLER           PIC X    VALUE "J".
+               10 FILLER           PIC X(13) VALUE "JOHN BOAT".
+           05 FILLER.
+               10 FILLER           PIC X    VALUE "C".
+               10 FILLER           PIC X(13) VALUE "CANOE".
+           05 FILLER.
+               10 FILLER           PIC X    VALUE "R".
+               10 FILLER           PIC X(13) VALUE "CABIN CRUISER".
+
+       01 BOAT-TYPE-TABLE REDEFINES BOAT-TYPE-NAMES.
+           05 BOAT-TYPE-ENTRY OCCURS 6 TIMES INDEXED BY BT-IDX.
+               10 BT-CODE          PIC X.
+               10 BT-NAME          PIC X(13).
+
+       01 CROSSTAB-STATES.
+           05 CS-ENTRY OCCURS 50 TIMES INDEXED BY CS-IDX.
+               10 CS-STATE         PIC XX.
+
+       01 CROSSTAB-STATE-CTR        PIC 99         VALUE 0.
+
+       01 CROSSTAB-TABLE.
+           05 CT-TYPE-ROW OCCURS 6 TIMES INDEXED BY CT-TYPE-IDX.
+               10 CT-STATE-CELL OCCURS 50 TIMES INDEXED BY CT-STATE-IDX.
+                   15 CT-COUNT     PIC 9(4)        VALUE 0.
+                   15 CT-TOTAL     PIC 9(8)V99     VALUE 0.
+
+       01 CROSSTAB-TITLE.
+           05 FILLER               PIC X(45)       VALUE SPACE.
+           05 FILLER               PIC X(30)
+               VALUE "BOAT TYPE BY STATE SUMMARY".
+           05 FILLER               PIC X(57)       VALUE SPACE.
+
+       01 CROSSTAB-HEADINGS.
+           05 FILLER               PIC X(15)       VALUE "BOAT TYPE".
+           05 FILLER               PIC X(10)       VALUE "STATE".
+           05 FILLER               PIC X(10)       VALUE "COUNT".
+           05 FILLER               PIC X(15)       VALUE "TOTAL COST".
+
+       01 CROSSTAB-LINE.
+           05 CX-BOAT-TYPE          PIC X(15).
+           05 CX-STATE              PIC X(10).
+           05 CX-COUNT              PIC ZZ,ZZ9.
+           05 CX-TOTAL              PIC Z,ZZZ,ZZ9.99.
+
+       01 SALESPERSON-TABLE.
+           05 SP-ENTRY OCCURS 100 TIMES INDEXED BY SP-IDX.
+               10 SP-ID             PIC X(5).
+               10 SP-NUM-SOLD       PIC 9(4)        VALUE 0.
+               10 SP-COMMISSION     PIC 9(8)V99     VALUE 0.
+
+       01 SALESPERSON-CTR           PIC 999         VALUE 0.
+       01 SP-MATCH         PIC XXX         VALUE "NO".
+
+       01 SALESPERSON-TITLE.
+           05 FILLER               PIC X(45)       VALUE SPACE.
+           05 FILLER               PIC X(35)
+               VALUE "COMMISSION BY SALESPERSON SUMMARY".
+           05 FILLER               PIC X(52)       VALUE SPACE.
+
+       01 SALESPERSON-HEADINGS.
+           05 FILLER               PIC X(15)       VALUE "SALESPERSON".
+           05 FILLER               PIC X(15)       VALUE "NUMBER SOLD".
+           05 FILLER               PIC X(15)       VALUE "COMMISSION".
+
+       01 SALESPERSON-LINE.
+           05 SPL-ID                PIC X(15).
+           05 SPL-NUM-SOLD          PIC ZZ,ZZ9.
+           05 FILLER                PIC X(9)        VALUE SPACE.
+           05 SPL-COMMISSION        PIC Z,ZZZ,ZZ9.99.
 
        PROCEDURE DIVISION.
        0000-MAIN.
@@ -176,50 +373,212 @@
            STOP RUN.
 
        1000-INIT.
+           PERFORM 1050-GET-FILE-PATHS.
+
            OPEN INPUT INPT.
            OPEN OUTPUT PRTOUT.
+           OPEN OUTPUT EXCOUT.
+           OPEN EXTEND AUDITLOG.
+
+           PERFORM 1100-LOAD-INVENTORY.
 
            MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
            MOVE I-YYYY TO O-YYYY.
            MOVE I-MM TO O-MM.
            MOVE I-DD TO O-DD.
 
+           MOVE "COBCJF03" TO AUD-PGM-ID.
+           MOVE I-YYYY TO AUD-YYYY.
+           MOVE I-MM TO AUD-MM.
+           MOVE I-DD TO AUD-DD.
+           MOVE I-TIME TO AUD-TIME.
+           MOVE "START" TO AUD-EVENT.
+           MOVE 0 TO AUD-REC-COUNT.
+           WRITE AUDIT-REC.
+
            PERFORM 9100-READ.
-           
+
            MOVE I-BOAT-TYPE TO H-BOAT-TYPE.
            MOVE I-STATE TO DAT-STATE.
 
            PERFORM 9200-BOAT-INTERPRET.
            PERFORM 9300-HEADINGS.
+           PERFORM 9600-EXCEPTION-HEADER.
+
+       1050-GET-FILE-PATHS.
+           DISPLAY 'CBLBOAT1_DAT' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT-VALUE.
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-INPT-PATH
+           END-IF.
+
+           DISPLAY 'BOATRPT2_PRT' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT-VALUE.
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-PRTOUT-PATH
+           END-IF.
+
+           DISPLAY 'BOATINV_DAT' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT-VALUE.
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-BOAT-INVENTORY-PATH
+           END-IF.
+
+           DISPLAY 'BOATEXC2_PRT' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT-VALUE.
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-EXCOUT-PATH
+           END-IF.
+
+       1100-LOAD-INVENTORY.
+           OPEN INPUT BOAT-INVENTORY.
+           PERFORM UNTIL INV-MORE-RECS = "NO"
+               READ BOAT-INVENTORY
+                   AT END
+                       MOVE "NO" TO INV-MORE-RECS
+                   NOT AT END
+                       ADD 1 TO INV-TABLE-CTR
+                       SET INV-IDX TO INV-TABLE-CTR
+                       MOVE INV-LAST-NAME TO INV-TABLE-LNAME(INV-IDX)
+                       MOVE INV-BOAT-TYPE TO INV-TABLE-TYPE(INV-IDX)
+                       MOVE INV-VIN TO INV-TABLE-VIN(INV-IDX)
+               END-READ
+           END-PERFORM.
+           CLOSE BOAT-INVENTORY.
 
        2000-NORM.
-           IF I-BOAT-TYPE NOT = H-BOAT-TYPE
-               PERFORM 9400-MINOR-BREAK
-               PERFORM 9500-MAJOR-BREAK
-               PERFORM 9400-BOAT-HEADING
+           PERFORM 1950-VALIDATE-INPUT.
+           IF INPUT-VALID = "NO"
+               MOVE EXC-VALIDATION-MSG TO EXC-DESCR
+               PERFORM 2600-EXCEPTION
            ELSE
-               IF (DAT-STATE NOT = I-STATE)
-                   PERFORM 9400-MINOR-BREAK
+               PERFORM 1900-RECONCILE
+               IF REC-MATCH = "NO"
+                   MOVE "NO MATCHING UNIT IN INVENTORY" TO EXC-DESCR
+                   PERFORM 2600-EXCEPTION
+               ELSE
+                   IF I-BOAT-TYPE NOT = H-BOAT-TYPE
+                       PERFORM 9400-MINOR-BREAK
+                       PERFORM 9500-MAJOR-BREAK
+                       PERFORM 9400-BOAT-HEADING
+                   ELSE
+                       IF (DAT-STATE NOT = I-STATE)
+                           PERFORM 9400-MINOR-BREAK
+                       END-IF
+                   END-IF
+                   PERFORM 2100-CALCS
+                   PERFORM 2200-MAINLINE
+                   PERFORM 2700-CROSSTAB-ACCUM
                END-IF
            END-IF.
-           PERFORM 2100-CALCS.
-           PERFORM 2200-MAINLINE.
            PERFORM 9100-READ.
 
-       2100-CALCS.
-           IF I-ACCESSORY-PACKAGE = 1
-               MOVE "ELECTRONICS" TO DAT-ACC-PKG
-               MOVE 5415.30 TO C-COST-PKG-ACC
+       1950-VALIDATE-INPUT.
+           MOVE "YES" TO INPUT-VALID.
+           EVALUATE TRUE
+               WHEN I-LAST-NAME = SPACES
+                   MOVE "LAST NAME REQUIRED" TO EXC-VALIDATION-MSG
+                   MOVE "NO" TO INPUT-VALID
+               WHEN I-STATE = SPACES
+                   MOVE "STATE REQUIRED" TO EXC-VALIDATION-MSG
+                   MOVE "NO" TO INPUT-VALID
+               WHEN I-BOAT-COST NOT NUMERIC
+                   MOVE "BOAT COST NOT NUMERIC" TO EXC-VALIDATION-MSG
+                   MOVE "NO" TO INPUT-VALID
+               WHEN I-PREP-DELIVER-COST NOT NUMERIC
+                   MOVE "PREP/DELIVERY COST NOT NUMERIC"
+                       TO EXC-VALIDATION-MSG
+                   MOVE "NO" TO INPUT-VALID
+               WHEN I-ACCESSORY-PACKAGE NOT NUMERIC
+                   MOVE "ACCESSORY PACKAGE NOT NUMERIC"
+                       TO EXC-VALIDATION-MSG
+                   MOVE "NO" TO INPUT-VALID
+               WHEN I-ACCESSORY-PACKAGE < 1 OR I-ACCESSORY-PACKAGE > 3
+                   MOVE "ACCESSORY PACKAGE OUT OF RANGE"
+                       TO EXC-VALIDATION-MSG
+                   MOVE "NO" TO INPUT-VALID
+               WHEN I-FINANCED NOT = 'Y' AND 'N'
+                   MOVE "FINANCED FLAG NOT Y OR N"
+                       TO EXC-VALIDATION-MSG
+                   MOVE "NO" TO INPUT-VALID
+               WHEN I-FINANCED = 'Y' AND I-APR NOT NUMERIC
+                   MOVE "APR NOT NUMERIC" TO EXC-VALIDATION-MSG
+                   MOVE "NO" TO INPUT-VALID
+               WHEN I-FINANCED = 'Y' AND I-TERM-MONTHS NOT NUMERIC
+                   MOVE "TERM MONTHS NOT NUMERIC"
+                       TO EXC-VALIDATION-MSG
+                   MOVE "NO" TO INPUT-VALID
+               WHEN I-FINANCED = 'Y'
+                        AND (I-TERM-MONTHS < 1 OR I-TERM-MONTHS > 360)
+                   MOVE "TERM MONTHS OUT OF RANGE"
+                       TO EXC-VALIDATION-MSG
+                   MOVE "NO" TO INPUT-VALID
+           END-EVALUATE.
+
+       1900-RECONCILE.
+           MOVE "NO" TO REC-MATCH.
+           PERFORM VARYING INV-IDX FROM 1 BY 1
+               UNTIL INV-IDX > INV-TABLE-CTR OR REC-MATCH = "YES"
+                   IF I-LAST-NAME = INV-TABLE-LNAME(INV-IDX)
+                       AND I-BOAT-TYPE = INV-TABLE-TYPE(INV-IDX)
+                           MOVE "YES" TO REC-MATCH
+                   END-IF
+           END-PERFORM.
+
+       2600-EXCEPTION.
+           MOVE I-LAST-NAME TO EXC-LAST-NAME.
+           MOVE I-BOAT-TYPE TO EXC-BOAT-TYPE.
+
+           WRITE EXCLINE FROM EXCEPTION-LINE
+               AFTER ADVANCING 2 LINES
+                   AT EOP
+                       PERFORM 9600-EXCEPTION-HEADER.
+           ADD 1 TO GT-EXCEPTIONS.
+
+       2700-CROSSTAB-ACCUM.
+           PERFORM 2710-CROSSTAB-STATE-LOOKUP.
+           PERFORM 9700-CROSSTAB-TYPE-LOOKUP.
+
+           ADD 1 TO CT-COUNT(CT-TYPE-IDX, CS-IDX).
+           ADD C-TOTAL-COST TO CT-TOTAL(CT-TYPE-IDX, CS-IDX).
+
+       2710-CROSSTAB-STATE-LOOKUP.
+           MOVE "NO" TO STATE-MATCH.
+           PERFORM VARYING CS-IDX FROM 1 BY 1
+               UNTIL CS-IDX > CROSSTAB-STATE-CTR OR STATE-MATCH = "YES"
+                   IF I-STATE = CS-STATE(CS-IDX)
+                       MOVE "YES" TO STATE-MATCH
+                   END-IF
+           END-PERFORM.
+           IF STATE-MATCH = "YES"
+               SET CS-IDX DOWN BY 1
            ELSE
-               IF I-ACCESSORY-PACKAGE = 2
-                   MOVE "SKI PACKAGE" TO DAT-ACC-PKG
-                   MOVE 3980 TO C-COST-PKG-ACC
-               ELSE
-                   MOVE "FISHING PACKAGE" TO DAT-ACC-PKG
-                   MOVE 345.45 TO C-COST-PKG-ACC
-               END-IF
+               ADD 1 TO CROSSTAB-STATE-CTR
+               SET CS-IDX TO CROSSTAB-STATE-CTR
+               MOVE I-STATE TO CS-STATE(CS-IDX)
            END-IF.
 
+       2720-SALESPERSON-LOOKUP.
+           MOVE "NO" TO SP-MATCH.
+           PERFORM VARYING SP-IDX FROM 1 BY 1
+               UNTIL SP-IDX > SALESPERSON-CTR OR SP-MATCH = "YES"
+                   IF I-SALESPERSON-ID = SP-ID(SP-IDX)
+                       MOVE "YES" TO SP-MATCH
+                   END-IF
+           END-PERFORM.
+           IF SP-MATCH = "YES"
+               SET SP-IDX DOWN BY 1
+           ELSE
+               ADD 1 TO SALESPERSON-CTR
+               SET SP-IDX TO SALESPERSON-CTR
+               MOVE I-SALESPERSON-ID TO SP-ID(SP-IDX)
+           END-IF.
+
+       2100-CALCS.
+           MOVE ACC-NAME(I-ACCESSORY-PACKAGE) TO DAT-ACC-PKG.
+           MOVE ACC-PRICE(I-ACCESSORY-PACKAGE) TO C-COST-PKG-ACC.
+           MOVE I-SALESPERSON-ID TO DAT-SALESPERSON.
+
            COMPUTE C-TOTAL-COST ROUNDED = (I-BOAT-COST*(1 + 
                C-MARKUP-PRCNT)).
            COMPUTE C-TOTAL-COST ROUNDED = (C-TOTAL-COST + C-COST-PKG-ACC
@@ -228,6 +587,27 @@
            ADD 1 TO C-MINOR-NUM-SOLD.
            ADD C-TOTAL-COST TO C-MINOR-TOT-COST.
 
+           COMPUTE C-COMMISSION ROUNDED = C-TOTAL-COST * COMMISSION-RATE.
+           ADD C-COMMISSION TO C-MINOR-COMMISSION.
+
+           PERFORM 2720-SALESPERSON-LOOKUP.
+           ADD 1 TO SP-NUM-SOLD(SP-IDX).
+           ADD C-COMMISSION TO SP-COMMISSION(SP-IDX).
+
+           PERFORM 2150-FINANCE-CALC.
+
+       2150-FINANCE-CALC.
+           IF I-FINANCED = "Y" AND I-TERM-MONTHS > 0
+               COMPUTE C-MONTHLY-RATE ROUNDED = I-APR / 12
+               COMPUTE C-PAYMENT-FACTOR ROUNDED =
+                   (1 + C-MONTHLY-RATE) ** I-TERM-MONTHS
+               COMPUTE C-MONTHLY-PMT ROUNDED =
+                   (C-TOTAL-COST * C-MONTHLY-RATE * C-PAYMENT-FACTOR)
+                       / (C-PAYMENT-FACTOR - 1)
+           ELSE
+               MOVE ZERO TO C-MONTHLY-PMT
+           END-IF.
+
        2200-MAINLINE.
            MOVE I-LAST-NAME TO DAT-LAST-NAME.
            MOVE I-STATE TO DAT-STATE.
@@ -238,6 +618,7 @@
            MOVE I-BOAT-COST TO DAT-BOAT-COST
            MOVE I-PREP-DELIVER-COST TO DAT-PREP-COST.
            MOVE C-TOTAL-COST TO DAT-TOTAL-COST.
+           MOVE C-MONTHLY-PMT TO DAT-MONTHLY-PMT.
 
            WRITE PRTLINE FROM DATA-LINE
                AFTER ADVANCING 1 LINE
@@ -249,12 +630,36 @@
            PERFORM 9500-MAJOR-BREAK.
            MOVE C-GT-NUM-SOLD TO GT-NUM-SOLD.
            MOVE C-GT-TOT-COST TO GT-TOTAL-COST.
+           MOVE C-GT-COMMISSION TO GT-COMMISSION.
 
            WRITE PRTLINE FROM GRAND-TOTALS-LINE
                AFTER ADVANCING 3 LINES.
 
+           MOVE GT-EXCEPTIONS TO GT-EXCEPTION.
+           WRITE EXCLINE FROM GT-EXCEPTION-LINE
+               AFTER ADVANCING 3 LINES.
+
+           PERFORM 3200-CROSSTAB-SUMMARY.
+           PERFORM 3300-SALESPERSON-SUMMARY.
+
+           MOVE "END  " TO AUD-EVENT.
+           MOVE C-GT-NUM-SOLD TO AUD-REC-COUNT.
+           WRITE AUDIT-REC.
+
+           MOVE C-GT-NUM-SOLD TO TR-REC-COUNT.
+           MOVE C-GT-TOT-COST TO TR-HASH-TOTAL.
+           WRITE PRTLINE FROM TRAILER-LINE
+               AFTER ADVANCING 3 LINES.
+
+           MOVE GT-EXCEPTIONS TO TR-REC-COUNT.
+           MOVE C-GT-TOT-COST TO TR-HASH-TOTAL.
+           WRITE EXCLINE FROM TRAILER-LINE
+               AFTER ADVANCING 3 LINES.
+
            CLOSE INPT.
            CLOSE PRTOUT.
+           CLOSE EXCOUT.
+           CLOSE AUDITLOG.
        9100-READ.
            READ INPT
                AT END
@@ -304,6 +709,7 @@
            MOVE DAT-STATE TO MINOR-STATE.
            MOVE C-MINOR-NUM-SOLD TO MINOR-NUM-SOLD.
            MOVE C-MINOR-TOT-COST TO MINOR-TOTAL-COST.
+           MOVE C-MINOR-COMMISSION TO MINOR-COMMISSION.
 
            WRITE PRTLINE FROM BOAT-MINOR-LINE
                AFTER ADVANCING 2 LINES.
@@ -313,23 +719,28 @@
 
            ADD C-MINOR-NUM-SOLD TO C-MAJOR-NUM-SOLD.
            ADD C-MINOR-TOT-COST TO C-MAJOR-TOT-COST.
+           ADD C-MINOR-COMMISSION TO C-MAJOR-COMMISSION.
 
            COMPUTE C-MINOR-NUM-SOLD = 0.
            COMPUTE C-MINOR-TOT-COST = 0.
+           COMPUTE C-MINOR-COMMISSION = 0.
 
            MOVE I-STATE TO DAT-STATE.
 
        9500-MAJOR-BREAK.
            MOVE C-MAJOR-NUM-SOLD TO MAJOR-NUM-SOLD.
            MOVE C-MAJOR-TOT-COST TO MAJOR-TOTAL-COST.
+           MOVE C-MAJOR-COMMISSION TO MAJOR-COMMISSION.
 
            WRITE PRTLINE FROM BOAT-MAJOR-LINE.
 
            ADD C-MAJOR-NUM-SOLD TO C-GT-NUM-SOLD.
            ADD C-MAJOR-TOT-COST TO C-GT-TOT-COST.
+           ADD C-MAJOR-COMMISSION TO C-GT-COMMISSION.
 
            COMPUTE C-MAJOR-NUM-SOLD = 0.
            COMPUTE C-MAJOR-TOT-COST = 0.
+           COMPUTE C-MAJOR-COMMISSION = 0.
 
            MOVE I-BOAT-TYPE TO H-BOAT-TYPE.
 
@@ -341,4 +752,58 @@
            WRITE PRTLINE FROM BLANK-LINE
                AT EOP
                    PERFORM 9300-HEADINGS.
-       END PROGRAM.
\ No newline at end of file
+
+       9600-EXCEPTION-HEADER.
+           WRITE EXCLINE FROM EXCEPTION-TITLE
+               AFTER ADVANCING PAGE.
+           WRITE EXCLINE FROM EXCEPTION-HEADINGS
+               AFTER ADVANCING 2 LINES.
+
+       9700-CROSSTAB-TYPE-LOOKUP.
+           PERFORM VARYING BT-IDX FROM 1 BY 1
+               UNTIL BT-IDX > 6
+                   IF I-BOAT-TYPE = BT-CODE(BT-IDX)
+                       SET CT-TYPE-IDX TO BT-IDX
+                       SET BT-IDX TO 6
+                   END-IF
+               END-PERFORM.
+
+       3200-CROSSTAB-SUMMARY.
+           WRITE PRTLINE FROM CROSSTAB-TITLE
+               AFTER ADVANCING PAGE.
+           WRITE PRTLINE FROM CROSSTAB-HEADINGS
+               AFTER ADVANCING 2 LINES.
+
+           PERFORM VARYING BT-IDX FROM 1 BY 1
+               UNTIL BT-IDX > 6
+                   SET CT-TYPE-IDX TO BT-IDX
+                   PERFORM VARYING CS-IDX FROM 1 BY 1
+                       UNTIL CS-IDX > CROSSTAB-STATE-CTR
+                           IF CT-COUNT(CT-TYPE-IDX, CS-IDX) > 0
+                               MOVE BT-NAME(BT-IDX) TO CX-BOAT-TYPE
+                               MOVE CS-STATE(CS-IDX) TO CX-STATE
+                               MOVE CT-COUNT(CT-TYPE-IDX, CS-IDX)
+                                   TO CX-COUNT
+                               MOVE CT-TOTAL(CT-TYPE-IDX, CS-IDX)
+                                   TO CX-TOTAL
+                               WRITE PRTLINE FROM CROSSTAB-LINE
+                                   AFTER ADVANCING 1 LINE
+                           END-IF
+                   END-PERFORM
+           END-PERFORM.
+
+       3300-SALESPERSON-SUMMARY.
+           WRITE PRTLINE FROM SALESPERSON-TITLE
+               AFTER ADVANCING PAGE.
+           WRITE PRTLINE FROM SALESPERSON-HEADINGS
+               AFTER ADVANCING 2 LINES.
+
+           PERFORM VARYING SP-IDX FROM 1 BY 1
+               UNTIL SP-IDX > SALESPERSON-CTR
+                   MOVE SP-ID(SP-IDX) TO SPL-ID
+                   MOVE SP-NUM-SOLD(SP-IDX) TO SPL-NUM-SOLD
+                   MOVE SP-COMMISSION(SP-IDX) TO SPL-COMMISSION
+                   WRITE PRTLINE FROM SALESPERSON-LINE
+                       AFTER ADVANCING 1 LINE
+           END-PERFORM.
+       END PROGRAM COBCJF03.

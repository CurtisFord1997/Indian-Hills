@@ -0,0 +1,12 @@
+      *ACCESSORY PACKAGE PRICE TABLE - ONE ROW PER PACKAGE CODE SO
+      *THE NAME AND PRICE ARE BOTH MAINTAINED IN THIS ONE TABLE
+      *EACH ENTRY: NAME(15) PRICE(7)
+       01 ACC-PKG-AREA.
+           05 FILLER         PIC X(22) VALUE "ELECTRONICS    0541530".
+           05 FILLER         PIC X(22) VALUE "SKI PACKAGE    0398000".
+           05 FILLER         PIC X(22) VALUE "FISHING PACKAGE0034545".
+
+       01 ACC-PKG-TABLE REDEFINES ACC-PKG-AREA.
+           05 ACC-PKG-ENTRY OCCURS 3 TIMES.
+               10 ACC-NAME        PIC X(15).
+               10 ACC-PRICE       PIC 9(5)V99.

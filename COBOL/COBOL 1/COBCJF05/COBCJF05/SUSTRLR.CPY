@@ -0,0 +1,6 @@
+      *TRAILER RECORD FOR SUSOUT - RECORD COUNT AND HASH TOTAL
+       01 SUS-TRAILER-REC.
+           05  FILLER              PIC X(7)    VALUE 'TRAILER'.
+           05  SUS-TR-REC-COUNT    PIC 9(7).
+           05  SUS-TR-HASH-TOTAL   PIC 9(10).99.
+           05  FILLER              PIC X(52)   VALUE SPACE.

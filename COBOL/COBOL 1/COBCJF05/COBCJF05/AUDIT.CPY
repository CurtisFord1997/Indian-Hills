@@ -0,0 +1,18 @@
+      *SHARED AUDIT-TRAIL RECORD - WRITTEN BY EVERY BATCH PROGRAM AT
+      *START AND END OF RUN SO OPERATIONS HAS ONE LOG ACROSS THE
+      *WHOLE NIGHTLY SUITE
+       01 AUDIT-REC.
+           05 AUD-PGM-ID            PIC X(8).
+           05 FILLER                PIC X       VALUE SPACE.
+           05 AUD-DATE.
+               10 AUD-YYYY          PIC 9(4).
+               10 FILLER            PIC X       VALUE '-'.
+               10 AUD-MM            PIC 99.
+               10 FILLER            PIC X       VALUE '-'.
+               10 AUD-DD            PIC 99.
+           05 FILLER                PIC X       VALUE SPACE.
+           05 AUD-TIME              PIC X(11).
+           05 FILLER                PIC X       VALUE SPACE.
+           05 AUD-EVENT             PIC X(5).
+           05 FILLER                PIC X       VALUE SPACE.
+           05 AUD-REC-COUNT         PIC ZZZZZ9.

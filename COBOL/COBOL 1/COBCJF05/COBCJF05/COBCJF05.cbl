@@ -13,14 +13,37 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INPT
-               ASSIGN TO 'C:\COBOL\CBLPOPSL.DAT'
+               ASSIGN TO WS-INPT-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT PRTOUT
-               ASSIGN TO 'C:\COBOL\CBLPOPSL.PRT'
+               ASSIGN TO WS-PRTOUT-PATH
                ORGANIZATION IS RECORD SEQUENTIAL.
            SELECT ERROUT
-               ASSIGN TO 'C:\COBOL\CBLPOPER.PRT'
+               ASSIGN TO WS-ERROUT-PATH
                ORGANIZATION IS RECORD SEQUENTIAL.
+           SELECT VOLOUT
+               ASSIGN TO WS-VOLOUT-PATH
+               ORGANIZATION IS RECORD SEQUENTIAL.
+           SELECT SUSOUT
+               ASSIGN TO WS-SUSOUT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHKPT
+               ASSIGN TO WS-CHKPT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHK-FILE-STATUS.
+           SELECT PROFOUT
+               ASSIGN TO WS-PROFOUT-PATH
+               ORGANIZATION IS RECORD SEQUENTIAL.
+           SELECT YOYFILE
+               ASSIGN TO WS-YOYFILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS YOY-FILE-STATUS.
+           SELECT YOYOUT
+               ASSIGN TO WS-YOYOUT-PATH
+               ORGANIZATION IS RECORD SEQUENTIAL.
+           SELECT AUDITLOG
+               ASSIGN TO "C:/COBOLSP20/AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        data division.
        FILE SECTION.
@@ -28,7 +51,7 @@
        FD INPT
            LABEL RECORD IS STANDARD
            DATA RECORD IS I-REC
-           RECORD CONTAINS 71 CHARACTERS.
+           RECORD CONTAINS 76 CHARACTERS.
 
        01 I-REC.
            05 I-LNAME          PIC X(15).
@@ -38,7 +61,7 @@
            05 I-STATE          PIC XX.
                88 VAL-STATE
                    VALUE 'IA','IL','MI','MO','NE','WI'.
-           05 I-ZIP
+           05 I-ZIP.
                10 I-ZIP1       PIC 9(5).
                10 I-ZIP2       PIC 9(4).
            05 I-POP-TYPE       PIC 99.
@@ -46,6 +69,9 @@
            05 I-CASES          PIC 99.
            05 I-TEAM           PIC X.
                88 VAL-TEAM                 VALUE 'A' THRU 'E'.
+           05 I-JOB-KEY         PIC X.
+               88 VAL-JOB-KEY              VALUE 'M' 'I' 'C' 'P'.
+           05 I-HOURS-WORKED    PIC 99V99.
 
        FD PRTOUT
            LABEL RECORD IS STANDARD
@@ -63,10 +89,125 @@
 
        01 ERRLINE              PIC X(132).
 
+       FD VOLOUT
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS VOLLINE
+           LINAGE IS 60 WITH FOOTING AT 59.
+
+       01 VOLLINE              PIC X(132).
+
+       FD SUSOUT
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS SUS-REC
+           RECORD CONTAINS 79 CHARACTERS.
+
+       01 SUS-REC.
+           05 SUS-DATA          PIC X(76).
+           05 SUS-ERROR-CODE    PIC 99.
+           05 FILLER            PIC X       VALUE SPACE.
+
+      *RESTART/CHECKPOINT FILE
+       FD CHKPT
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CHK-REC
+           RECORD CONTAINS 133 CHARACTERS.
+
+       01 CHK-REC.
+           05 CHK-REC-COUNT        PIC 9(6).
+           05 CHK-CKE              PIC 9(6).
+           05 CHK-DIET-CKE         PIC 9(6).
+           05 CHK-MELLOW           PIC 9(6).
+           05 CHK-CHRY-CKE         PIC 9(6).
+           05 CHK-DIET-CHRY-CKE    PIC 9(6).
+           05 CHK-SPRITE           PIC 9(6).
+           05 CHK-A                PIC 9(9)V99.
+           05 CHK-B                PIC 9(9)V99.
+           05 CHK-C                PIC 9(9)V99.
+           05 CHK-D                PIC 9(9)V99.
+           05 CHK-E                PIC 9(9)V99.
+           05 CHK-ERRORS           PIC 9(4).
+           05 CHK-VOL-PAY          PIC 9(6)V99.
+           05 CHK-PG-DATA          PIC 99.
+           05 CHK-PG-ERROR         PIC 99.
+           05 CHK-PG-VOL           PIC 99.
+           05 CHK-REVENUE          PIC 9(7)V99.
+           05 CHK-COGS-TOTAL       PIC 9(7)V99.
+
+       FD PROFOUT
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS PROFLINE
+           LINAGE IS 60 WITH FOOTING AT 59.
+
+       01 PROFLINE              PIC X(132).
+
+      *PRIOR-YEAR TOTALS, CARRIED FORWARD FOR YEAR-OVER-YEAR COMPARE
+       FD YOYFILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS YOY-REC
+           RECORD CONTAINS 49 CHARACTERS.
+
+       01 YOY-REC.
+           05 YOY-YEAR             PIC 9(4).
+           05 YOY-CKE              PIC 9(6).
+           05 YOY-DIET-CKE         PIC 9(6).
+           05 YOY-MELLOW           PIC 9(6).
+           05 YOY-CHRY-CKE         PIC 9(6).
+           05 YOY-DIET-CHRY-CKE    PIC 9(6).
+           05 YOY-SPRITE           PIC 9(6).
+           05 YOY-REVENUE          PIC 9(7)V99.
+
+       FD YOYOUT
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS YOYLINE
+           LINAGE IS 60 WITH FOOTING AT 59.
+
+       01 YOYLINE               PIC X(132).
+
+       FD AUDITLOG
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS AUDIT-REC.
+
+       COPY "AUDIT.CPY".
+
        working-storage section.
+       COPY "TRAILER.CPY".
+       COPY "SUSTRLR.CPY".
+
        01 WORK-AREA.
            05 MORE-RECS        PIC XXX     VALUE 'YES'.
 
+      *FILE PATHS, OVERRIDABLE AT RUN TIME VIA ENVIRONMENT VARIABLES
+       01 FILE-PATHS.
+           05 WS-INPT-PATH          PIC X(80)
+               VALUE 'C:\COBOL\CBLPOPSL.DAT'.
+           05 WS-PRTOUT-PATH        PIC X(80)
+               VALUE 'C:\COBOL\CBLPOPSL.PRT'.
+           05 WS-ERROUT-PATH        PIC X(80)
+               VALUE 'C:\COBOL\CBLPOPER.PRT'.
+           05 WS-VOLOUT-PATH        PIC X(80)
+               VALUE 'C:\COBOL\VOLPAY.PRT'.
+           05 WS-SUSOUT-PATH        PIC X(80)
+               VALUE 'C:\COBOL\CBLPOPSUS.DAT'.
+           05 WS-CHKPT-PATH         PIC X(80)
+               VALUE 'C:\COBOL\CBLPOPCHK.DAT'.
+           05 WS-PROFOUT-PATH       PIC X(80)
+               VALUE 'C:\COBOL\PROFIT.PRT'.
+           05 WS-YOYFILE-PATH       PIC X(80)
+               VALUE 'C:\COBOL\CBLPOPYOY.DAT'.
+           05 WS-YOYOUT-PATH        PIC X(80)
+               VALUE 'C:\COBOL\YOYCOMP.PRT'.
+
+       01 WS-ENV-OVERRIDE           PIC X(80).
+
+       01 CHECKPOINT-VARS.
+           05 CHK-FILE-STATUS      PIC XX.
+           05 REC-COUNT            PIC 9(6)    VALUE ZERO.
+           05 CHECKPOINT-FOUND     PIC XXX     VALUE 'NO'.
+           05 CHK-SUB              PIC 9(6)    VALUE ZERO.
+
        01 CURRENT-DATE-AND-TIME.
            05 I-DATE.
                10 I-YYYY       PIC 9(4).
@@ -167,8 +308,8 @@
            05 GT-TEAM-TOT      PIC $$$$,$$$,$$$.99.
            05 FILLER           PIC X(112)  VALUE SPACE.
 
-       01 GT-ERROR-LINE
-           05 FILLER           PIC X(13)   VALUE 'TOTAL ERRORS'
+       01 GT-ERROR-LINE.
+           05 FILLER           PIC X(13)   VALUE 'TOTAL ERRORS'.
            05 GT-ERROR         PIC Z,ZZ9.
            05 FILLER           PIC X(101)  VALUE SPACE.
 
@@ -180,8 +321,11 @@
 
        01 ERROR-LINE-VARS.
            05 ERR-SW           PIC XXX.
+           05 ERR-CODE         PIC 99      VALUE ZERO.
            05 PG-ERROR         PIC 99      VALUE ZERO.
 
+           COPY "ERRMSGS.CPY".
+
       *GRAND TOTALS
        01 POP-GT.
            05 GT-CKE           PIC 9(6)    VALUE ZERO.
@@ -224,6 +368,172 @@
                10 JOB-TITLE PIC X(15).
                10 JOB-PAY PIC 99V99.
 
+       01 JOB-LOOKUP-VARS.
+           05 JOB-MATCH         PIC XXX     VALUE 'YES'.
+           05 JOB-IDX           PIC 9       VALUE ZERO.
+
+      *VOLUNTEER PAYROLL REPORT LINES
+       01 VOL-TITLE.
+           05 FILLER           PIC X(60)   VALUE SPACE.
+           05 FILLER           PIC X(72)
+               VALUE 'VOLUNTEER PAYROLL REPORT'.
+
+       01 VOL-HEADINGS.
+           05 FILLER           PIC XXX     VALUE SPACE.
+           05 FILLER           PIC X(17)   VALUE "LAST NAME".
+           05 FILLER           PIC X(17)   VALUE "FIRST NAME".
+           05 FILLER           PIC X(21)   VALUE "JOB TITLE".
+           05 FILLER           PIC X(12)   VALUE "HOURS".
+           05 FILLER           PIC X(12)   VALUE "RATE".
+           05 FILLER           PIC X(13)   VALUE "STIPEND".
+
+       01 VOL-LINE.
+           05 FILLER           PIC XXX     VALUE SPACE.
+           05 VOL-LNAME        PIC X(17).
+           05 VOL-FNAME        PIC X(17).
+           05 VOL-JOB-TITLE    PIC X(21).
+           05 VOL-HOURS        PIC ZZ.99.
+           05 FILLER           PIC X(6)    VALUE SPACE.
+           05 VOL-RATE         PIC $Z9.99.
+           05 FILLER           PIC X(4)    VALUE SPACE.
+           05 VOL-STIPEND      PIC $$,$$$.99.
+
+       01 GT-VOL-LINE.
+           05 FILLER           PIC X(13)   VALUE 'TOTAL PAID:'.
+           05 GT-VOL-STIPEND   PIC $$$,$$$.99.
+           05 FILLER           PIC X(107)  VALUE SPACE.
+
+       01 VOL-LINE-VARS.
+           05 VOL-AMOUNT        PIC 9(4)V99 VALUE ZERO.
+           05 PG-VOL            PIC 99      VALUE ZERO.
+
+       01 GT-VOL-PAY            PIC 9(6)V99 VALUE ZERO.
+       01 C-GT-VOL-LINES        PIC 9(5)    VALUE ZERO.
+
+      *COST OF GOODS PER CASE, BY POP TYPE (SAME ORDER AS I-POP-TYPE)
+       01 COGS-DATA.
+           05 FILLER           PIC 99V99   VALUE 12.50.
+           05 FILLER           PIC 99V99   VALUE 12.65.
+           05 FILLER           PIC 99V99   VALUE 12.40.
+           05 FILLER           PIC 99V99   VALUE 12.80.
+           05 FILLER           PIC 99V99   VALUE 12.95.
+           05 FILLER           PIC 99V99   VALUE 12.20.
+
+       01 COGS-RATE-TABLE REDEFINES COGS-DATA.
+           05 COGS-RATE        PIC 99V99   OCCURS 6.
+
+      *COST OF GOODS / PROFIT MARGIN REPORT LINES
+       01 PROFIT-TITLE.
+           05 FILLER           PIC X(60)   VALUE SPACE.
+           05 FILLER           PIC X(72)
+               VALUE 'COST OF GOODS / PROFIT MARGIN REPORT'.
+
+       01 PROFIT-HEADINGS.
+           05 FILLER           PIC XXX     VALUE SPACE.
+           05 FILLER           PIC X(20)   VALUE "POP TYPE".
+           05 FILLER           PIC X(11)   VALUE "QUANTITY".
+           05 FILLER           PIC X(12)   VALUE "SALES".
+           05 FILLER           PIC X(12)   VALUE "COGS".
+           05 FILLER           PIC X(12)   VALUE "PROFIT".
+           05 FILLER           PIC X(8)    VALUE "MARGIN".
+           05 FILLER           PIC X(54)   VALUE SPACE.
+
+       01 PROFIT-LINE.
+           05 FILLER           PIC XXX     VALUE SPACE.
+           05 O-PROF-TYPE       PIC X(20).
+           05 O-PROF-QTY        PIC ZZZ,ZZ9.
+           05 FILLER           PIC X(4)    VALUE SPACE.
+           05 O-PROF-SALES      PIC $$$,$$9.99.
+           05 FILLER           PIC XXX     VALUE SPACE.
+           05 O-PROF-COGS       PIC $$$,$$9.99.
+           05 FILLER           PIC XXX     VALUE SPACE.
+           05 O-PROF-PROFIT     PIC $$$,$$9.99.
+           05 FILLER           PIC XXX     VALUE SPACE.
+           05 O-PROF-MARGIN     PIC ZZ9.9.
+           05 FILLER           PIC X       VALUE '%'.
+           05 FILLER           PIC X(57)   VALUE SPACE.
+
+       01 GT-PROFIT-LINE.
+           05 FILLER           PIC X(23)   VALUE 'TOTAL:'.
+           05 FILLER           PIC X(11)   VALUE SPACE.
+           05 O-GTPROF-SALES    PIC $$$,$$9.99.
+           05 FILLER           PIC XXX     VALUE SPACE.
+           05 O-GTPROF-COGS     PIC $$$,$$9.99.
+           05 FILLER           PIC XXX     VALUE SPACE.
+           05 O-GTPROF-PROFIT   PIC $$$,$$9.99.
+           05 FILLER           PIC XXX     VALUE SPACE.
+           05 O-GTPROF-MARGIN   PIC ZZ9.9.
+           05 FILLER           PIC X       VALUE '%'.
+           05 FILLER           PIC X(57)   VALUE SPACE.
+
+       01 PROFIT-LINE-VARS.
+           05 REV-AMT           PIC 9(4)V99 VALUE ZERO.
+           05 COGS-AMT          PIC 9(4)V99 VALUE ZERO.
+           05 PROF-SALES        PIC 9(7)V99 VALUE ZERO.
+           05 PROF-COGS         PIC 9(7)V99 VALUE ZERO.
+           05 PROF-PROFIT       PIC S9(7)V99 VALUE ZERO.
+           05 PROF-MARGIN       PIC 999V9   VALUE ZERO.
+           05 PG-PROFIT         PIC 99      VALUE ZERO.
+
+       01 PROFIT-TOTALS.
+           05 GT-REVENUE         PIC 9(7)V99 VALUE ZERO.
+           05 GT-COGS-TOTAL      PIC 9(7)V99 VALUE ZERO.
+           05 GT-PROFIT-TOTAL    PIC S9(7)V99 VALUE ZERO.
+
+      *YEAR-OVER-YEAR COMPARISON VARIABLES
+       01 YOY-VARS.
+           05 YOY-FILE-STATUS      PIC XX.
+           05 PRIOR-FOUND          PIC XXX     VALUE 'NO'.
+           05 PY-CKE               PIC 9(6)    VALUE ZERO.
+           05 PY-DIET-CKE          PIC 9(6)    VALUE ZERO.
+           05 PY-MELLOW            PIC 9(6)    VALUE ZERO.
+           05 PY-CHRY-CKE          PIC 9(6)    VALUE ZERO.
+           05 PY-DIET-CHRY-CKE     PIC 9(6)    VALUE ZERO.
+           05 PY-SPRITE            PIC 9(6)    VALUE ZERO.
+           05 PY-REVENUE           PIC 9(7)V99 VALUE ZERO.
+           05 PY-YEAR              PIC 9(4)    VALUE ZERO.
+           05 PG-YOY               PIC 99      VALUE ZERO.
+
+       01 YOY-PCT-VARS.
+           05 YOY-PY-TEMP           PIC S9(7)V99 VALUE ZERO.
+           05 YOY-CY-TEMP           PIC S9(7)V99 VALUE ZERO.
+           05 YOY-PCT               PIC S999V9   VALUE ZERO.
+
+      *YEAR-OVER-YEAR COMPARISON REPORT LINES
+       01 YOY-TITLE.
+           05 FILLER           PIC X(60)   VALUE SPACE.
+           05 FILLER           PIC X(72)
+               VALUE 'YEAR-OVER-YEAR COMPARISON REPORT'.
+
+       01 YOY-HEADINGS.
+           05 FILLER           PIC XXX     VALUE SPACE.
+           05 FILLER           PIC X(20)   VALUE "POP TYPE".
+           05 FILLER           PIC X(14)   VALUE "PRIOR YR QTY".
+           05 FILLER           PIC X(14)   VALUE "CURR YR QTY".
+           05 FILLER           PIC X(12)   VALUE "CHANGE %".
+           05 FILLER           PIC X(59)   VALUE SPACE.
+
+       01 YOY-LINE.
+           05 FILLER           PIC XXX     VALUE SPACE.
+           05 O-YOY-TYPE        PIC X(20).
+           05 O-YOY-PY-QTY      PIC ZZZ,ZZ9.
+           05 FILLER           PIC X(8)    VALUE SPACE.
+           05 O-YOY-CY-QTY      PIC ZZZ,ZZ9.
+           05 FILLER           PIC X(7)    VALUE SPACE.
+           05 O-YOY-PCT         PIC -ZZ9.9.
+           05 FILLER           PIC X       VALUE '%'.
+           05 FILLER           PIC X(73)   VALUE SPACE.
+
+       01 YOY-REV-LINE.
+           05 FILLER           PIC X(23)   VALUE 'TOTAL REVENUE:'.
+           05 FILLER           PIC X(7)    VALUE SPACE.
+           05 O-YOY-PY-REV      PIC $$$,$$9.99.
+           05 FILLER           PIC XX      VALUE SPACE.
+           05 O-YOY-CY-REV      PIC $$$,$$9.99.
+           05 FILLER           PIC XX      VALUE SPACE.
+           05 O-YOY-REV-PCT     PIC -ZZ9.9.
+           05 FILLER           PIC X       VALUE '%'.
+           05 FILLER           PIC X(73)   VALUE SPACE.
 
        procedure division.
        0000-MAIN.
@@ -234,60 +544,162 @@
            STOP RUN.
 
        1000-INIT.
+           PERFORM 1050-GET-FILE-PATHS.
            OPEN INPUT INPT.
-           OPEN OUTPUT PRTOUT.
-           OPEN OUTPUT ERROUT.
+           PERFORM 9400-CHECKPOINT-RESTART.
+
+           IF CHECKPOINT-FOUND = 'YES'
+               OPEN EXTEND PRTOUT
+               OPEN EXTEND ERROUT
+               OPEN EXTEND VOLOUT
+               OPEN EXTEND SUSOUT
+               OPEN EXTEND PROFOUT
+           ELSE
+               OPEN OUTPUT PRTOUT
+               OPEN OUTPUT ERROUT
+               OPEN OUTPUT VOLOUT
+               OPEN OUTPUT SUSOUT
+               OPEN OUTPUT PROFOUT
+           END-IF.
+
+           OPEN OUTPUT YOYOUT.
+           OPEN EXTEND AUDITLOG.
+           PERFORM 9700-YOY-RESTORE.
 
            MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
            MOVE I-YYYY TO YYYY.
            MOVE I-MM TO MM.
            MOVE I-DD TO DD.
 
+           MOVE "COBCJF05" TO AUD-PGM-ID.
+           MOVE I-YYYY TO AUD-YYYY.
+           MOVE I-MM TO AUD-MM.
+           MOVE I-DD TO AUD-DD.
+           MOVE I-TIME TO AUD-TIME.
+           MOVE "START" TO AUD-EVENT.
+           MOVE 0 TO AUD-REC-COUNT.
+           WRITE AUDIT-REC.
+
            PERFORM 9000-READ.
            PERFORM 9100-VALID-HEADER.
            PERFORM 9200-ERROR-HEADER.
+           PERFORM 9300-VOL-HEADER.
+           PERFORM 9600-PROFIT-HEADER.
+
+       1050-GET-FILE-PATHS.
+           DISPLAY 'CBLPOPSL_DAT' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT-VALUE.
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-INPT-PATH
+           END-IF.
+
+           DISPLAY 'CBLPOPSL_PRT' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT-VALUE.
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-PRTOUT-PATH
+           END-IF.
+
+           DISPLAY 'CBLPOPER_PRT' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT-VALUE.
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-ERROUT-PATH
+           END-IF.
+
+           DISPLAY 'VOLPAY_PRT' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT-VALUE.
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-VOLOUT-PATH
+           END-IF.
+
+           DISPLAY 'CBLPOPSUS_DAT' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT-VALUE.
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-SUSOUT-PATH
+           END-IF.
+
+           DISPLAY 'CBLPOPCHK_DAT' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT-VALUE.
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-CHKPT-PATH
+           END-IF.
+
+           DISPLAY 'PROFIT_PRT' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT-VALUE.
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-PROFOUT-PATH
+           END-IF.
+
+           DISPLAY 'CBLPOPYOY_DAT' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT-VALUE.
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-YOYFILE-PATH
+           END-IF.
+
+           DISPLAY 'YOYCOMP_PRT' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT-VALUE.
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-YOYOUT-PATH
+           END-IF.
 
        2000-BODY.
            PERFORM 2100-VALIDATION THRU 2100-X.
            IF ERR-SW = 'NO'
                PERFORM 2200-CALCS
                PERFORM 2300-OUTPUT
+               IF I-JOB-KEY NOT = SPACE
+                   PERFORM 2500-VOL-PAYROLL
+               END-IF
            ELSE
                PERFORM 2400-ERROR
            END-IF
 
+           ADD 1 TO REC-COUNT.
+           PERFORM 9500-WRITE-CHECKPOINT.
+
            PERFORM 9000-READ.
 
        2100-VALIDATION.
            MOVE 'YES' TO ERR-SW.
            EVALUATE TRUE
                WHEN I-LNAME = SPACES
-                   MOVE 'LAST NAME REQUIRED' TO ERROR-DESCR
+                   MOVE ERROR-MSG(1) TO ERROR-DESCR
+                   MOVE 1 TO ERR-CODE
                WHEN I-FNAME = SPACES
-                   MOVE 'FIRST NAME REQUIRED' TO ERROR-DESCR
+                   MOVE ERROR-MSG(2) TO ERROR-DESCR
+                   MOVE 2 TO ERR-CODE
                WHEN I-ADDRESS = SPACES
-                   MOVE 'ADDRESS REQUIRED' TO ERROR-DESCR
+                   MOVE ERROR-MSG(3) TO ERROR-DESCR
+                   MOVE 3 TO ERR-CODE
                WHEN I-CITY = SPACES
-                   MOVE 'CITY REQIRED' TO ERROR-DESCR
-               WHEN I-STATE = SPACES 
-                   MOVE 'STATE REQIRED' TO ERROR-DESCR
+                   MOVE ERROR-MSG(4) TO ERROR-DESCR
+                   MOVE 4 TO ERR-CODE
+               WHEN I-STATE = SPACES
+                   MOVE ERROR-MSG(5) TO ERROR-DESCR
+                   MOVE 5 TO ERR-CODE
                WHEN NOT VAL-STATE
-                   MOVE 'STATE INVALID, NEED IA, IL, MI, MO, NE, OR WI'
-                     TO ERROR-DESCR
+                   MOVE ERROR-MSG(6) TO ERROR-DESCR
+                   MOVE 6 TO ERR-CODE
                WHEN I-ZIP NOT NUMERIC
-                   MOVE 'ZIP CODE NOT NUMERIC' TO ERROR-DESCR
+                   MOVE ERROR-MSG(7) TO ERROR-DESCR
+                   MOVE 7 TO ERR-CODE
                WHEN I-POP-TYPE NOT NUMERIC
-                   MOVE 'POP TYPE NOT NUMERIC, NEED VALUES 1-6'
-                       TO ERROR-DESCR
-               WHEN NOT VAL-POP-TYPE 
-                   MOVE 'POP-TYPE NEEDS TO BE 1-6' TO ERROR-DESCR
+                   MOVE ERROR-MSG(8) TO ERROR-DESCR
+                   MOVE 8 TO ERR-CODE
+               WHEN NOT VAL-POP-TYPE
+                   MOVE ERROR-MSG(9) TO ERROR-DESCR
+                   MOVE 9 TO ERR-CODE
                WHEN I-CASES NOT NUMERIC
-                   MOVE 'CASES NOT NUMERIC' TO ERROR-DESCR
-               WHEN I-CASES < 1 
-                   MOVE 'AT LEAST ONE CASE REQUIRED' TO ERROR-DESCR
+                   MOVE ERROR-MSG(10) TO ERROR-DESCR
+                   MOVE 10 TO ERR-CODE
+               WHEN I-CASES < 1
+                   MOVE ERROR-MSG(11) TO ERROR-DESCR
+                   MOVE 11 TO ERR-CODE
                WHEN NOT VAL-TEAM
-                   MOVE 'NOT A VALID TEAM. ONLY A THROUGH E'
-                       TO ERROR-DESCR
+                   MOVE ERROR-MSG(12) TO ERROR-DESCR
+                   MOVE 12 TO ERR-CODE
+               WHEN I-JOB-KEY NOT = SPACE AND NOT VAL-JOB-KEY
+                   MOVE ERROR-MSG(13) TO ERROR-DESCR
+                   MOVE 13 TO ERR-CODE
                WHEN OTHER
                    MOVE 'NO' TO ERR-SW
            END-EVALUATE.
@@ -329,6 +741,11 @@
                    MOVE 'SPRITE' TO O-POP-TYPE
            END-EVALUATE.
 
+           COMPUTE REV-AMT = I-CASES * 18.71.
+           COMPUTE COGS-AMT ROUNDED = I-CASES * COGS-RATE(I-POP-TYPE).
+           ADD REV-AMT TO GT-REVENUE.
+           ADD COGS-AMT TO GT-COGS-TOTAL.
+
            EVALUATE I-TEAM
                WHEN 'A'
                    ADD TOTAL-SALES TO GT-A
@@ -358,6 +775,242 @@
                    AT EOP 
                        PERFORM 9100-VALID-HEADER.
 
+       2500-VOL-PAYROLL.
+           MOVE 'YES' TO JOB-MATCH.
+           PERFORM VARYING JOB-IDX FROM 1 BY 1
+               UNTIL JOB-IDX > 4 OR JOB-MATCH = 'NO'
+                   IF I-JOB-KEY = JOB-KEY(JOB-IDX)
+                       MOVE 'NO' TO JOB-MATCH
+                   END-IF
+           END-PERFORM.
+
+           IF JOB-MATCH = 'NO'
+               SUBTRACT 1 FROM JOB-IDX
+               COMPUTE VOL-AMOUNT ROUNDED =
+                   I-HOURS-WORKED * JOB-PAY(JOB-IDX)
+
+               MOVE I-LNAME TO VOL-LNAME
+               MOVE I-FNAME TO VOL-FNAME
+               MOVE JOB-TITLE(JOB-IDX) TO VOL-JOB-TITLE
+               MOVE I-HOURS-WORKED TO VOL-HOURS
+               MOVE JOB-PAY(JOB-IDX) TO VOL-RATE
+               MOVE VOL-AMOUNT TO VOL-STIPEND
+
+               WRITE VOLLINE FROM VOL-LINE
+                   AFTER ADVANCING 2 LINES
+                       AT EOP
+                           PERFORM 9300-VOL-HEADER
+
+               ADD VOL-AMOUNT TO GT-VOL-PAY
+               ADD 1 TO C-GT-VOL-LINES
+           END-IF.
+
+       3300-PROFIT-REPORT.
+           MOVE 'COKE' TO O-PROF-TYPE.
+           MOVE GT-CKE TO O-PROF-QTY.
+           COMPUTE PROF-SALES = GT-CKE * 18.71.
+           COMPUTE PROF-COGS ROUNDED = GT-CKE * COGS-RATE(1).
+           COMPUTE PROF-PROFIT = PROF-SALES - PROF-COGS.
+           PERFORM 3310-MARGIN-PCT.
+           MOVE PROF-SALES TO O-PROF-SALES.
+           MOVE PROF-COGS TO O-PROF-COGS.
+           MOVE PROF-PROFIT TO O-PROF-PROFIT.
+           MOVE PROF-MARGIN TO O-PROF-MARGIN.
+           WRITE PROFLINE FROM PROFIT-LINE
+               AFTER ADVANCING 2 LINES
+                   AT EOP
+                       PERFORM 9600-PROFIT-HEADER.
+
+           MOVE 'DIET COKE' TO O-PROF-TYPE.
+           MOVE GT-DIET-CKE TO O-PROF-QTY.
+           COMPUTE PROF-SALES = GT-DIET-CKE * 18.71.
+           COMPUTE PROF-COGS ROUNDED = GT-DIET-CKE * COGS-RATE(2).
+           COMPUTE PROF-PROFIT = PROF-SALES - PROF-COGS.
+           PERFORM 3310-MARGIN-PCT.
+           MOVE PROF-SALES TO O-PROF-SALES.
+           MOVE PROF-COGS TO O-PROF-COGS.
+           MOVE PROF-PROFIT TO O-PROF-PROFIT.
+           MOVE PROF-MARGIN TO O-PROF-MARGIN.
+           WRITE PROFLINE FROM PROFIT-LINE
+               AFTER ADVANCING 2 LINES
+                   AT EOP
+                       PERFORM 9600-PROFIT-HEADER.
+
+           MOVE 'MELLO YELLO' TO O-PROF-TYPE.
+           MOVE GT-MELLOW TO O-PROF-QTY.
+           COMPUTE PROF-SALES = GT-MELLOW * 18.71.
+           COMPUTE PROF-COGS ROUNDED = GT-MELLOW * COGS-RATE(3).
+           COMPUTE PROF-PROFIT = PROF-SALES - PROF-COGS.
+           PERFORM 3310-MARGIN-PCT.
+           MOVE PROF-SALES TO O-PROF-SALES.
+           MOVE PROF-COGS TO O-PROF-COGS.
+           MOVE PROF-PROFIT TO O-PROF-PROFIT.
+           MOVE PROF-MARGIN TO O-PROF-MARGIN.
+           WRITE PROFLINE FROM PROFIT-LINE
+               AFTER ADVANCING 2 LINES
+                   AT EOP
+                       PERFORM 9600-PROFIT-HEADER.
+
+           MOVE 'CHERRY COKE' TO O-PROF-TYPE.
+           MOVE GT-CHRY-CKE TO O-PROF-QTY.
+           COMPUTE PROF-SALES = GT-CHRY-CKE * 18.71.
+           COMPUTE PROF-COGS ROUNDED = GT-CHRY-CKE * COGS-RATE(4).
+           COMPUTE PROF-PROFIT = PROF-SALES - PROF-COGS.
+           PERFORM 3310-MARGIN-PCT.
+           MOVE PROF-SALES TO O-PROF-SALES.
+           MOVE PROF-COGS TO O-PROF-COGS.
+           MOVE PROF-PROFIT TO O-PROF-PROFIT.
+           MOVE PROF-MARGIN TO O-PROF-MARGIN.
+           WRITE PROFLINE FROM PROFIT-LINE
+               AFTER ADVANCING 2 LINES
+                   AT EOP
+                       PERFORM 9600-PROFIT-HEADER.
+
+           MOVE 'DIET CHERRY COKE' TO O-PROF-TYPE.
+           MOVE GT-DIET-CHRY-CKE TO O-PROF-QTY.
+           COMPUTE PROF-SALES = GT-DIET-CHRY-CKE * 18.71.
+           COMPUTE PROF-COGS ROUNDED = GT-DIET-CHRY-CKE * COGS-RATE(5).
+           COMPUTE PROF-PROFIT = PROF-SALES - PROF-COGS.
+           PERFORM 3310-MARGIN-PCT.
+           MOVE PROF-SALES TO O-PROF-SALES.
+           MOVE PROF-COGS TO O-PROF-COGS.
+           MOVE PROF-PROFIT TO O-PROF-PROFIT.
+           MOVE PROF-MARGIN TO O-PROF-MARGIN.
+           WRITE PROFLINE FROM PROFIT-LINE
+               AFTER ADVANCING 2 LINES
+                   AT EOP
+                       PERFORM 9600-PROFIT-HEADER.
+
+           MOVE 'SPRITE' TO O-PROF-TYPE.
+           MOVE GT-SPRITE TO O-PROF-QTY.
+           COMPUTE PROF-SALES = GT-SPRITE * 18.71.
+           COMPUTE PROF-COGS ROUNDED = GT-SPRITE * COGS-RATE(6).
+           COMPUTE PROF-PROFIT = PROF-SALES - PROF-COGS.
+           PERFORM 3310-MARGIN-PCT.
+           MOVE PROF-SALES TO O-PROF-SALES.
+           MOVE PROF-COGS TO O-PROF-COGS.
+           MOVE PROF-PROFIT TO O-PROF-PROFIT.
+           MOVE PROF-MARGIN TO O-PROF-MARGIN.
+           WRITE PROFLINE FROM PROFIT-LINE
+               AFTER ADVANCING 2 LINES
+                   AT EOP
+                       PERFORM 9600-PROFIT-HEADER.
+
+           COMPUTE GT-PROFIT-TOTAL = GT-REVENUE - GT-COGS-TOTAL.
+           MOVE GT-REVENUE TO PROF-SALES.
+           MOVE GT-PROFIT-TOTAL TO PROF-PROFIT.
+           PERFORM 3310-MARGIN-PCT.
+           MOVE GT-REVENUE TO O-GTPROF-SALES.
+           MOVE GT-COGS-TOTAL TO O-GTPROF-COGS.
+           MOVE GT-PROFIT-TOTAL TO O-GTPROF-PROFIT.
+           MOVE PROF-MARGIN TO O-GTPROF-MARGIN.
+           WRITE PROFLINE FROM GT-PROFIT-LINE
+               AFTER ADVANCING 3 LINES.
+
+       3310-MARGIN-PCT.
+           IF PROF-SALES > 0
+               COMPUTE PROF-MARGIN ROUNDED =
+                   (PROF-PROFIT / PROF-SALES) * 100
+           ELSE
+               MOVE 0 TO PROF-MARGIN
+           END-IF.
+
+       3400-YOY-REPORT.
+           IF PRIOR-FOUND = 'YES'
+               PERFORM 9800-YOY-HEADER
+
+               MOVE 'COKE' TO O-YOY-TYPE
+               MOVE PY-CKE TO O-YOY-PY-QTY
+               MOVE GT-CKE TO O-YOY-CY-QTY
+               MOVE PY-CKE TO YOY-PY-TEMP
+               MOVE GT-CKE TO YOY-CY-TEMP
+               PERFORM 3410-YOY-PCT-CALC
+               MOVE YOY-PCT TO O-YOY-PCT
+               WRITE YOYLINE FROM YOY-LINE
+                   AFTER ADVANCING 2 LINES
+                       AT EOP
+                           PERFORM 9800-YOY-HEADER
+
+               MOVE 'DIET COKE' TO O-YOY-TYPE
+               MOVE PY-DIET-CKE TO O-YOY-PY-QTY
+               MOVE GT-DIET-CKE TO O-YOY-CY-QTY
+               MOVE PY-DIET-CKE TO YOY-PY-TEMP
+               MOVE GT-DIET-CKE TO YOY-CY-TEMP
+               PERFORM 3410-YOY-PCT-CALC
+               MOVE YOY-PCT TO O-YOY-PCT
+               WRITE YOYLINE FROM YOY-LINE
+                   AFTER ADVANCING 2 LINES
+                       AT EOP
+                           PERFORM 9800-YOY-HEADER
+
+               MOVE 'MELLO YELLO' TO O-YOY-TYPE
+               MOVE PY-MELLOW TO O-YOY-PY-QTY
+               MOVE GT-MELLOW TO O-YOY-CY-QTY
+               MOVE PY-MELLOW TO YOY-PY-TEMP
+               MOVE GT-MELLOW TO YOY-CY-TEMP
+               PERFORM 3410-YOY-PCT-CALC
+               MOVE YOY-PCT TO O-YOY-PCT
+               WRITE YOYLINE FROM YOY-LINE
+                   AFTER ADVANCING 2 LINES
+                       AT EOP
+                           PERFORM 9800-YOY-HEADER
+
+               MOVE 'CHERRY COKE' TO O-YOY-TYPE
+               MOVE PY-CHRY-CKE TO O-YOY-PY-QTY
+               MOVE GT-CHRY-CKE TO O-YOY-CY-QTY
+               MOVE PY-CHRY-CKE TO YOY-PY-TEMP
+               MOVE GT-CHRY-CKE TO YOY-CY-TEMP
+               PERFORM 3410-YOY-PCT-CALC
+               MOVE YOY-PCT TO O-YOY-PCT
+               WRITE YOYLINE FROM YOY-LINE
+                   AFTER ADVANCING 2 LINES
+                       AT EOP
+                           PERFORM 9800-YOY-HEADER
+
+               MOVE 'DIET CHERRY COKE' TO O-YOY-TYPE
+               MOVE PY-DIET-CHRY-CKE TO O-YOY-PY-QTY
+               MOVE GT-DIET-CHRY-CKE TO O-YOY-CY-QTY
+               MOVE PY-DIET-CHRY-CKE TO YOY-PY-TEMP
+               MOVE GT-DIET-CHRY-CKE TO YOY-CY-TEMP
+               PERFORM 3410-YOY-PCT-CALC
+               MOVE YOY-PCT TO O-YOY-PCT
+               WRITE YOYLINE FROM YOY-LINE
+                   AFTER ADVANCING 2 LINES
+                       AT EOP
+                           PERFORM 9800-YOY-HEADER
+
+               MOVE 'SPRITE' TO O-YOY-TYPE
+               MOVE PY-SPRITE TO O-YOY-PY-QTY
+               MOVE GT-SPRITE TO O-YOY-CY-QTY
+               MOVE PY-SPRITE TO YOY-PY-TEMP
+               MOVE GT-SPRITE TO YOY-CY-TEMP
+               PERFORM 3410-YOY-PCT-CALC
+               MOVE YOY-PCT TO O-YOY-PCT
+               WRITE YOYLINE FROM YOY-LINE
+                   AFTER ADVANCING 2 LINES
+                       AT EOP
+                           PERFORM 9800-YOY-HEADER
+
+               MOVE PY-REVENUE TO O-YOY-PY-REV
+               MOVE GT-REVENUE TO O-YOY-CY-REV
+               MOVE PY-REVENUE TO YOY-PY-TEMP
+               MOVE GT-REVENUE TO YOY-CY-TEMP
+               PERFORM 3410-YOY-PCT-CALC
+               MOVE YOY-PCT TO O-YOY-REV-PCT
+               WRITE YOYLINE FROM YOY-REV-LINE
+                   AFTER ADVANCING 3 LINES
+           END-IF.
+
+           PERFORM 9900-YOY-SAVE.
+
+       3410-YOY-PCT-CALC.
+           IF YOY-PY-TEMP > 0
+               COMPUTE YOY-PCT ROUNDED =
+                   ((YOY-CY-TEMP - YOY-PY-TEMP) / YOY-PY-TEMP) * 100
+           ELSE
+               MOVE 0 TO YOY-PCT
+           END-IF.
+
        2400-ERROR.
            MOVE I-REC TO ERROR-RECORD.
 
@@ -367,6 +1020,10 @@
                        PERFORM 9200-ERROR-HEADER.
            ADD 1 TO GT-ERRORS.
 
+           MOVE I-REC TO SUS-DATA.
+           MOVE ERR-CODE TO SUS-ERROR-CODE.
+           WRITE SUS-REC.
+
        3000-CLOSING.
            PERFORM 9100-VALID-HEADER.
 
@@ -425,9 +1082,61 @@
            WRITE ERRLINE FROM GT-ERROR-LINE
                AFTER ADVANCING 3 LINES.
 
+           MOVE GT-VOL-PAY TO GT-VOL-STIPEND.
+           WRITE VOLLINE FROM GT-VOL-LINE
+               AFTER ADVANCING 3 LINES.
+
+           PERFORM 3300-PROFIT-REPORT.
+           PERFORM 3400-YOY-REPORT.
+
+           MOVE "END  " TO AUD-EVENT.
+           MOVE REC-COUNT TO AUD-REC-COUNT.
+           WRITE AUDIT-REC.
+
+           COMPUTE TR-HASH-TOTAL = GT-A + GT-B + GT-C + GT-D + GT-E.
+           MOVE REC-COUNT TO TR-REC-COUNT.
+           WRITE PRTLINE FROM TRAILER-LINE
+               AFTER ADVANCING 3 LINES.
+
+           MOVE GT-ERRORS TO TR-REC-COUNT.
+           WRITE ERRLINE FROM TRAILER-LINE
+               AFTER ADVANCING 3 LINES.
+
+           MOVE GT-VOL-PAY TO TR-HASH-TOTAL.
+           MOVE C-GT-VOL-LINES TO TR-REC-COUNT.
+           WRITE VOLLINE FROM TRAILER-LINE
+               AFTER ADVANCING 3 LINES.
+
+           MOVE GT-ERRORS TO SUS-TR-REC-COUNT.
+           MOVE GT-ERRORS TO SUS-TR-HASH-TOTAL.
+           WRITE SUS-REC FROM SUS-TRAILER-REC.
+
+           MOVE GT-PROFIT-TOTAL TO TR-HASH-TOTAL.
+           MOVE 7 TO TR-REC-COUNT.
+           WRITE PROFLINE FROM TRAILER-LINE
+               AFTER ADVANCING 2 LINES.
+
+           IF PRIOR-FOUND = 'YES'
+               MOVE GT-REVENUE TO TR-HASH-TOTAL
+               MOVE 7 TO TR-REC-COUNT
+           ELSE
+               MOVE 0 TO TR-HASH-TOTAL
+               MOVE 0 TO TR-REC-COUNT
+           END-IF.
+           WRITE YOYLINE FROM TRAILER-LINE
+               AFTER ADVANCING 2 LINES.
+
            CLOSE INPT.
            CLOSE PRTOUT.
            CLOSE ERROUT.
+           CLOSE VOLOUT.
+           CLOSE SUSOUT.
+           CLOSE PROFOUT.
+           CLOSE YOYOUT.
+           CLOSE AUDITLOG.
+
+           OPEN OUTPUT CHKPT.
+           CLOSE CHKPT.
 
        9000-READ.
            READ INPT
@@ -460,4 +1169,145 @@
            WRITE ERRLINE FROM ERROR-HEADINGS
                AFTER ADVANCING 2 LINES.
 
+       9300-VOL-HEADER.
+           ADD 1 TO PG-VOL.
+           MOVE PG-VOL TO PG.
+
+           WRITE VOLLINE FROM COMP-TITLE1
+               AFTER ADVANCING PAGE.
+           WRITE VOLLINE FROM COMP-TITLE2
+               AFTER ADVANCING 1 LINE.
+           WRITE VOLLINE FROM VOL-TITLE
+               AFTER ADVANCING 1 LINE.
+           WRITE VOLLINE FROM VOL-HEADINGS
+               AFTER ADVANCING 2 LINES.
+
+       9400-CHECKPOINT-RESTART.
+           OPEN INPUT CHKPT.
+           IF CHK-FILE-STATUS = '00'
+               READ CHKPT
+                   AT END
+                       MOVE 'NO' TO CHECKPOINT-FOUND
+               END-READ
+               IF CHK-FILE-STATUS = '00'
+                   MOVE 'YES' TO CHECKPOINT-FOUND
+                   MOVE CHK-REC-COUNT TO REC-COUNT
+                   MOVE CHK-CKE TO GT-CKE
+                   MOVE CHK-DIET-CKE TO GT-DIET-CKE
+                   MOVE CHK-MELLOW TO GT-MELLOW
+                   MOVE CHK-CHRY-CKE TO GT-CHRY-CKE
+                   MOVE CHK-DIET-CHRY-CKE TO GT-DIET-CHRY-CKE
+                   MOVE CHK-SPRITE TO GT-SPRITE
+                   MOVE CHK-A TO GT-A
+                   MOVE CHK-B TO GT-B
+                   MOVE CHK-C TO GT-C
+                   MOVE CHK-D TO GT-D
+                   MOVE CHK-E TO GT-E
+                   MOVE CHK-ERRORS TO GT-ERRORS
+                   MOVE CHK-VOL-PAY TO GT-VOL-PAY
+                   MOVE CHK-PG-DATA TO PG-DATA
+                   MOVE CHK-PG-ERROR TO PG-ERROR
+                   MOVE CHK-PG-VOL TO PG-VOL
+                   MOVE CHK-REVENUE TO GT-REVENUE
+                   MOVE CHK-COGS-TOTAL TO GT-COGS-TOTAL
+               END-IF
+               CLOSE CHKPT
+           ELSE
+               CLOSE CHKPT
+           END-IF.
+
+           IF CHECKPOINT-FOUND = 'YES'
+               PERFORM 9000-READ
+                   VARYING CHK-SUB FROM 1 BY 1
+                       UNTIL CHK-SUB > REC-COUNT OR MORE-RECS = 'NO'
+           END-IF.
+
+       9500-WRITE-CHECKPOINT.
+           MOVE REC-COUNT TO CHK-REC-COUNT.
+           MOVE GT-CKE TO CHK-CKE.
+           MOVE GT-DIET-CKE TO CHK-DIET-CKE.
+           MOVE GT-MELLOW TO CHK-MELLOW.
+           MOVE GT-CHRY-CKE TO CHK-CHRY-CKE.
+           MOVE GT-DIET-CHRY-CKE TO CHK-DIET-CHRY-CKE.
+           MOVE GT-SPRITE TO CHK-SPRITE.
+           MOVE GT-A TO CHK-A.
+           MOVE GT-B TO CHK-B.
+           MOVE GT-C TO CHK-C.
+           MOVE GT-D TO CHK-D.
+           MOVE GT-E TO CHK-E.
+           MOVE GT-ERRORS TO CHK-ERRORS.
+           MOVE GT-VOL-PAY TO CHK-VOL-PAY.
+           MOVE PG-DATA TO CHK-PG-DATA.
+           MOVE PG-ERROR TO CHK-PG-ERROR.
+           MOVE PG-VOL TO CHK-PG-VOL.
+           MOVE GT-REVENUE TO CHK-REVENUE.
+           MOVE GT-COGS-TOTAL TO CHK-COGS-TOTAL.
+
+           OPEN OUTPUT CHKPT.
+           WRITE CHK-REC.
+           CLOSE CHKPT.
+
+       9600-PROFIT-HEADER.
+           ADD 1 TO PG-PROFIT.
+           MOVE PG-PROFIT TO PG.
+
+           WRITE PROFLINE FROM COMP-TITLE1
+               AFTER ADVANCING PAGE.
+           WRITE PROFLINE FROM COMP-TITLE2
+               AFTER ADVANCING 1 LINE.
+           WRITE PROFLINE FROM PROFIT-TITLE
+               AFTER ADVANCING 1 LINE.
+           WRITE PROFLINE FROM PROFIT-HEADINGS
+               AFTER ADVANCING 2 LINES.
+
+       9700-YOY-RESTORE.
+           OPEN INPUT YOYFILE.
+           IF YOY-FILE-STATUS = '00'
+               READ YOYFILE
+                   AT END
+                       MOVE 'NO' TO PRIOR-FOUND
+               END-READ
+               IF YOY-FILE-STATUS = '00'
+                   MOVE 'YES' TO PRIOR-FOUND
+                   MOVE YOY-YEAR TO PY-YEAR
+                   MOVE YOY-CKE TO PY-CKE
+                   MOVE YOY-DIET-CKE TO PY-DIET-CKE
+                   MOVE YOY-MELLOW TO PY-MELLOW
+                   MOVE YOY-CHRY-CKE TO PY-CHRY-CKE
+                   MOVE YOY-DIET-CHRY-CKE TO PY-DIET-CHRY-CKE
+                   MOVE YOY-SPRITE TO PY-SPRITE
+                   MOVE YOY-REVENUE TO PY-REVENUE
+               END-IF
+               CLOSE YOYFILE
+           ELSE
+               CLOSE YOYFILE
+           END-IF.
+
+       9800-YOY-HEADER.
+           ADD 1 TO PG-YOY.
+           MOVE PG-YOY TO PG.
+
+           WRITE YOYLINE FROM COMP-TITLE1
+               AFTER ADVANCING PAGE.
+           WRITE YOYLINE FROM COMP-TITLE2
+               AFTER ADVANCING 1 LINE.
+           WRITE YOYLINE FROM YOY-TITLE
+               AFTER ADVANCING 1 LINE.
+           WRITE YOYLINE FROM YOY-HEADINGS
+               AFTER ADVANCING 2 LINES.
+
+       9900-YOY-SAVE.
+           MOVE I-YYYY TO YOY-YEAR.
+           MOVE GT-CKE TO YOY-CKE.
+           MOVE GT-DIET-CKE TO YOY-DIET-CKE.
+           MOVE GT-MELLOW TO YOY-MELLOW.
+           MOVE GT-CHRY-CKE TO YOY-CHRY-CKE.
+           MOVE GT-DIET-CHRY-CKE TO YOY-DIET-CHRY-CKE.
+           MOVE GT-SPRITE TO YOY-SPRITE.
+           MOVE GT-REVENUE TO YOY-REVENUE.
+
+           OPEN OUTPUT YOYFILE.
+           WRITE YOY-REC.
+           CLOSE YOYFILE.
+
        end program COBCJF05.
\ No newline at end of file

@@ -0,0 +1,24 @@
+      *ERROR TABLE
+       01 ERRORS.
+           05 FILLER           PIC X(60)   VALUE 'LAST NAME REQUIRED'.
+           05 FILLER           PIC X(60)   VALUE 'FIRST NAME REQUIRED'.
+           05 FILLER           PIC X(60)   VALUE 'ADDRESS REQUIRED'.
+           05 FILLER           PIC X(60)   VALUE 'CITY REQIRED'.
+           05 FILLER           PIC X(60)   VALUE 'STATE REQIRED'.
+           05 FILLER           PIC X(60)
+               VALUE 'STATE INVALID, NEED IA, IL, MI, MO, NE, OR WI'.
+           05 FILLER           PIC X(60)   VALUE 'ZIP CODE NOT NUMERIC'.
+           05 FILLER           PIC X(60)
+               VALUE 'POP TYPE NOT NUMERIC, NEED VALUES 1-6'.
+           05 FILLER           PIC X(60)
+               VALUE 'POP-TYPE NEEDS TO BE 1-6'.
+           05 FILLER           PIC X(60)   VALUE 'CASES NOT NUMERIC'.
+           05 FILLER           PIC X(60)
+               VALUE 'AT LEAST ONE CASE REQUIRED'.
+           05 FILLER           PIC X(60)
+               VALUE 'NOT A VALID TEAM. ONLY A THROUGH E'.
+           05 FILLER           PIC X(60)
+               VALUE 'NOT A VALID JOB KEY. ONLY M, I, C, OR P'.
+
+       01 ERROR-TABLE REDEFINES ERRORS.
+           05 ERROR-MSG        PIC X(60)   OCCURS 13 TIMES.

@@ -13,13 +13,33 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INPT
-               ASSIGN TO 'C:\COBOL\CBLPOPSL.DAT'
+               ASSIGN TO WS-INPT-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT PRTOUT
-               ASSIGN TO 'C:\COBOL\CBLPOPSL.PRT'
+               ASSIGN TO WS-PRTOUT-PATH
                ORGANIZATION IS RECORD SEQUENTIAL.
            SELECT ERROUT
-               ASSIGN TO 'C:\COBOL\CBLPOPER.PRT'
+               ASSIGN TO WS-ERROUT-PATH
+               ORGANIZATION IS RECORD SEQUENTIAL.
+           SELECT SUSOUT
+               ASSIGN TO WS-SUSOUT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHKPT
+               ASSIGN TO WS-CHKPT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHK-FILE-STATUS.
+           SELECT PROFOUT
+               ASSIGN TO WS-PROFOUT-PATH
+               ORGANIZATION IS RECORD SEQUENTIAL.
+           SELECT YOYFILE
+               ASSIGN TO WS-YOYFILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS YOY-FILE-STATUS.
+           SELECT AUDITLOG
+               ASSIGN TO "C:/COBOLSP20/AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT YOYOUT
+               ASSIGN TO WS-YOYOUT-PATH
                ORGANIZATION IS RECORD SEQUENTIAL.
 
        data division.
@@ -63,10 +83,99 @@
 
        01 ERRLINE              PIC X(132).
 
+       FD SUSOUT
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS SUS-REC
+           RECORD CONTAINS 74 CHARACTERS.
+
+       01 SUS-REC.
+           05 SUS-DATA          PIC X(71).
+           05 SUS-ERROR-CODE    PIC 99.
+           05 FILLER            PIC X       VALUE SPACE.
+
+      *RESTART/CHECKPOINT FILE
+       FD CHKPT
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CHK-REC
+           RECORD CONTAINS 123 CHARACTERS.
+
+       01 CHK-REC.
+           05 CHK-REC-COUNT        PIC 9(6).
+           05 CHK-POP-QTY          PIC 9(6)    OCCURS 6.
+           05 CHK-TEAM-TOTAL       PIC 9(9)V99 OCCURS 5.
+           05 CHK-ERRORS           PIC 9(4).
+           05 CHK-PG-DATA          PIC 99.
+           05 CHK-PG-ERROR         PIC 99.
+           05 CHK-REVENUE          PIC 9(7)V99.
+           05 CHK-COGS-TOTAL       PIC 9(7)V99.
+
+       FD PROFOUT
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS PROFLINE
+           LINAGE IS 60 WITH FOOTING AT 59.
+
+       01 PROFLINE              PIC X(132).
+
+      *PRIOR-YEAR TOTALS, CARRIED FORWARD FOR YEAR-OVER-YEAR COMPARE
+       FD YOYFILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS YOY-REC
+           RECORD CONTAINS 49 CHARACTERS.
+
+       01 YOY-REC.
+           05 YOY-YEAR             PIC 9(4).
+           05 YOY-POP-QTY          PIC 9(6)    OCCURS 6.
+           05 YOY-REVENUE          PIC 9(7)V99.
+
+       FD YOYOUT
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS YOYLINE
+           LINAGE IS 60 WITH FOOTING AT 59.
+
+       01 YOYLINE               PIC X(132).
+
+       FD AUDITLOG
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS AUDIT-REC.
+
+       COPY "AUDIT.CPY".
+
        working-storage section.
+       COPY "TRAILER.CPY".
+       COPY "SUSTRLR.CPY".
+
        01 WORK-AREA.
            05 MORE-RECS        PIC XXX     VALUE 'YES'.
 
+      *FILE PATHS, OVERRIDABLE AT RUN TIME VIA ENVIRONMENT VARIABLES
+       01 FILE-PATHS.
+           05 WS-INPT-PATH          PIC X(80)
+               VALUE 'C:\COBOL\CBLPOPSL.DAT'.
+           05 WS-PRTOUT-PATH        PIC X(80)
+               VALUE 'C:\COBOL\CBLPOPSL.PRT'.
+           05 WS-ERROUT-PATH        PIC X(80)
+               VALUE 'C:\COBOL\CBLPOPER.PRT'.
+           05 WS-SUSOUT-PATH        PIC X(80)
+               VALUE 'C:\COBOL\CBLPOPSUS.DAT'.
+           05 WS-CHKPT-PATH         PIC X(80)
+               VALUE 'C:\COBOL\CBLPOPCHK.DAT'.
+           05 WS-PROFOUT-PATH       PIC X(80)
+               VALUE 'C:\COBOL\PROFIT.PRT'.
+           05 WS-YOYFILE-PATH       PIC X(80)
+               VALUE 'C:\COBOL\CBLPOPYOY.DAT'.
+           05 WS-YOYOUT-PATH        PIC X(80)
+               VALUE 'C:\COBOL\YOYCOMP.PRT'.
+
+       01 WS-ENV-OVERRIDE           PIC X(80).
+
+       01 CHECKPOINT-VARS.
+           05 CHK-FILE-STATUS      PIC XX.
+           05 REC-COUNT            PIC 9(6)    VALUE ZERO.
+           05 CHECKPOINT-FOUND     PIC XXX     VALUE 'NO'.
+           05 CHK-SUB              PIC 9(6)    VALUE ZERO.
+
        01 CURRENT-DATE-AND-TIME.
            05 I-DATE.
                10 I-YYYY       PIC 9(4).
@@ -92,7 +201,7 @@
            05 PG               PIC Z9.
 
        01 COMP-TITLE2.
-           05 FILLER           PIC X(58)   VALUE 'COBCJF05'.
+           05 FILLER           PIC X(58)   VALUE 'COBCJF06'.
            05 FILLER           PIC X(74)   VALUE 'CURTIS DIVISION'.
 
       *VALID HEADER LINES
@@ -168,28 +277,7 @@
            05 GT-ERROR         PIC Z,ZZ9.
            05 FILLER           PIC X(101)  VALUE SPACE.
 
-      *ERROR TABLE
-       01 ERRORS.
-           05 FILLER           PIC X(60)   VALUE 'LAST NAME REQUIRED'.
-           05 FILLER           PIC X(60)   VALUE 'FIRST NAME REQUIRED'.
-           05 FILLER           PIC X(60)   VALUE 'ADDRESS REQUIRED'.
-           05 FILLER           PIC X(60)   VALUE 'CITY REQIRED'.
-           05 FILLER           PIC X(60)   VALUE 'STATE REQIRED'.
-           05 FILLER           PIC X(60)
-               VALUE 'STATE INVALID, NEED IA, IL, MI, MO, NE, OR WI'.
-           05 FILLER           PIC X(60)   VALUE 'ZIP CODE NOT NUMERIC'.
-           05 FILLER           PIC X(60)
-               VALUE 'POP TYPE NOT NUMERIC, NEED VALUES 1-6'.
-           05 FILLER           PIC X(60)
-               VALUE 'POP-TYPE NEEDS TO BE 1-6'.
-           05 FILLER           PIC X(60)   VALUE 'CASES NOT NUMERIC'.
-           05 FILLER           PIC X(60)
-               VALUE 'AT LEAST ONE CASE REQUIRED'.
-           05 FILLER           PIC X(60)
-               VALUE 'NOT A VALID TEAM. ONLY A THROUGH E'.
-
-       01 ERROR-TABLE REDEFINES ERRORS.
-           05 ERROR-MSG        PIC X(60)   OCCURS 12 TIMES.
+           COPY "ERRMSGS.CPY".
 
       *TEAM TABLES
        01 TEAMS.
@@ -258,10 +346,131 @@
 
        01 ERROR-LINE-VARS.
            05 ERR-SW           PIC XXX.
+           05 ERR-CODE         PIC 99      VALUE ZERO.
            05 PG-ERROR         PIC 99      VALUE ZERO.
 
        01 GT-ERRORS            PIC 9(4)    VALUE ZERO.
 
+      *COST OF GOODS PER CASE, BY POP TYPE (SAME ORDER AS POP-NAMES)
+       01 COGS-DATA.
+           05 FILLER           PIC 99V99   VALUE 12.50.
+           05 FILLER           PIC 99V99   VALUE 12.65.
+           05 FILLER           PIC 99V99   VALUE 12.40.
+           05 FILLER           PIC 99V99   VALUE 12.80.
+           05 FILLER           PIC 99V99   VALUE 12.95.
+           05 FILLER           PIC 99V99   VALUE 12.20.
+
+       01 COGS-RATE-TABLE REDEFINES COGS-DATA.
+           05 COGS-RATE        PIC 99V99   OCCURS 6.
+
+      *COST OF GOODS / PROFIT MARGIN REPORT LINES
+       01 PROFIT-TITLE.
+           05 FILLER           PIC X(60)   VALUE SPACE.
+           05 FILLER           PIC X(72)
+               VALUE 'COST OF GOODS / PROFIT MARGIN REPORT'.
+
+       01 PROFIT-HEADINGS.
+           05 FILLER           PIC XXX     VALUE SPACE.
+           05 FILLER           PIC X(20)   VALUE "POP TYPE".
+           05 FILLER           PIC X(11)   VALUE "QUANTITY".
+           05 FILLER           PIC X(12)   VALUE "SALES".
+           05 FILLER           PIC X(12)   VALUE "COGS".
+           05 FILLER           PIC X(12)   VALUE "PROFIT".
+           05 FILLER           PIC X(8)    VALUE "MARGIN".
+           05 FILLER           PIC X(54)   VALUE SPACE.
+
+       01 PROFIT-LINE.
+           05 FILLER           PIC XXX     VALUE SPACE.
+           05 O-PROF-TYPE       PIC X(20).
+           05 O-PROF-QTY        PIC ZZZ,ZZ9.
+           05 FILLER           PIC X(4)    VALUE SPACE.
+           05 O-PROF-SALES      PIC $$$,$$9.99.
+           05 FILLER           PIC XXX     VALUE SPACE.
+           05 O-PROF-COGS       PIC $$$,$$9.99.
+           05 FILLER           PIC XXX     VALUE SPACE.
+           05 O-PROF-PROFIT     PIC $$$,$$9.99.
+           05 FILLER           PIC XXX     VALUE SPACE.
+           05 O-PROF-MARGIN     PIC ZZ9.9.
+           05 FILLER           PIC X       VALUE '%'.
+           05 FILLER           PIC X(57)   VALUE SPACE.
+
+       01 GT-PROFIT-LINE.
+           05 FILLER           PIC X(23)   VALUE 'TOTAL:'.
+           05 FILLER           PIC X(11)   VALUE SPACE.
+           05 O-GTPROF-SALES    PIC $$$,$$9.99.
+           05 FILLER           PIC XXX     VALUE SPACE.
+           05 O-GTPROF-COGS     PIC $$$,$$9.99.
+           05 FILLER           PIC XXX     VALUE SPACE.
+           05 O-GTPROF-PROFIT   PIC $$$,$$9.99.
+           05 FILLER           PIC XXX     VALUE SPACE.
+           05 O-GTPROF-MARGIN   PIC ZZ9.9.
+           05 FILLER           PIC X       VALUE '%'.
+           05 FILLER           PIC X(57)   VALUE SPACE.
+
+       01 PROFIT-LINE-VARS.
+           05 REV-AMT           PIC 9(4)V99 VALUE ZERO.
+           05 COGS-AMT          PIC 9(4)V99 VALUE ZERO.
+           05 PROF-SALES        PIC 9(7)V99 VALUE ZERO.
+           05 PROF-COGS         PIC 9(7)V99 VALUE ZERO.
+           05 PROF-PROFIT       PIC S9(7)V99 VALUE ZERO.
+           05 PROF-MARGIN       PIC 999V9   VALUE ZERO.
+           05 PG-PROFIT         PIC 99      VALUE ZERO.
+
+       01 PROFIT-TOTALS.
+           05 GT-REVENUE         PIC 9(7)V99 VALUE ZERO.
+           05 GT-COGS-TOTAL      PIC 9(7)V99 VALUE ZERO.
+           05 GT-PROFIT-TOTAL    PIC S9(7)V99 VALUE ZERO.
+
+      *YEAR-OVER-YEAR COMPARISON VARIABLES
+       01 YOY-VARS.
+           05 YOY-FILE-STATUS      PIC XX.
+           05 PRIOR-FOUND          PIC XXX     VALUE 'NO'.
+           05 PY-POP-QTY           PIC 9(6)    OCCURS 6 VALUE ZERO.
+           05 PY-REVENUE           PIC 9(7)V99 VALUE ZERO.
+           05 PY-YEAR               PIC 9(4)    VALUE ZERO.
+           05 PG-YOY               PIC 99      VALUE ZERO.
+
+       01 YOY-PCT-VARS.
+           05 YOY-PY-TEMP           PIC S9(7)V99 VALUE ZERO.
+           05 YOY-CY-TEMP           PIC S9(7)V99 VALUE ZERO.
+           05 YOY-PCT               PIC S999V9   VALUE ZERO.
+
+      *YEAR-OVER-YEAR COMPARISON REPORT LINES
+       01 YOY-TITLE.
+           05 FILLER           PIC X(60)   VALUE SPACE.
+           05 FILLER           PIC X(72)
+               VALUE 'YEAR-OVER-YEAR COMPARISON REPORT'.
+
+       01 YOY-HEADINGS.
+           05 FILLER           PIC XXX     VALUE SPACE.
+           05 FILLER           PIC X(20)   VALUE "POP TYPE".
+           05 FILLER           PIC X(14)   VALUE "PRIOR YR QTY".
+           05 FILLER           PIC X(14)   VALUE "CURR YR QTY".
+           05 FILLER           PIC X(12)   VALUE "CHANGE %".
+           05 FILLER           PIC X(59)   VALUE SPACE.
+
+       01 YOY-LINE.
+           05 FILLER           PIC XXX     VALUE SPACE.
+           05 O-YOY-TYPE        PIC X(20).
+           05 O-YOY-PY-QTY      PIC ZZZ,ZZ9.
+           05 FILLER           PIC X(8)    VALUE SPACE.
+           05 O-YOY-CY-QTY      PIC ZZZ,ZZ9.
+           05 FILLER           PIC X(7)    VALUE SPACE.
+           05 O-YOY-PCT         PIC -ZZ9.9.
+           05 FILLER           PIC X       VALUE '%'.
+           05 FILLER           PIC X(73)   VALUE SPACE.
+
+       01 YOY-REV-LINE.
+           05 FILLER           PIC X(23)   VALUE 'TOTAL REVENUE:'.
+           05 FILLER           PIC X(7)    VALUE SPACE.
+           05 O-YOY-PY-REV      PIC $$$,$$9.99.
+           05 FILLER           PIC XX      VALUE SPACE.
+           05 O-YOY-CY-REV      PIC $$$,$$9.99.
+           05 FILLER           PIC XX      VALUE SPACE.
+           05 O-YOY-REV-PCT     PIC -ZZ9.9.
+           05 FILLER           PIC X       VALUE '%'.
+           05 FILLER           PIC X(73)   VALUE SPACE.
+
        procedure division.
        0000-MAIN.
            PERFORM 1000-INIT.
@@ -271,26 +480,105 @@
            STOP RUN.
 
        1000-INIT.
+           PERFORM 1050-GET-FILE-PATHS.
            OPEN INPUT INPT.
-           OPEN OUTPUT PRTOUT.
-           OPEN OUTPUT ERROUT.
+           PERFORM 9400-CHECKPOINT-RESTART.
+
+           IF CHECKPOINT-FOUND = 'YES'
+               OPEN EXTEND PRTOUT
+               OPEN EXTEND ERROUT
+               OPEN EXTEND SUSOUT
+               OPEN EXTEND PROFOUT
+           ELSE
+               OPEN OUTPUT PRTOUT
+               OPEN OUTPUT ERROUT
+               OPEN OUTPUT SUSOUT
+               OPEN OUTPUT PROFOUT
+           END-IF.
+
+           OPEN OUTPUT YOYOUT.
+           OPEN EXTEND AUDITLOG.
+           PERFORM 9700-YOY-RESTORE.
 
            MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
            MOVE I-YYYY TO YYYY.
            MOVE I-MM TO MM.
            MOVE I-DD TO DD.
 
+           MOVE "COBCJF06" TO AUD-PGM-ID.
+           MOVE I-YYYY TO AUD-YYYY.
+           MOVE I-MM TO AUD-MM.
+           MOVE I-DD TO AUD-DD.
+           MOVE I-TIME TO AUD-TIME.
+           MOVE "START" TO AUD-EVENT.
+           MOVE 0 TO AUD-REC-COUNT.
+           WRITE AUDIT-REC.
+
            PERFORM 9000-READ.
            PERFORM 9100-VALID-HEADER.
            PERFORM 9200-ERROR-HEADER.
-           PERFORM
-               VARYING SUB FROM 1 BY 1
-                   UNTIL SUB > 6
-                       MOVE ZERO TO POP-QTY(SUB).
-           PERFORM
-               VARYING TEAM-SUB FROM 1 BY 1
-                   UNTIL TEAM-SUB > 5
-                       MOVE ZERO TO TEAM-TOTAL(TEAM-SUB).
+           PERFORM 9600-PROFIT-HEADER.
+           IF CHECKPOINT-FOUND = 'NO'
+               PERFORM
+                   VARYING SUB FROM 1 BY 1
+                       UNTIL SUB > 6
+                           MOVE ZERO TO POP-QTY(SUB)
+               END-PERFORM
+               PERFORM
+                   VARYING TEAM-SUB FROM 1 BY 1
+                       UNTIL TEAM-SUB > 5
+                           MOVE ZERO TO TEAM-TOTAL(TEAM-SUB)
+               END-PERFORM
+           END-IF.
+
+       1050-GET-FILE-PATHS.
+           DISPLAY 'CBLPOPSL_DAT' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT-VALUE.
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-INPT-PATH
+           END-IF.
+
+           DISPLAY 'CBLPOPSL_PRT' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT-VALUE.
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-PRTOUT-PATH
+           END-IF.
+
+           DISPLAY 'CBLPOPER_PRT' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT-VALUE.
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-ERROUT-PATH
+           END-IF.
+
+           DISPLAY 'CBLPOPSUS_DAT' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT-VALUE.
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-SUSOUT-PATH
+           END-IF.
+
+           DISPLAY 'CBLPOPCHK_DAT' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT-VALUE.
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-CHKPT-PATH
+           END-IF.
+
+           DISPLAY 'PROFIT_PRT' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT-VALUE.
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-PROFOUT-PATH
+           END-IF.
+
+           DISPLAY 'CBLPOPYOY_DAT' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT-VALUE.
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-YOYFILE-PATH
+           END-IF.
+
+           DISPLAY 'YOYCOMP_PRT' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT-VALUE.
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-YOYOUT-PATH
+           END-IF.
 
        2000-BODY.
            PERFORM 2100-VALIDATION THRU 2100-X.
@@ -301,6 +589,9 @@
                PERFORM 2400-ERROR
            END-IF
 
+           ADD 1 TO REC-COUNT.
+           PERFORM 9500-WRITE-CHECKPOINT.
+
            PERFORM 9000-READ.
 
        2100-VALIDATION.
@@ -308,29 +599,41 @@
            EVALUATE TRUE
                WHEN I-LNAME = SPACES
                    MOVE ERROR-MSG(1) TO ERROR-DESCR
+                   MOVE 1 TO ERR-CODE
                WHEN I-FNAME = SPACES
                    MOVE ERROR-MSG(2) TO ERROR-DESCR
+                   MOVE 2 TO ERR-CODE
                WHEN I-ADDRESS = SPACES
                    MOVE ERROR-MSG(3) TO ERROR-DESCR
+                   MOVE 3 TO ERR-CODE
                WHEN I-CITY = SPACES
                    MOVE ERROR-MSG(4) TO ERROR-DESCR
-               WHEN I-STATE = SPACES 
+                   MOVE 4 TO ERR-CODE
+               WHEN I-STATE = SPACES
                    MOVE ERROR-MSG(5) TO ERROR-DESCR
+                   MOVE 5 TO ERR-CODE
                WHEN NOT VAL-STATE
                    MOVE ERROR-MSG(6) TO ERROR-DESCR
+                   MOVE 6 TO ERR-CODE
                WHEN I-ZIP NOT NUMERIC
                    MOVE ERROR-MSG(7) TO ERROR-DESCR
+                   MOVE 7 TO ERR-CODE
                WHEN I-POP-TYPE NOT NUMERIC
                    MOVE ERROR-MSG(8)
                        TO ERROR-DESCR
-               WHEN NOT VAL-POP-TYPE 
+                   MOVE 8 TO ERR-CODE
+               WHEN NOT VAL-POP-TYPE
                    MOVE ERROR-MSG(9) TO ERROR-DESCR
+                   MOVE 9 TO ERR-CODE
                WHEN I-CASES NOT NUMERIC
                    MOVE ERROR-MSG(10) TO ERROR-DESCR
-               WHEN I-CASES < 1 
+                   MOVE 10 TO ERR-CODE
+               WHEN I-CASES < 1
                    MOVE ERROR-MSG(11) TO ERROR-DESCR
+                   MOVE 11 TO ERR-CODE
                WHEN NOT VAL-TEAM
                    MOVE ERROR-MSG(12) TO ERROR-DESCR
+                   MOVE 12 TO ERR-CODE
                WHEN OTHER
                    MOVE 'NO' TO ERR-SW
            END-EVALUATE.
@@ -349,6 +652,11 @@
 
            ADD I-CASES TO POP-QTY(I-POP-TYPE).
 
+           COMPUTE REV-AMT = I-CASES * 18.71.
+           COMPUTE COGS-AMT ROUNDED = I-CASES * COGS-RATE(I-POP-TYPE).
+           ADD REV-AMT TO GT-REVENUE.
+           ADD COGS-AMT TO GT-COGS-TOTAL.
+
            PERFORM
                VARYING TEAM-SUB FROM 1 BY 1
                    UNTIL TEAM(TEAM-SUB) = I-TEAM 
@@ -381,6 +689,10 @@
                        PERFORM 9200-ERROR-HEADER.
            ADD 1 TO GT-ERRORS.
 
+           MOVE I-REC TO SUS-DATA.
+           MOVE ERR-CODE TO SUS-ERROR-CODE.
+           WRITE SUS-REC.
+
        3000-CLOSING.
            PERFORM 9100-VALID-HEADER.
 
@@ -418,9 +730,53 @@
            WRITE ERRLINE FROM GT-ERROR-LINE
                AFTER ADVANCING 3 LINES.
 
+           PERFORM 3300-PROFIT-REPORT.
+           PERFORM 3400-YOY-REPORT.
+
+           MOVE "END  " TO AUD-EVENT.
+           MOVE REC-COUNT TO AUD-REC-COUNT.
+           WRITE AUDIT-REC.
+
+           COMPUTE TR-HASH-TOTAL =
+               TEAM-TOTAL(1) + TEAM-TOTAL(2) + TEAM-TOTAL(3) +
+               TEAM-TOTAL(4) + TEAM-TOTAL(5).
+           MOVE REC-COUNT TO TR-REC-COUNT.
+           WRITE PRTLINE FROM TRAILER-LINE
+               AFTER ADVANCING 3 LINES.
+
+           MOVE GT-ERRORS TO TR-REC-COUNT.
+           WRITE ERRLINE FROM TRAILER-LINE
+               AFTER ADVANCING 3 LINES.
+
+           MOVE GT-ERRORS TO SUS-TR-REC-COUNT.
+           MOVE GT-ERRORS TO SUS-TR-HASH-TOTAL.
+           WRITE SUS-REC FROM SUS-TRAILER-REC.
+
+           MOVE GT-PROFIT-TOTAL TO TR-HASH-TOTAL.
+           MOVE 7 TO TR-REC-COUNT.
+           WRITE PROFLINE FROM TRAILER-LINE
+               AFTER ADVANCING 2 LINES.
+
+           IF PRIOR-FOUND = 'YES'
+               MOVE GT-REVENUE TO TR-HASH-TOTAL
+               MOVE 7 TO TR-REC-COUNT
+           ELSE
+               MOVE 0 TO TR-HASH-TOTAL
+               MOVE 0 TO TR-REC-COUNT
+           END-IF.
+           WRITE YOYLINE FROM TRAILER-LINE
+               AFTER ADVANCING 2 LINES.
+
            CLOSE INPT.
            CLOSE PRTOUT.
            CLOSE ERROUT.
+           CLOSE SUSOUT.
+           CLOSE PROFOUT.
+           CLOSE YOYOUT.
+           CLOSE AUDITLOG.
+
+           OPEN OUTPUT CHKPT.
+           CLOSE CHKPT.
 
        3100-TEAM-GT.
            MOVE TEAM(SUB) TO GT-TEAM.
@@ -428,6 +784,86 @@
            WRITE PRTLINE FROM GT-TEAM-LINE
                AFTER ADVANCING 2 LINES.
 
+       3300-PROFIT-REPORT.
+           PERFORM 3310-PROFIT-LINE
+               VARYING SUB FROM 1 BY 1
+                   UNTIL SUB > 6.
+
+           COMPUTE GT-PROFIT-TOTAL = GT-REVENUE - GT-COGS-TOTAL.
+           MOVE GT-REVENUE TO PROF-SALES.
+           MOVE GT-PROFIT-TOTAL TO PROF-PROFIT.
+           PERFORM 3320-MARGIN-PCT.
+           MOVE GT-REVENUE TO O-GTPROF-SALES.
+           MOVE GT-COGS-TOTAL TO O-GTPROF-COGS.
+           MOVE GT-PROFIT-TOTAL TO O-GTPROF-PROFIT.
+           MOVE PROF-MARGIN TO O-GTPROF-MARGIN.
+           WRITE PROFLINE FROM GT-PROFIT-LINE
+               AFTER ADVANCING 3 LINES.
+
+       3310-PROFIT-LINE.
+           MOVE POP-NAME(SUB) TO O-PROF-TYPE.
+           MOVE POP-QTY(SUB) TO O-PROF-QTY.
+           COMPUTE PROF-SALES = POP-QTY(SUB) * 18.71.
+           COMPUTE PROF-COGS ROUNDED = POP-QTY(SUB) * COGS-RATE(SUB).
+           COMPUTE PROF-PROFIT = PROF-SALES - PROF-COGS.
+           PERFORM 3320-MARGIN-PCT.
+           MOVE PROF-SALES TO O-PROF-SALES.
+           MOVE PROF-COGS TO O-PROF-COGS.
+           MOVE PROF-PROFIT TO O-PROF-PROFIT.
+           MOVE PROF-MARGIN TO O-PROF-MARGIN.
+           WRITE PROFLINE FROM PROFIT-LINE
+               AFTER ADVANCING 2 LINES
+                   AT EOP
+                       PERFORM 9600-PROFIT-HEADER.
+
+       3320-MARGIN-PCT.
+           IF PROF-SALES > 0
+               COMPUTE PROF-MARGIN ROUNDED =
+                   (PROF-PROFIT / PROF-SALES) * 100
+           ELSE
+               MOVE 0 TO PROF-MARGIN
+           END-IF.
+
+       3400-YOY-REPORT.
+           IF PRIOR-FOUND = 'YES'
+               PERFORM 9800-YOY-HEADER
+               PERFORM 3410-YOY-LINE
+                   VARYING SUB FROM 1 BY 1
+                       UNTIL SUB > 6
+
+               MOVE PY-REVENUE TO O-YOY-PY-REV
+               MOVE GT-REVENUE TO O-YOY-CY-REV
+               MOVE PY-REVENUE TO YOY-PY-TEMP
+               MOVE GT-REVENUE TO YOY-CY-TEMP
+               PERFORM 3420-YOY-PCT-CALC
+               MOVE YOY-PCT TO O-YOY-REV-PCT
+               WRITE YOYLINE FROM YOY-REV-LINE
+                   AFTER ADVANCING 3 LINES
+           END-IF.
+
+           PERFORM 9900-YOY-SAVE.
+
+       3410-YOY-LINE.
+           MOVE POP-NAME(SUB) TO O-YOY-TYPE.
+           MOVE PY-POP-QTY(SUB) TO O-YOY-PY-QTY.
+           MOVE POP-QTY(SUB) TO O-YOY-CY-QTY.
+           MOVE PY-POP-QTY(SUB) TO YOY-PY-TEMP.
+           MOVE POP-QTY(SUB) TO YOY-CY-TEMP.
+           PERFORM 3420-YOY-PCT-CALC.
+           MOVE YOY-PCT TO O-YOY-PCT.
+           WRITE YOYLINE FROM YOY-LINE
+               AFTER ADVANCING 2 LINES
+                   AT EOP
+                       PERFORM 9800-YOY-HEADER.
+
+       3420-YOY-PCT-CALC.
+           IF YOY-PY-TEMP > 0
+               COMPUTE YOY-PCT ROUNDED =
+                   ((YOY-CY-TEMP - YOY-PY-TEMP) / YOY-PY-TEMP) * 100
+           ELSE
+               MOVE 0 TO YOY-PCT
+           END-IF.
+
        9000-READ.
            READ INPT
                AT END
@@ -459,4 +895,119 @@
            WRITE ERRLINE FROM ERROR-HEADINGS
                AFTER ADVANCING 2 LINES.
 
+       9400-CHECKPOINT-RESTART.
+           OPEN INPUT CHKPT.
+           IF CHK-FILE-STATUS = '00'
+               READ CHKPT
+                   AT END
+                       MOVE 'NO' TO CHECKPOINT-FOUND
+               END-READ
+               IF CHK-FILE-STATUS = '00'
+                   MOVE 'YES' TO CHECKPOINT-FOUND
+                   MOVE CHK-REC-COUNT TO REC-COUNT
+                   MOVE CHK-ERRORS TO GT-ERRORS
+                   MOVE CHK-PG-DATA TO PG-DATA
+                   MOVE CHK-PG-ERROR TO PG-ERROR
+                   PERFORM VARYING CHK-SUB FROM 1 BY 1
+                           UNTIL CHK-SUB > 6
+                       MOVE CHK-POP-QTY(CHK-SUB) TO POP-QTY(CHK-SUB)
+                   END-PERFORM
+                   PERFORM VARYING CHK-SUB FROM 1 BY 1
+                           UNTIL CHK-SUB > 5
+                       MOVE CHK-TEAM-TOTAL(CHK-SUB)
+                           TO TEAM-TOTAL(CHK-SUB)
+                   END-PERFORM
+                   MOVE CHK-REVENUE TO GT-REVENUE
+                   MOVE CHK-COGS-TOTAL TO GT-COGS-TOTAL
+               END-IF
+               CLOSE CHKPT
+           ELSE
+               CLOSE CHKPT
+           END-IF.
+
+           IF CHECKPOINT-FOUND = 'YES'
+               PERFORM 9000-READ
+                   VARYING CHK-SUB FROM 1 BY 1
+                       UNTIL CHK-SUB > REC-COUNT OR MORE-RECS = 'NO'
+           END-IF.
+
+       9500-WRITE-CHECKPOINT.
+           MOVE REC-COUNT TO CHK-REC-COUNT.
+           MOVE GT-ERRORS TO CHK-ERRORS.
+           MOVE PG-DATA TO CHK-PG-DATA.
+           MOVE PG-ERROR TO CHK-PG-ERROR.
+           PERFORM VARYING CHK-SUB FROM 1 BY 1
+                   UNTIL CHK-SUB > 6
+               MOVE POP-QTY(CHK-SUB) TO CHK-POP-QTY(CHK-SUB)
+           END-PERFORM.
+           PERFORM VARYING CHK-SUB FROM 1 BY 1
+                   UNTIL CHK-SUB > 5
+               MOVE TEAM-TOTAL(CHK-SUB) TO CHK-TEAM-TOTAL(CHK-SUB)
+           END-PERFORM.
+           MOVE GT-REVENUE TO CHK-REVENUE.
+           MOVE GT-COGS-TOTAL TO CHK-COGS-TOTAL.
+
+           OPEN OUTPUT CHKPT.
+           WRITE CHK-REC.
+           CLOSE CHKPT.
+
+       9600-PROFIT-HEADER.
+           ADD 1 TO PG-PROFIT.
+           MOVE PG-PROFIT TO PG.
+
+           WRITE PROFLINE FROM COMP-TITLE1
+               AFTER ADVANCING PAGE.
+           WRITE PROFLINE FROM COMP-TITLE2
+               AFTER ADVANCING 1 LINE.
+           WRITE PROFLINE FROM PROFIT-TITLE
+               AFTER ADVANCING 1 LINE.
+           WRITE PROFLINE FROM PROFIT-HEADINGS
+               AFTER ADVANCING 2 LINES.
+
+       9700-YOY-RESTORE.
+           OPEN INPUT YOYFILE.
+           IF YOY-FILE-STATUS = '00'
+               READ YOYFILE
+                   AT END
+                       MOVE 'NO' TO PRIOR-FOUND
+               END-READ
+               IF YOY-FILE-STATUS = '00'
+                   MOVE 'YES' TO PRIOR-FOUND
+                   MOVE YOY-YEAR TO PY-YEAR
+                   MOVE YOY-REVENUE TO PY-REVENUE
+                   PERFORM VARYING CHK-SUB FROM 1 BY 1
+                           UNTIL CHK-SUB > 6
+                       MOVE YOY-POP-QTY(CHK-SUB) TO PY-POP-QTY(CHK-SUB)
+                   END-PERFORM
+               END-IF
+               CLOSE YOYFILE
+           ELSE
+               CLOSE YOYFILE
+           END-IF.
+
+       9800-YOY-HEADER.
+           ADD 1 TO PG-YOY.
+           MOVE PG-YOY TO PG.
+
+           WRITE YOYLINE FROM COMP-TITLE1
+               AFTER ADVANCING PAGE.
+           WRITE YOYLINE FROM COMP-TITLE2
+               AFTER ADVANCING 1 LINE.
+           WRITE YOYLINE FROM YOY-TITLE
+               AFTER ADVANCING 1 LINE.
+           WRITE YOYLINE FROM YOY-HEADINGS
+               AFTER ADVANCING 2 LINES.
+
+       9900-YOY-SAVE.
+           MOVE I-YYYY TO YOY-YEAR.
+           MOVE GT-REVENUE TO YOY-REVENUE.
+           PERFORM VARYING CHK-SUB FROM 1 BY 1
+                   UNTIL CHK-SUB > 6
+               MOVE POP-QTY(CHK-SUB) TO YOY-POP-QTY(CHK-SUB)
+           END-PERFORM.
+
+           OPEN OUTPUT YOYFILE.
+           WRITE YOY-REC.
+           CLOSE YOYFILE.
+
        end program COBCJF06.
\ No newline at end of file

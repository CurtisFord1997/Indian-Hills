@@ -14,20 +14,32 @@
        FILE-CONTROL.
 
            SELECT PAINT
-               ASSIGN TO 'C:\COBOL\PAINTEST.DAT'
+               ASSIGN TO WS-PAINT-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT PRTOUT
-               ASSIGN TO 'C:\COBOL\PJOBEST.PRT'
+               ASSIGN TO WS-PRTOUT-PATH
                ORGANIZATION IS RECORD SEQUENTIAL.
 
+           SELECT ERROUT
+               ASSIGN TO WS-ERROUT-PATH
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+           SELECT INVOUT
+               ASSIGN TO WS-INVOUT-PATH
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+           SELECT AUDITLOG
+               ASSIGN TO "C:/COBOLSP20/AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD  PAINT
            LABEL RECORD IS STANDARD
            DATA RECORD IS PAINT-REC
-           RECORD CONTAINS 23 CHARACTERS.
+           RECORD CONTAINS 69 CHARACTERS.
 
        01 PAINT-REC.
            05 PAINT-EST-NO         PIC X(4).
@@ -38,6 +50,10 @@
            05 PAINT-WALL-SQ-FT     PIC 9(4).
            05 PAINT-DOOR-SQ-FT     PIC 9(3).
            05 PAINT-PRICE-GAL      PIC 99V99.
+           05 PAINT-GRADE          PIC X.
+               88 VAL-PAINT-GRADE  VALUE "E", "S", "P".
+           05 PAINT-CUST-NAME      PIC X(20).
+           05 PAINT-CUST-ADDRESS   PIC X(25).
 
        FD PRTOUT
            LABEL RECORD IS OMITTED
@@ -47,10 +63,47 @@
 
        01 PRTLINE                  PIC X(132).
 
+       FD ERROUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS ERRLINE
+           LINAGE IS 60 WITH FOOTING AT 56.
+
+       01 ERRLINE                  PIC X(132).
+
+       FD INVOUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS INVLINE
+           LINAGE IS 60 WITH FOOTING AT 56.
+
+       01 INVLINE                  PIC X(132).
+
+       FD AUDITLOG
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS AUDIT-REC.
+
+       COPY "AUDIT.CPY".
+
        WORKING-STORAGE SECTION.
+       COPY "TRAILER.CPY".
+
        01 WORK-AREA.
            05 MORE-RECS            PIC XXX VALUE 'YES'.
 
+      *FILE PATHS, OVERRIDABLE AT RUN TIME VIA ENVIRONMENT VARIABLES
+       01 FILE-PATHS.
+           05 WS-PAINT-PATH        PIC X(80)
+               VALUE 'C:\COBOL\PAINTEST.DAT'.
+           05 WS-PRTOUT-PATH       PIC X(80)
+               VALUE 'C:\COBOL\PJOBEST.PRT'.
+           05 WS-ERROUT-PATH       PIC X(80)
+               VALUE 'C:\COBOL\PJOBERR.PRT'.
+           05 WS-INVOUT-PATH       PIC X(80)
+               VALUE 'C:\COBOL\PJOBINV.PRT'.
+
+       01 WS-ENV-OVERRIDE          PIC X(80).
+
        01 CURRENT-DATE-AND-TIME.
            05 I-DATE.
                10 I-YYYY           PIC 9(4).
@@ -141,6 +194,56 @@
            05 FILLER               PIC X(3) VALUE SPACE.
            05 GT-TOT-EST           PIC $$$,$$$,$$$.99.
 
+       01 MONTH-SUMMARY-TITLE.
+           05 FILLER               PIC X(45) VALUE SPACE.
+           05 FILLER               PIC X(33)
+               VALUE "MONTH-OVER-MONTH ESTIMATE SUMMARY".
+           05 FILLER               PIC X(54) VALUE SPACE.
+
+       01 MONTH-SUMMARY-HEADING.
+           05 FILLER               PIC X(10) VALUE "MONTH".
+           05 FILLER               PIC X(20)
+               VALUE "NUMBER OF ESTIMATES".
+           05 FILLER               PIC X(15) VALUE "DOLLAR TOTAL".
+           05 FILLER               PIC X(87) VALUE SPACE.
+
+       01 MONTH-SUMMARY-LINE.
+           05 MS-MONTH             PIC Z9.
+           05 FILLER               PIC X(13) VALUE SPACE.
+           05 MS-NUM-EST           PIC ZZ9.
+           05 FILLER               PIC X(17) VALUE SPACE.
+           05 MS-TOT-EST           PIC $$$,$$$,$$$.99.
+           05 FILLER               PIC X(82) VALUE SPACE.
+
+       01 MONTH-SUMMARY-TABLE.
+           05 MONTH-LINE OCCURS 12 TIMES
+                   INDEXED BY MO-INDEX.
+               10 MO-NUM-EST        PIC 999 VALUE 0.
+               10 MO-TOT-EST        PIC 9(7)V99 VALUE 0.
+
+       01 ERROR-TITLE.
+           05 FILLER               PIC X(60) VALUE SPACE.
+           05 FILLER               PIC X(72) VALUE "ERROR REPORT".
+
+       01 ERROR-HEADINGS.
+           05 FILLER               PIC X(72) VALUE "ESTIMATE NUMBER".
+           05 FILLER               PIC X(60) VALUE "ERROR DESCRIPTION".
+
+       01 ERROR-LINE.
+           05 ERROR-EST-NO         PIC X(4).
+           05 FILLER               PIC X(8) VALUE SPACE.
+           05 ERROR-DESCR          PIC X(60).
+
+       01 GT-ERROR-LINE.
+           05 FILLER               PIC X(13) VALUE 'TOTAL ERRORS:'.
+           05 GT-ERROR             PIC Z,ZZ9.
+           05 FILLER               PIC X(101) VALUE SPACE.
+
+       01 ERROR-LINE-VARS.
+           05 ERR-SW               PIC XXX.
+           05 C-PG-ERROR           PIC 99 VALUE ZERO.
+           05 GT-ERRORS            PIC 9(4) VALUE ZERO.
+
        01 CALCUATED-VARIABLES.
            05 C-PG-CTR             PIC 99 VALUE 0.
            05 C-DATA-LINE.
@@ -157,9 +260,98 @@
                10 C-GT-TOT-EST     PIC 9(8)V99 VALUE 0.
 
        01 CONSTANT-VARIABLES.
-           05 SQ-FT-PER-GAL        PIC 999 VALUE 115.
            05 HOURS-PER-GAL        PIC 9 VALUE 3.
-           05 LABOUR-CST-PER-GALON PIC 99V99 VALUE 23.55.
+
+      *FINISH GRADE PRICE TABLE
+       01 GRADE-PRICES.
+           05 FILLER.
+               10 FILLER           PIC X    VALUE "E".
+               10 FILLER           PIC 999  VALUE 150.
+               10 FILLER           PIC 99V99 VALUE 18.00.
+           05 FILLER.
+               10 FILLER           PIC X    VALUE "S".
+               10 FILLER           PIC 999  VALUE 115.
+               10 FILLER           PIC 99V99 VALUE 23.55.
+           05 FILLER.
+               10 FILLER           PIC X    VALUE "P".
+               10 FILLER           PIC 999  VALUE 90.
+               10 FILLER           PIC 99V99 VALUE 29.95.
+
+       01 GRADE-TABLE REDEFINES GRADE-PRICES.
+           05 GRADE-LINE OCCURS 3.
+               10 GRADE-CODE                PIC X.
+               10 GRADE-SQ-FT-PER-GAL       PIC 999.
+               10 GRADE-LABOUR-CST-PER-GALON PIC 99V99.
+
+       01 GRADE-SUB                PIC 9.
+
+       01 INVOICE-TITLE-LINE.
+           05 FILLER               PIC X(50) VALUE SPACE.
+           05 FILLER               PIC X(22)
+               VALUE "FORD'S PAINT ESTIMATOR".
+           05 FILLER               PIC X(60) VALUE SPACE.
+
+       01 INVOICE-SUB-TITLE-LINE.
+           05 FILLER               PIC X(60) VALUE SPACE.
+           05 FILLER               PIC X(12) VALUE "INVOICE".
+           05 FILLER               PIC X(60) VALUE SPACE.
+
+       01 INVOICE-DATE-LINE.
+           05 FILLER               PIC X(6) VALUE "DATE:".
+           05 INV-MM               PIC 99.
+           05 FILLER               PIC X VALUE "/".
+           05 INV-DD               PIC 99.
+           05 FILLER               PIC X VALUE "/".
+           05 INV-YYYY             PIC 9999.
+           05 FILLER               PIC X(20) VALUE SPACE.
+           05 FILLER               PIC X(17) VALUE "ESTIMATE NUMBER:".
+           05 INV-EST-NO           PIC X(4).
+           05 FILLER               PIC X(63) VALUE SPACE.
+
+       01 INVOICE-CUST-LINE1.
+           05 FILLER               PIC X(10) VALUE "CUSTOMER:".
+           05 INV-CUST-NAME        PIC X(20).
+           05 FILLER               PIC X(102) VALUE SPACE.
+
+       01 INVOICE-CUST-LINE2.
+           05 FILLER               PIC X(10) VALUE "ADDRESS:".
+           05 INV-CUST-ADDRESS     PIC X(25).
+           05 FILLER               PIC X(97) VALUE SPACE.
+
+       01 INVOICE-DETAIL-HEADING.
+           05 FILLER               PIC X(13) VALUE "WALL SQ/FT".
+           05 FILLER               PIC X(13) VALUE "DOOR SQ/FT".
+           05 FILLER               PIC X(16) VALUE "GALLONS NEEDED".
+           05 FILLER               PIC X(14) VALUE "PRICE/GALLON".
+           05 FILLER               PIC X(12) VALUE "GRADE".
+           05 FILLER               PIC X(64) VALUE SPACE.
+
+       01 INVOICE-DETAIL-LINE.
+           05 INV-WALL-SQ-FT       PIC Z,ZZ9.
+           05 FILLER               PIC X(7) VALUE SPACE.
+           05 INV-DOOR-SQ-FT       PIC ZZ9.
+           05 FILLER               PIC X(8) VALUE SPACE.
+           05 INV-GAL-NEED         PIC ZZZ.99.
+           05 FILLER               PIC X(9) VALUE SPACE.
+           05 INV-PRICE-GAL        PIC ZZ.99.
+           05 FILLER               PIC X(8) VALUE SPACE.
+           05 INV-GRADE            PIC X.
+           05 FILLER               PIC X(71) VALUE SPACE.
+
+       01 INVOICE-COST-LINE1.
+           05 FILLER               PIC X(20) VALUE "PAINT ESTIMATE:".
+           05 INV-PAINT-EST        PIC $ZZ,ZZZ.99.
+           05 FILLER               PIC X(102) VALUE SPACE.
+
+       01 INVOICE-COST-LINE2.
+           05 FILLER               PIC X(20) VALUE "LABOR ESTIMATE:".
+           05 INV-LABOR-EST        PIC $ZZ,ZZZ.99.
+           05 FILLER               PIC X(102) VALUE SPACE.
+
+       01 INVOICE-TOTAL-LINE.
+           05 FILLER               PIC X(20) VALUE "TOTAL ESTIMATE:".
+           05 INV-TOT-EST          PIC $ZZZ,ZZZ.99.
+           05 FILLER               PIC X(101) VALUE SPACE.
 
        PROCEDURE DIVISION.
        0000-MAIN.
@@ -170,30 +362,93 @@
            STOP RUN.
 
        1000-INIT.
+           PERFORM 1050-GET-FILE-PATHS.
+
            OPEN INPUT PAINT.
            OPEN OUTPUT PRTOUT.
+           OPEN OUTPUT ERROUT.
+           OPEN OUTPUT INVOUT.
+           OPEN EXTEND AUDITLOG.
 
            MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
            MOVE I-YYYY TO O-YYYY.
            MOVE I-MM TO O-MM.
            MOVE I-DD TO O-DD.
 
+           MOVE "COBCJF01" TO AUD-PGM-ID.
+           MOVE I-YYYY TO AUD-YYYY.
+           MOVE I-MM TO AUD-MM.
+           MOVE I-DD TO AUD-DD.
+           MOVE I-TIME TO AUD-TIME.
+           MOVE "START" TO AUD-EVENT.
+           MOVE 0 TO AUD-REC-COUNT.
+           WRITE AUDIT-REC.
+
            PERFORM 9000-READ.
            PERFORM 9100-HEADINGS.
+           PERFORM 9200-ERROR-HEADER.
+
+       1050-GET-FILE-PATHS.
+           DISPLAY 'PAINTEST_DAT' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT-VALUE.
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-PAINT-PATH
+           END-IF.
+
+           DISPLAY 'PJOBEST_PRT' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT-VALUE.
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-PRTOUT-PATH
+           END-IF.
+
+           DISPLAY 'PJOBERR_PRT' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT-VALUE.
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-ERROUT-PATH
+           END-IF.
+
+           DISPLAY 'PJOBINV_PRT' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT-VALUE.
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-INVOUT-PATH
+           END-IF.
 
        2000-MAINLINE.
-           PERFORM 2100-CALCS.
-           PERFORM 2200-OUTPUT.
+           PERFORM 2050-VALIDATION.
+           IF ERR-SW = 'NO'
+               PERFORM 2100-CALCS
+               PERFORM 2200-OUTPUT
+               PERFORM 2500-INVOICE-PRINT
+           ELSE
+               PERFORM 2400-ERROR
+           END-IF.
            PERFORM 9000-READ.
 
+       2050-VALIDATION.
+           MOVE 'YES' TO ERR-SW.
+           EVALUATE TRUE
+               WHEN PAINT-DOOR-SQ-FT > PAINT-WALL-SQ-FT
+                   MOVE 'DOOR SQ/FT EXCEEDS WALL SQ/FT' TO ERROR-DESCR
+               WHEN NOT VAL-PAINT-GRADE
+                   MOVE 'INVALID PAINT GRADE' TO ERROR-DESCR
+               WHEN PAINT-MM < 1 OR PAINT-MM > 12
+                   MOVE 'INVALID PAINT MONTH' TO ERROR-DESCR
+               WHEN OTHER
+                   MOVE 'NO' TO ERR-SW
+           END-EVALUATE.
+
        2100-CALCS.
-           SUBTRACT PAINT-DOOR-SQ-FT FROM PAINT-WALL-SQ-FT 
+           PERFORM VARYING GRADE-SUB FROM 1 BY 1
+               UNTIL PAINT-GRADE = GRADE-CODE(GRADE-SUB).
+
+           SUBTRACT PAINT-DOOR-SQ-FT FROM PAINT-WALL-SQ-FT
                GIVING C-TOT-SQ-FT.
-           DIVIDE SQ-FT-PER-GAL INTO C-TOT-SQ-FT GIVING C-GAL-NEEDED.
-           MULTIPLY PAINT-PRICE-GAL BY C-GAL-NEEDED 
+           DIVIDE GRADE-SQ-FT-PER-GAL(GRADE-SUB) INTO C-TOT-SQ-FT
+               GIVING C-GAL-NEEDED.
+           MULTIPLY PAINT-PRICE-GAL BY C-GAL-NEEDED
                GIVING C-PAINT-EST.
            COMPUTE C-LABOUR-EST = (C-GAL-NEEDED*HOURS-PER-GAL*
-               LABOUR-CST-PER-GALON).
+               GRADE-LABOUR-CST-PER-GALON(GRADE-SUB)).
            ADD C-PAINT-EST TO C-LABOUR-EST GIVING C-TOTAL-EST.
 
            ADD 1 TO C-GT-NUM-EST.
@@ -201,6 +456,10 @@
            ADD C-PAINT-EST TO C-GT-PAINT-EST.
            ADD C-LABOUR-EST TO C-GT-LABOUR-EST.
            ADD C-TOTAL-EST TO C-GT-TOT-EST.
+
+           SET MO-INDEX TO PAINT-MM.
+           ADD 1 TO MO-NUM-EST(MO-INDEX).
+           ADD C-TOTAL-EST TO MO-TOT-EST(MO-INDEX).
            PERFORM 2210-OUTPUT-MOVE.
 
        2200-OUTPUT.
@@ -224,13 +483,87 @@
            MOVE C-LABOUR-EST TO O-LABOR-EST.
            MOVE C-TOTAL-EST TO O-TOT-EST.
 
+       2500-INVOICE-PRINT.
+           MOVE O-PAINT-MONTH TO INV-MM.
+           MOVE O-PAINT-DAY TO INV-DD.
+           MOVE O-PAINT-YEAR TO INV-YYYY.
+           MOVE PAINT-EST-NO TO INV-EST-NO.
+           MOVE PAINT-CUST-NAME TO INV-CUST-NAME.
+           MOVE PAINT-CUST-ADDRESS TO INV-CUST-ADDRESS.
+           MOVE PAINT-WALL-SQ-FT TO INV-WALL-SQ-FT.
+           MOVE PAINT-DOOR-SQ-FT TO INV-DOOR-SQ-FT.
+           MOVE C-GAL-NEEDED TO INV-GAL-NEED.
+           MOVE PAINT-PRICE-GAL TO INV-PRICE-GAL.
+           MOVE PAINT-GRADE TO INV-GRADE.
+           MOVE C-PAINT-EST TO INV-PAINT-EST.
+           MOVE C-LABOUR-EST TO INV-LABOR-EST.
+           MOVE C-TOTAL-EST TO INV-TOT-EST.
+
+           WRITE INVLINE FROM INVOICE-TITLE-LINE
+               AFTER ADVANCING PAGE.
+           WRITE INVLINE FROM INVOICE-SUB-TITLE-LINE
+               AFTER ADVANCING 2 LINES.
+           WRITE INVLINE FROM INVOICE-DATE-LINE
+               AFTER ADVANCING 2 LINES.
+           WRITE INVLINE FROM INVOICE-CUST-LINE1
+               AFTER ADVANCING 2 LINES.
+           WRITE INVLINE FROM INVOICE-CUST-LINE2
+               AFTER ADVANCING 1 LINE.
+           WRITE INVLINE FROM INVOICE-DETAIL-HEADING
+               AFTER ADVANCING 3 LINES.
+           WRITE INVLINE FROM INVOICE-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE INVLINE FROM INVOICE-COST-LINE1
+               AFTER ADVANCING 3 LINES.
+           WRITE INVLINE FROM INVOICE-COST-LINE2
+               AFTER ADVANCING 1 LINE.
+           WRITE INVLINE FROM INVOICE-TOTAL-LINE
+               AFTER ADVANCING 2 LINES.
+
+       2400-ERROR.
+           MOVE PAINT-EST-NO TO ERROR-EST-NO.
+
+           WRITE ERRLINE FROM ERROR-LINE
+               AFTER ADVANCING 2 LINES
+                   AT EOP
+                       PERFORM 9200-ERROR-HEADER.
+           ADD 1 TO GT-ERRORS.
+
        3000-CLOSING.
            PERFORM 3100-TOTAL-LINE-MOVE.
            WRITE PRTLINE
                FROM TOTAL-LINE
                    AFTER ADVANCING 3 LINES.
+
+           MOVE GT-ERRORS TO GT-ERROR.
+           WRITE ERRLINE FROM GT-ERROR-LINE
+               AFTER ADVANCING 3 LINES.
+
+           PERFORM 3200-MONTH-SUMMARY.
+
+           MOVE "END  " TO AUD-EVENT.
+           MOVE C-GT-NUM-EST TO AUD-REC-COUNT.
+           WRITE AUDIT-REC.
+
+           MOVE C-GT-NUM-EST TO TR-REC-COUNT.
+           MOVE C-GT-TOT-EST TO TR-HASH-TOTAL.
+           WRITE PRTLINE FROM TRAILER-LINE
+               AFTER ADVANCING 3 LINES.
+
+           MOVE GT-ERRORS TO TR-REC-COUNT.
+           MOVE C-GT-TOT-EST TO TR-HASH-TOTAL.
+           WRITE ERRLINE FROM TRAILER-LINE
+               AFTER ADVANCING 3 LINES.
+
+           MOVE C-GT-NUM-EST TO TR-REC-COUNT.
+           MOVE C-GT-TOT-EST TO TR-HASH-TOTAL.
+           WRITE INVLINE FROM TRAILER-LINE.
+
            CLOSE PAINT.
            CLOSE PRTOUT.
+           CLOSE ERROUT.
+           CLOSE INVOUT.
+           CLOSE AUDITLOG.
 
        3100-TOTAL-LINE-MOVE.
            MOVE C-GT-NUM-EST TO GT-NUM-EST.
@@ -239,6 +572,23 @@
            MOVE C-GT-LABOUR-EST TO GT-LABOR-EST.
            MOVE C-GT-TOT-EST TO GT-TOT-EST.
 
+       3200-MONTH-SUMMARY.
+           WRITE PRTLINE FROM MONTH-SUMMARY-TITLE
+               AFTER ADVANCING PAGE.
+           WRITE PRTLINE FROM MONTH-SUMMARY-HEADING
+               AFTER ADVANCING 2 LINES.
+
+           PERFORM VARYING MO-INDEX FROM 1 BY 1
+               UNTIL MO-INDEX > 12
+                   IF MO-NUM-EST(MO-INDEX) > 0
+                       MOVE MO-INDEX TO MS-MONTH
+                       MOVE MO-NUM-EST(MO-INDEX) TO MS-NUM-EST
+                       MOVE MO-TOT-EST(MO-INDEX) TO MS-TOT-EST
+                       WRITE PRTLINE FROM MONTH-SUMMARY-LINE
+                           AFTER ADVANCING 1 LINE
+                   END-IF
+           END-PERFORM.
+
        9000-READ.
            READ PAINT
                AT END
@@ -254,4 +604,12 @@
            WRITE PRTLINE FROM COLUMB-HEADING-LINE2
                AFTER ADVANCING 1 LINE.
            WRITE PRTLINE FROM BLANK-LINE
-               AFTER ADVANCING 1 LINE.
\ No newline at end of file
+               AFTER ADVANCING 1 LINE.
+
+       9200-ERROR-HEADER.
+           ADD 1 TO C-PG-ERROR.
+
+           WRITE ERRLINE FROM ERROR-TITLE
+               AFTER ADVANCING PAGE.
+           WRITE ERRLINE FROM ERROR-HEADINGS
+               AFTER ADVANCING 2 LINES.

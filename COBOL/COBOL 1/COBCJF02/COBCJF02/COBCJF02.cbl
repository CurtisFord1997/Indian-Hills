@@ -14,11 +14,20 @@
        FILE-CONTROL.
 
            SELECT INPT
-               ASSIGN TO 'C:\COBOL\CBLBOAT1.DAT'
+               ASSIGN TO WS-INPT-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT PRTOUT
-               ASSIGN TO 'C:\COBOL\BOATRPT1.PRT'
+               ASSIGN TO WS-PRTOUT-PATH
                ORGANIZATION IS RECORD SEQUENTIAL.
+           SELECT BOAT-INVENTORY
+               ASSIGN TO WS-BOAT-INVENTORY-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCOUT
+               ASSIGN TO WS-EXCOUT-PATH
+               ORGANIZATION IS RECORD SEQUENTIAL.
+           SELECT AUDITLOG
+               ASSIGN TO "C:/COBOLSP20/AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -26,7 +35,7 @@
        FD  INPT
            LABEL RECORD IS STANDARD
            DATA RECORD IS INPT-REC
-           RECORD CONTAINS 42 CHARACTERS.
+           RECORD CONTAINS 55 CHARACTERS.
 
        01  INPT-REC.
            05 I-LAST-NAME         PIC X(15).
@@ -41,6 +50,10 @@
            05 I-BOAT-TYPE         PIC X.
            05 I-ACCESSORY-PACKAGE PIC 9.
            05 I-PREP-DELIVER-COST PIC 9(5)V99.
+           05 I-SALESPERSON-ID    PIC X(5).
+           05 I-FINANCED          PIC X.
+           05 I-APR               PIC 9V999.
+           05 I-TERM-MONTHS       PIC 999.
 
        FD  PRTOUT
            LABEL RECORD IS OMITTED
@@ -50,9 +63,53 @@
 
        01 PRTLINE                  PIC X(132).
 
+       FD  BOAT-INVENTORY
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS INV-REC
+           RECORD CONTAINS 26 CHARACTERS.
+
+       01 INV-REC.
+           05 INV-LAST-NAME       PIC X(15).
+           05 INV-BOAT-TYPE       PIC X.
+           05 INV-VIN             PIC X(10).
+
+       FD EXCOUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS EXCLINE
+           LINAGE IS 60 WITH FOOTING AT 56.
+
+       01 EXCLINE                  PIC X(132).
+
+       FD AUDITLOG
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS AUDIT-REC.
+
+       COPY "AUDIT.CPY".
+
        WORKING-STORAGE SECTION.
+       COPY "TRAILER.CPY".
+       COPY "ACCPKG.CPY".
+
        01 WORK-AREA.
            05  MORE-RECS           PIC XXX         VALUE 'YES'.
+           05  INV-MORE-RECS       PIC XXX         VALUE 'YES'.
+           05  REC-MATCH           PIC XXX         VALUE 'YES'.
+           05  INPUT-VALID         PIC XXX         VALUE 'YES'.
+           05  EXC-VALIDATION-MSG  PIC X(60)       VALUE SPACE.
+
+      *FILE PATHS, OVERRIDABLE AT RUN TIME VIA ENVIRONMENT VARIABLES
+       01 FILE-PATHS.
+           05 WS-INPT-PATH             PIC X(80)
+               VALUE 'C:\COBOL\CBLBOAT1.DAT'.
+           05 WS-PRTOUT-PATH           PIC X(80)
+               VALUE 'C:\COBOL\BOATRPT1.PRT'.
+           05 WS-BOAT-INVENTORY-PATH   PIC X(80)
+               VALUE 'C:\COBOL\BOATINV.DAT'.
+           05 WS-EXCOUT-PATH           PIC X(80)
+               VALUE 'C:\COBOL\BOATEXC1.PRT'.
+
+       01 WS-ENV-OVERRIDE              PIC X(80).
 
        01 CURRENT-DATE-AND-TIME.
            05 I-DATE.
@@ -139,6 +196,7 @@
 
        01 CALC-VAR.
            05 C-TOTAL-COST         PIC 9(7)V99.
+           05 C-COST-PKG-ACC       PIC 9(5)V99     VALUE 0.
            05 C-SUB-TOTAL-COST     PIC 9(9)V99     VALUE 0.
            05 C-GT-TOTAL-COST      PIC 9(11)V99    VALUE 0.
            05 C-SUB-NUM-SOLD       PIC 9(4)        VALUE 0.
@@ -148,6 +206,40 @@
        01 HELD-VARS.
            05 H-BOAT-TYPE          PIC X.
 
+       01 INVENTORY-TABLE.
+           05 INV-TABLE-ENTRY OCCURS 500 TIMES
+                   INDEXED BY INV-IDX.
+               10 INV-TABLE-LNAME  PIC X(15).
+               10 INV-TABLE-TYPE   PIC X.
+               10 INV-TABLE-VIN    PIC X(10).
+
+       01 INV-TABLE-CTR            PIC 9(4)        VALUE 0.
+
+       01 EXCEPTION-TITLE.
+           05 FILLER               PIC X(52)       VALUE SPACE.
+           05 FILLER               PIC X(23)
+               VALUE "INVENTORY EXCEPTIONS".
+
+       01 EXCEPTION-HEADINGS.
+           05 FILLER               PIC X(23)       VALUE "LAST NAME".
+           05 FILLER               PIC X(14)       VALUE "BOAT TYPE".
+           05 FILLER               PIC X(60)       VALUE "DESCRIPTION".
+
+       01 EXCEPTION-LINE.
+           05 EXC-LAST-NAME        PIC X(23).
+           05 EXC-BOAT-TYPE        PIC X(14).
+           05 EXC-DESCR            PIC X(60).
+
+       01 GT-EXCEPTION-LINE.
+           05 FILLER               PIC X(17)
+               VALUE 'TOTAL EXCEPTIONS:'.
+           05 GT-EXCEPTION         PIC Z,ZZ9.
+           05 FILLER               PIC X(97)       VALUE SPACE.
+
+       01 EXCEPTION-LINE-VARS.
+           05 C-PG-EXCEPTION       PIC 99          VALUE ZERO.
+           05 GT-EXCEPTIONS        PIC 9(4)        VALUE ZERO.
+
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM 1000-INIT.
@@ -157,44 +249,152 @@
            STOP RUN.
 
        1000-INIT.
+           PERFORM 1050-GET-FILE-PATHS.
+
            OPEN INPUT INPT.
            OPEN OUTPUT PRTOUT.
+           OPEN OUTPUT EXCOUT.
+           OPEN EXTEND AUDITLOG.
+
+           PERFORM 1100-LOAD-INVENTORY.
 
            MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
            MOVE I-YYYY TO O-YYYY.
            MOVE I-MM TO O-MM.
            MOVE I-DD TO O-DD.
 
+           MOVE "COBCJF02" TO AUD-PGM-ID.
+           MOVE I-YYYY TO AUD-YYYY.
+           MOVE I-MM TO AUD-MM.
+           MOVE I-DD TO AUD-DD.
+           MOVE I-TIME TO AUD-TIME.
+           MOVE "START" TO AUD-EVENT.
+           MOVE 0 TO AUD-REC-COUNT.
+           WRITE AUDIT-REC.
+
            PERFORM 9100-READ.
            PERFORM 9500-BOAT-INTERPRET.
            MOVE I-BOAT-TYPE TO H-BOAT-TYPE.
 
            PERFORM 9200-HEADINGS.
+           PERFORM 9600-EXCEPTION-HEADER.
 
-       2000-NORM.
-           IF I-BOAT-TYPE NOT = H-BOAT-TYPE
-               PERFORM 9300-SUBTOTALS
-               PERFORM 9500-BOAT-INTERPRET
-               PERFORM 9400-BOAT-HEADING
+       1050-GET-FILE-PATHS.
+           DISPLAY 'CBLBOAT1_DAT' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT-VALUE.
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-INPT-PATH
            END-IF.
-           PERFORM 2100-CALCS.
-           PERFORM 2200-MAINLINE.
-           PERFORM 9100-READ.
 
-       2100-CALCS.
-           ADD I-BOAT-COST TO I-PREP-DELIVER-COST
-               GIVING C-TOTAL-COST.
+           DISPLAY 'BOATRPT1_PRT' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT-VALUE.
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-PRTOUT-PATH
+           END-IF.
+
+           DISPLAY 'BOATINV_DAT' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT-VALUE.
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-BOAT-INVENTORY-PATH
+           END-IF.
+
+           DISPLAY 'BOATEXC1_PRT' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT-VALUE.
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-EXCOUT-PATH
+           END-IF.
+
+       1100-LOAD-INVENTORY.
+           OPEN INPUT BOAT-INVENTORY.
+           PERFORM UNTIL INV-MORE-RECS = "NO"
+               READ BOAT-INVENTORY
+                   AT END
+                       MOVE "NO" TO INV-MORE-RECS
+                   NOT AT END
+                       ADD 1 TO INV-TABLE-CTR
+                       SET INV-IDX TO INV-TABLE-CTR
+                       MOVE INV-LAST-NAME TO INV-TABLE-LNAME(INV-IDX)
+                       MOVE INV-BOAT-TYPE TO INV-TABLE-TYPE(INV-IDX)
+                       MOVE INV-VIN TO INV-TABLE-VIN(INV-IDX)
+               END-READ
+           END-PERFORM.
+           CLOSE BOAT-INVENTORY.
 
-           IF I-ACCESSORY-PACKAGE = 1 
-               MOVE "ELECTRONICS" TO DAT-ACC-PKG 
+       2000-NORM.
+           PERFORM 1950-VALIDATE-INPUT.
+           IF INPUT-VALID = "NO"
+               MOVE EXC-VALIDATION-MSG TO EXC-DESCR
+               PERFORM 2600-EXCEPTION
            ELSE
-               IF I-ACCESSORY-PACKAGE = 2
-                   MOVE "SKI PACKAGE" TO DAT-ACC-PKG
+               PERFORM 1900-RECONCILE
+               IF REC-MATCH = "NO"
+                   MOVE "NO MATCHING UNIT IN INVENTORY" TO EXC-DESCR
+                   PERFORM 2600-EXCEPTION
                ELSE
-                   MOVE "FISHING PACKAGE" TO DAT-ACC-PKG
+                   IF I-BOAT-TYPE NOT = H-BOAT-TYPE
+                       PERFORM 9300-SUBTOTALS
+                       PERFORM 9500-BOAT-INTERPRET
+                       PERFORM 9400-BOAT-HEADING
+                   END-IF
+                   PERFORM 2100-CALCS
+                   PERFORM 2200-MAINLINE
                END-IF
            END-IF.
-           
+           PERFORM 9100-READ.
+
+       1950-VALIDATE-INPUT.
+           MOVE "YES" TO INPUT-VALID.
+           EVALUATE TRUE
+               WHEN I-LAST-NAME = SPACES
+                   MOVE "LAST NAME REQUIRED" TO EXC-VALIDATION-MSG
+                   MOVE "NO" TO INPUT-VALID
+               WHEN I-STATE = SPACES
+                   MOVE "STATE REQUIRED" TO EXC-VALIDATION-MSG
+                   MOVE "NO" TO INPUT-VALID
+               WHEN I-BOAT-COST NOT NUMERIC
+                   MOVE "BOAT COST NOT NUMERIC" TO EXC-VALIDATION-MSG
+                   MOVE "NO" TO INPUT-VALID
+               WHEN I-PREP-DELIVER-COST NOT NUMERIC
+                   MOVE "PREP/DELIVERY COST NOT NUMERIC"
+                       TO EXC-VALIDATION-MSG
+                   MOVE "NO" TO INPUT-VALID
+               WHEN I-ACCESSORY-PACKAGE NOT NUMERIC
+                   MOVE "ACCESSORY PACKAGE NOT NUMERIC"
+                       TO EXC-VALIDATION-MSG
+                   MOVE "NO" TO INPUT-VALID
+               WHEN I-ACCESSORY-PACKAGE < 1 OR I-ACCESSORY-PACKAGE > 3
+                   MOVE "ACCESSORY PACKAGE OUT OF RANGE"
+                       TO EXC-VALIDATION-MSG
+                   MOVE "NO" TO INPUT-VALID
+           END-EVALUATE.
+
+       1900-RECONCILE.
+           MOVE "NO" TO REC-MATCH.
+           PERFORM VARYING INV-IDX FROM 1 BY 1
+               UNTIL INV-IDX > INV-TABLE-CTR OR REC-MATCH = "YES"
+                   IF I-LAST-NAME = INV-TABLE-LNAME(INV-IDX)
+                       AND I-BOAT-TYPE = INV-TABLE-TYPE(INV-IDX)
+                           MOVE "YES" TO REC-MATCH
+                   END-IF
+           END-PERFORM.
+
+       2600-EXCEPTION.
+           MOVE I-LAST-NAME TO EXC-LAST-NAME.
+           MOVE I-BOAT-TYPE TO EXC-BOAT-TYPE.
+
+           WRITE EXCLINE FROM EXCEPTION-LINE
+               AFTER ADVANCING 2 LINES
+                   AT EOP
+                       PERFORM 9600-EXCEPTION-HEADER.
+           ADD 1 TO GT-EXCEPTIONS.
+
+       2100-CALCS.
+           MOVE ACC-NAME(I-ACCESSORY-PACKAGE) TO DAT-ACC-PKG.
+           MOVE ACC-PRICE(I-ACCESSORY-PACKAGE) TO C-COST-PKG-ACC.
+
+           ADD I-BOAT-COST I-PREP-DELIVER-COST C-COST-PKG-ACC
+               GIVING C-TOTAL-COST.
+
            ADD 1 TO C-SUB-NUM-SOLD.
            ADD C-TOTAL-COST TO C-SUB-TOTAL-COST.
 
@@ -221,8 +421,28 @@
            WRITE PRTLINE FROM GRAND-TOTALS-LINE
                AFTER ADVANCING 3 LINES.
 
+           MOVE GT-EXCEPTIONS TO GT-EXCEPTION.
+           WRITE EXCLINE FROM GT-EXCEPTION-LINE
+               AFTER ADVANCING 3 LINES.
+
+           MOVE "END  " TO AUD-EVENT.
+           MOVE C-GT-NUM-SOLD TO AUD-REC-COUNT.
+           WRITE AUDIT-REC.
+
+           MOVE C-GT-NUM-SOLD TO TR-REC-COUNT.
+           MOVE C-GT-TOTAL-COST TO TR-HASH-TOTAL.
+           WRITE PRTLINE FROM TRAILER-LINE
+               AFTER ADVANCING 3 LINES.
+
+           MOVE GT-EXCEPTIONS TO TR-REC-COUNT.
+           MOVE C-GT-TOTAL-COST TO TR-HASH-TOTAL.
+           WRITE EXCLINE FROM TRAILER-LINE
+               AFTER ADVANCING 3 LINES.
+
            CLOSE INPT.
            CLOSE PRTOUT.
+           CLOSE EXCOUT.
+           CLOSE AUDITLOG.
        9100-READ.
            READ INPT
                AT END
@@ -280,6 +500,15 @@
                    MOVE "CANOE" TO BOAT-HEADER 
                    MOVE BOAT-HEADER TO SUB-BOAT-TYPE
                WHEN "R"
-                   MOVE "CABIN CRUISER" TO BOAT-HEADER 
+                   MOVE "CABIN CRUISER" TO BOAT-HEADER
                    MOVE BOAT-HEADER TO SUB-BOAT-TYPE
-           END-EVALUATE.
\ No newline at end of file
+           END-EVALUATE.
+
+       9600-EXCEPTION-HEADER.
+           ADD 1 TO C-PG-EXCEPTION.
+
+           WRITE EXCLINE FROM EXCEPTION-TITLE
+               AFTER ADVANCING PAGE.
+           WRITE EXCLINE FROM EXCEPTION-HEADINGS
+               AFTER ADVANCING 2 LINES.
+

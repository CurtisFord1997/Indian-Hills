@@ -0,0 +1,8 @@
+      *TRAILER RECORD FOR CSVOUT - RECORD COUNT AND HASH TOTAL
+       01 CSV-TRAILER-LINE.
+           05  FILLER              PIC X(7)    VALUE 'TRAILER'.
+           05  FILLER              PIC X       VALUE ','.
+           05  CSV-TR-REC-COUNT    PIC 9(6).
+           05  FILLER              PIC X       VALUE ','.
+           05  CSV-TR-HASH-TOTAL   PIC 9(9).99.
+           05  FILLER              PIC X(27)   VALUE SPACE.

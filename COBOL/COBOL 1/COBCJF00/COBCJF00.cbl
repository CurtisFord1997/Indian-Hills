@@ -18,13 +18,26 @@
            SELECT PRTOUT
                ASSIGN TO OUTFILE.
 
+           SELECT RANK-SORT-FILE
+               ASSIGN TO "SORTWK1".
+
+           SELECT CSVOUT
+               ASSIGN TO CSVFILE.
+
+           SELECT AUDITLOG
+               ASSIGN TO "C:/COBOLSP20/AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCOUT
+               ASSIGN TO EXCFILE.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD  STUDENT-MASTER
            LABEL RECORD IS STANDARD
            DATA RECORD IS I-REC
-           RECORD CONTAINS 49 CHARACTERS.
+           RECORD CONTAINS 53 CHARACTERS.
 
        01  I-REC.
            05  I-ID             PIC X(7).
@@ -34,8 +47,9 @@
                10  I-INIT       PIC X.
            05  I-GPA            PIC 9V99.
            05  I-START-SAL      PIC 9(6)V99.
+           05  I-DEPT           PIC X(4).
 
-       FD  PRTOUT 
+       FD  PRTOUT
            LABEL RECORD IS OMITTED
            RECORD CONTAINS 132 CHARACTERS
            DATA RECORD IS PRTLINE
@@ -43,11 +57,81 @@
 
        01  PRTLINE              PIC X(132).
 
+       SD  RANK-SORT-FILE
+           DATA RECORD IS SD-REC.
+
+       01  SD-REC.
+           05  SD-ID             PIC X(7).
+           05  SD-NAME.
+               10  SD-LNAME      PIC X(15).
+               10  SD-FNAME      PIC X(15).
+               10  SD-INIT       PIC X.
+           05  SD-GPA            PIC 9V99.
+           05  SD-START-SAL      PIC 9(6)V99.
+           05  SD-DEPT           PIC X(4).
+
+       FD  CSVOUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 54 CHARACTERS
+           DATA RECORD IS CSVLINE.
+
+       01  CSVLINE               PIC X(54).
+
+       FD  AUDITLOG
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS AUDIT-REC.
+
+       COPY "AUDIT.CPY".
+
+       FD  EXCOUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS EXCLINE
+           LINAGE IS 60 WITH FOOTING AT 56.
+
+       01  EXCLINE               PIC X(132).
+
        WORKING-STORAGE SECTION.
        01  WORK-AREA.
            05  C-STU-CTR        PIC 9(3)        VALUE 0.
            05  C-PG-CTR         PIC 99          VALUE 0.
            05  MORE-RECS        PIC XXX         VALUE 'YES'.
+           05  WS-RUN-MODE      PIC X(4)        VALUE SPACE.
+           05  C-SAL-HASH-TOTAL PIC 9(9)V99     VALUE 0.
+           05  INPUT-VALID        PIC XXX       VALUE 'YES'.
+           05  EXC-VALIDATION-MSG PIC X(60)     VALUE SPACE.
+
+       COPY "TRAILER.CPY".
+       COPY "CSVTRLR.CPY".
+
+       01  EXCEPTION-TITLE.
+           05  FILLER            PIC X(52)      VALUE SPACE.
+           05  FILLER            PIC X(20)
+               VALUE "STUDENT EXCEPTIONS".
+
+       01  EXCEPTION-HEADINGS.
+           05  FILLER            PIC X(4)       VALUE "  ID".
+           05  FILLER            PIC X(23)      VALUE SPACE.
+           05  FILLER            PIC X(9)       VALUE "LAST NAME".
+           05  FILLER            PIC X(26)      VALUE SPACE.
+           05  FILLER            PIC X(60)      VALUE "DESCRIPTION".
+
+       01  EXCEPTION-LINE.
+           05  EXC-ID            PIC X(7).
+           05  FILLER            PIC X(20)      VALUE SPACE.
+           05  EXC-LNAME         PIC X(15).
+           05  FILLER            PIC X(20)      VALUE SPACE.
+           05  EXC-DESCR         PIC X(60).
+
+       01  GT-EXCEPTION-LINE.
+           05  FILLER            PIC X(17)
+               VALUE 'TOTAL EXCEPTIONS:'.
+           05  GT-EXCEPTION      PIC Z,ZZ9.
+           05  FILLER            PIC X(97)      VALUE SPACE.
+
+       01  EXCEPTION-LINE-VARS.
+           05  C-PG-EXCEPTION    PIC 99         VALUE ZERO.
+           05  GT-EXCEPTIONS     PIC 9(4)       VALUE ZERO.
 
        01  CURRENT-DATE-AND-TIME.
            05  I-DATE.
@@ -82,8 +166,10 @@
            05  FILLER           PIC X(10)       VALUE "FIRST NAME".
            05  FILLER           PIC X(26)       VALUE SPACE.
            05  FILLER           PIC X(3)        VALUE "GPA".
-           05  FILLER           PIC X(16)       VALUE SPACE.
+           05  FILLER           PIC X(8)        VALUE SPACE.
            05  FILLER           PIC X(15)       VALUE "STARTING SALARY".
+           05  FILLER           PIC X(4)        VALUE SPACE.
+           05  FILLER           PIC X(4)        VALUE "RANK".
 
        01  DETAIL-LINE1.
            05  O-ID             PIC X(7).
@@ -93,16 +179,94 @@
            05  O-FNAME          PIC X(15).
            05  FILLER           PIC X(20)       VALUE SPACE.
            05  O-GPA            PIC Z.99.
-           05  FILLER           PIC X(18)       VALUE SPACE.
+           05  FILLER           PIC X(10)       VALUE SPACE.
            05  O-STRT-SAL       PIC $ZZZ,ZZZ.99.
-           05  FILLER           PIC XX          VALUE SPACE.
+           05  FILLER           PIC X(7)        VALUE SPACE.
+           05  O-RANK           PIC ZZ9.
 
        01  TOTAL-LINE.
-           05  FILLER           PIC X(54)       VALUE SPACE. 
+           05  FILLER           PIC X(54)       VALUE SPACE.
            05  FILLER           PIC X(15)       VALUE "STUDENT COUNT:".
            05  O-ST-CT          PIC ZZ9.
            05  FILLER           PIC X(60)       VALUE SPACE.
 
+       01  DEANS-LIST-TITLE.
+           05  FILLER           PIC X(55)       VALUE SPACE.
+           05  FILLER           PIC X(12)       VALUE "DEAN'S LIST".
+           05  FILLER           PIC X(65)       VALUE SPACE.
+
+       01  DEANS-LIST-HEADING.
+           05  FILLER           PIC X(4)        VALUE "  ID".
+           05  FILLER           PIC X(23)       VALUE SPACE.
+           05  FILLER           PIC X(9)        VALUE "LAST NAME".
+           05  FILLER           PIC X(26)       VALUE SPACE.
+           05  FILLER           PIC X(10)       VALUE "FIRST NAME".
+           05  FILLER           PIC X(26)       VALUE SPACE.
+           05  FILLER           PIC X(3)        VALUE "GPA".
+           05  FILLER           PIC X(31)       VALUE SPACE.
+
+       01  DEANS-LIST-DETAIL.
+           05  DL-ID            PIC X(7).
+           05  FILLER           PIC X(20)       VALUE SPACE.
+           05  DL-LNAME         PIC X(15).
+           05  FILLER           PIC X(20)       VALUE SPACE.
+           05  DL-FNAME         PIC X(15).
+           05  FILLER           PIC X(20)       VALUE SPACE.
+           05  DL-GPA           PIC Z.99.
+           05  FILLER           PIC X(54)       VALUE SPACE.
+
+       01  DEANS-LIST-COUNT-LINE.
+           05  FILLER           PIC X(54)       VALUE SPACE.
+           05  FILLER           PIC X(19)    VALUE "DEAN'S LIST COUNT:".
+           05  O-DL-CT          PIC ZZ9.
+           05  FILLER           PIC X(56)       VALUE SPACE.
+
+       01  DEANS-LIST-AREA.
+           05  DEANS-LIST-ENTRY OCCURS 200 TIMES
+                   INDEXED BY DL-INDEX.
+               10  DL-SAVE-ID      PIC X(7).
+               10  DL-SAVE-LNAME   PIC X(15).
+               10  DL-SAVE-FNAME   PIC X(15).
+               10  DL-SAVE-GPA     PIC 9V99.
+
+       01  DEANS-LIST-CTR           PIC 9(3)    VALUE 0.
+
+       01  DEPT-HEADER-LINE.
+           05  FILLER           PIC X(7)        VALUE 'MAJOR: '.
+           05  DEPT-HEADER      PIC X(4).
+           05  FILLER           PIC X(121)      VALUE SPACE.
+
+       01  DEPT-SUB-LINE.
+           05  FILLER           PIC X(20)       VALUE SPACE.
+           05  FILLER           PIC X(15)
+               VALUE 'SUBTOTALS FOR '.
+           05  SUB-DEPT         PIC X(4).
+           05  FILLER           PIC X(17)       VALUE SPACE.
+           05  FILLER           PIC X(13)       VALUE 'STUDENTS:   '.
+           05  SUB-DEPT-CTR     PIC ZZ9.
+           05  FILLER           PIC X(20)       VALUE SPACE.
+           05  FILLER           PIC X(13)       VALUE 'AVERAGE GPA:'.
+           05  SUB-DEPT-AVG-GPA PIC Z.99.
+
+       01  DEPT-CALC-VARS.
+           05  C-DEPT-CTR       PIC 9(3)        VALUE 0.
+           05  C-DEPT-GPA-TOTAL PIC 9(5)V99     VALUE 0.
+           05  C-DEPT-AVG-GPA   PIC 9V99.
+
+       01  HELD-VARS.
+           05  H-DEPT           PIC X(4).
+
+       01  CSV-DETAIL-LINE.
+           05  CSV-ID           PIC X(7).
+           05  FILLER           PIC X           VALUE ','.
+           05  CSV-LNAME        PIC X(15).
+           05  FILLER           PIC X           VALUE ','.
+           05  CSV-FNAME        PIC X(15).
+           05  FILLER           PIC X           VALUE ','.
+           05  CSV-GPA          PIC 9.99.
+           05  FILLER           PIC X           VALUE ','.
+           05  CSV-START-SAL    PIC 9(6).99.
+
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM 1000-INIT.
@@ -112,24 +276,110 @@
            STOP RUN.
 
        1000-INIT.
+           ACCEPT WS-RUN-MODE FROM COMMAND-LINE.
+           IF WS-RUN-MODE = "RANK"
+               SORT RANK-SORT-FILE
+                   ON DESCENDING KEY SD-GPA
+                   USING STUDENT-MASTER
+                   GIVING STUDENT-MASTER
+           END-IF.
+
            OPEN INPUT STUDENT-MASTER.
            OPEN OUTPUT PRTOUT.
+           OPEN OUTPUT CSVOUT.
+           OPEN OUTPUT EXCOUT.
+           OPEN EXTEND AUDITLOG.
 
            MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
            MOVE I-YYYY TO O-YYYY.
            MOVE I-MM TO O-MM.
            MOVE I-DD TO O-DD.
 
+           MOVE "COBCJF00" TO AUD-PGM-ID.
+           MOVE I-YYYY TO AUD-YYYY.
+           MOVE I-MM TO AUD-MM.
+           MOVE I-DD TO AUD-DD.
+           MOVE I-TIME TO AUD-TIME.
+           MOVE "START" TO AUD-EVENT.
+           MOVE 0 TO AUD-REC-COUNT.
+           WRITE AUDIT-REC.
+
            PERFORM 9000-READ.
+           MOVE I-DEPT TO H-DEPT.
            PERFORM 9100-HEADINGS.
+           PERFORM 9600-EXCEPTION-HEADER.
 
        2000-MAINLINE.
-           PERFORM 2100-CALCS.
-           PERFORM 2200-OUTPUT.
+           PERFORM 1950-VALIDATE-INPUT.
+           IF INPUT-VALID = "NO"
+               MOVE EXC-VALIDATION-MSG TO EXC-DESCR
+               PERFORM 2600-EXCEPTION
+           ELSE
+               IF WS-RUN-MODE NOT = "RANK"
+                   AND I-DEPT NOT = H-DEPT
+                       PERFORM 9200-DEPT-SUBTOTALS
+                       PERFORM 9300-DEPT-HEADING
+               END-IF
+               PERFORM 2100-CALCS
+               PERFORM 2200-OUTPUT
+               PERFORM 2300-CSV-OUTPUT
+           END-IF.
            PERFORM 9000-READ.
 
+       1950-VALIDATE-INPUT.
+           MOVE "YES" TO INPUT-VALID.
+           EVALUATE TRUE
+               WHEN I-ID = SPACES
+                   MOVE "STUDENT ID REQUIRED" TO EXC-VALIDATION-MSG
+                   MOVE "NO" TO INPUT-VALID
+               WHEN I-LNAME = SPACES
+                   MOVE "LAST NAME REQUIRED" TO EXC-VALIDATION-MSG
+                   MOVE "NO" TO INPUT-VALID
+               WHEN I-GPA NOT NUMERIC
+                   MOVE "GPA NOT NUMERIC" TO EXC-VALIDATION-MSG
+                   MOVE "NO" TO INPUT-VALID
+               WHEN I-GPA > 4.00
+                   MOVE "GPA EXCEEDS 4.00" TO EXC-VALIDATION-MSG
+                   MOVE "NO" TO INPUT-VALID
+               WHEN I-START-SAL NOT NUMERIC
+                   MOVE "STARTING SALARY NOT NUMERIC"
+                       TO EXC-VALIDATION-MSG
+                   MOVE "NO" TO INPUT-VALID
+               WHEN I-DEPT = SPACES
+                   MOVE "DEPARTMENT REQUIRED" TO EXC-VALIDATION-MSG
+                   MOVE "NO" TO INPUT-VALID
+           END-EVALUATE.
+
+       2600-EXCEPTION.
+           MOVE I-ID TO EXC-ID.
+           MOVE I-LNAME TO EXC-LNAME.
+
+           WRITE EXCLINE FROM EXCEPTION-LINE
+               AFTER ADVANCING 2 LINES
+                   AT EOP
+                       PERFORM 9600-EXCEPTION-HEADER.
+           ADD 1 TO GT-EXCEPTIONS.
+
        2100-CALCS.
            ADD 1 TO C-STU-CTR.
+           IF I-GPA >= 3.500
+               IF DEANS-LIST-CTR < 200
+                   ADD 1 TO DEANS-LIST-CTR
+                   SET DL-INDEX TO DEANS-LIST-CTR
+                   MOVE I-ID TO DL-SAVE-ID(DL-INDEX)
+                   MOVE I-LNAME TO DL-SAVE-LNAME(DL-INDEX)
+                   MOVE I-FNAME TO DL-SAVE-FNAME(DL-INDEX)
+                   MOVE I-GPA TO DL-SAVE-GPA(DL-INDEX)
+               ELSE
+                   MOVE "DEANS LIST TABLE FULL - GPA NOT RECORDED"
+                       TO EXC-DESCR
+                   PERFORM 2600-EXCEPTION
+               END-IF
+           END-IF.
+
+           ADD 1 TO C-DEPT-CTR.
+           ADD I-GPA TO C-DEPT-GPA-TOTAL.
+           ADD I-START-SAL TO C-SAL-HASH-TOTAL.
 
        2200-OUTPUT.
            MOVE I-ID TO O-ID.
@@ -137,16 +387,76 @@
            MOVE I-FNAME TO O-FNAME.
            MOVE I-GPA TO O-GPA.
            MOVE I-START-SAL TO O-STRT-SAL.
+           MOVE C-STU-CTR TO O-RANK.
            WRITE PRTLINE
                FROM DETAIL-LINE1
                    AFTER ADVANCING 2 LINES
                        AT EOP PERFORM 9100-HEADINGS.
+
+       2300-CSV-OUTPUT.
+           MOVE I-ID TO CSV-ID.
+           MOVE I-LNAME TO CSV-LNAME.
+           MOVE I-FNAME TO CSV-FNAME.
+           MOVE I-GPA TO CSV-GPA.
+           MOVE I-START-SAL TO CSV-START-SAL.
+           WRITE CSVLINE FROM CSV-DETAIL-LINE.
+
        3000-CLOSING.
+           IF WS-RUN-MODE NOT = "RANK"
+               PERFORM 9200-DEPT-SUBTOTALS
+           END-IF.
            MOVE C-STU-CTR TO O-ST-CT.
            WRITE PRTLINE FROM TOTAL-LINE
                AFTER ADVANCING 3 lines.
+           PERFORM 3100-DEANS-LIST.
+
+           MOVE "END  " TO AUD-EVENT.
+           MOVE C-STU-CTR TO AUD-REC-COUNT.
+           WRITE AUDIT-REC.
+
+           MOVE C-STU-CTR TO TR-REC-COUNT.
+           MOVE C-SAL-HASH-TOTAL TO TR-HASH-TOTAL.
+           WRITE PRTLINE FROM TRAILER-LINE
+               AFTER ADVANCING 3 LINES.
+
+           MOVE C-STU-CTR TO CSV-TR-REC-COUNT.
+           MOVE C-SAL-HASH-TOTAL TO CSV-TR-HASH-TOTAL.
+           WRITE CSVLINE FROM CSV-TRAILER-LINE.
+
+           MOVE GT-EXCEPTIONS TO GT-EXCEPTION.
+           WRITE EXCLINE FROM GT-EXCEPTION-LINE
+               AFTER ADVANCING 3 LINES.
+
+           MOVE GT-EXCEPTIONS TO TR-REC-COUNT.
+           MOVE C-SAL-HASH-TOTAL TO TR-HASH-TOTAL.
+           WRITE EXCLINE FROM TRAILER-LINE
+               AFTER ADVANCING 3 LINES.
+
            CLOSE STUDENT-MASTER.
            CLOSE PRTOUT.
+           CLOSE CSVOUT.
+           CLOSE EXCOUT.
+           CLOSE AUDITLOG.
+
+       3100-DEANS-LIST.
+           WRITE PRTLINE FROM DEANS-LIST-TITLE
+               AFTER ADVANCING 3 LINES.
+           WRITE PRTLINE FROM DEANS-LIST-HEADING
+               AFTER ADVANCING 2 LINES.
+
+           PERFORM VARYING DL-INDEX FROM 1 BY 1
+               UNTIL DL-INDEX > DEANS-LIST-CTR
+                   MOVE DL-SAVE-ID(DL-INDEX) TO DL-ID
+                   MOVE DL-SAVE-LNAME(DL-INDEX) TO DL-LNAME
+                   MOVE DL-SAVE-FNAME(DL-INDEX) TO DL-FNAME
+                   MOVE DL-SAVE-GPA(DL-INDEX) TO DL-GPA
+                   WRITE PRTLINE FROM DEANS-LIST-DETAIL
+                       AFTER ADVANCING 1 LINE
+           END-PERFORM.
+
+           MOVE DEANS-LIST-CTR TO O-DL-CT.
+           WRITE PRTLINE FROM DEANS-LIST-COUNT-LINE
+               AFTER ADVANCING 2 LINES.
 
        9000-READ.
            READ STUDENT-MASTER
@@ -162,3 +472,36 @@
                AFTER ADVANCING 2 LINES.
            WRITE PRTLINE FROM COLUMB-HEADING-LINE2
                AFTER ADVANCING 1 LINE.
+
+           PERFORM 9300-DEPT-HEADING.
+
+       9200-DEPT-SUBTOTALS.
+           MOVE H-DEPT TO SUB-DEPT.
+           MOVE C-DEPT-CTR TO SUB-DEPT-CTR.
+
+           IF C-DEPT-CTR > 0
+               COMPUTE C-DEPT-AVG-GPA ROUNDED =
+                   C-DEPT-GPA-TOTAL / C-DEPT-CTR
+           ELSE
+               MOVE 0 TO C-DEPT-AVG-GPA
+           END-IF.
+           MOVE C-DEPT-AVG-GPA TO SUB-DEPT-AVG-GPA.
+
+           WRITE PRTLINE FROM DEPT-SUB-LINE
+               AFTER ADVANCING 2 LINES.
+
+           MOVE 0 TO C-DEPT-CTR.
+           MOVE 0 TO C-DEPT-GPA-TOTAL.
+           MOVE I-DEPT TO H-DEPT.
+
+       9300-DEPT-HEADING.
+           MOVE H-DEPT TO DEPT-HEADER.
+           WRITE PRTLINE FROM DEPT-HEADER-LINE
+               AFTER ADVANCING 2 LINES.
+
+       9600-EXCEPTION-HEADER.
+           ADD 1 TO C-PG-EXCEPTION.
+           WRITE EXCLINE FROM EXCEPTION-TITLE
+               AFTER ADVANCING PAGE.
+           WRITE EXCLINE FROM EXCEPTION-HEADINGS
+               AFTER ADVANCING 2 LINES.

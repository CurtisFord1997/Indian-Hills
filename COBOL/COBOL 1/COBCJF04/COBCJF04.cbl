@@ -14,11 +14,23 @@
        FILE-CONTROL.
 
            SELECT INPT
-               ASSIGN TO 'C:\COBOL\OZARK.DAT'
+               ASSIGN TO WS-INPT-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT PRTOUT
-               ASSIGN TO 'C:\COBOL\VACATION.PRT'
+               ASSIGN TO WS-PRTOUT-PATH
                ORGANIZATION IS RECORD SEQUENTIAL.
+           SELECT EXCOUT
+               ASSIGN TO WS-EXCOUT-PATH
+               ORGANIZATION IS RECORD SEQUENTIAL.
+           SELECT OWNEROUT
+               ASSIGN TO WS-OWNEROUT-PATH
+               ORGANIZATION IS RECORD SEQUENTIAL.
+           SELECT TAXOUT
+               ASSIGN TO WS-TAXOUT-PATH
+               ORGANIZATION IS RECORD SEQUENTIAL.
+           SELECT AUDITLOG
+               ASSIGN TO "C:/COBOLSP20/AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -26,7 +38,7 @@
        FD  INPT
            LABEL RECORD IS STANDARD
            DATA RECORD IS I-REC
-           RECORD CONTAINS 31 CHARACTERS.
+           RECORD CONTAINS 33 CHARACTERS.
 
        01 I-REC.
            05 I-GUEST              PIC X(20).
@@ -36,6 +48,7 @@
            05 I-PETS               PIC X.
            05 I-HOTTUB             PIC X.
            05 I-DOCKSLIP           PIC 99V99.
+           05 I-CHECKIN-DAY        PIC 99.
 
        FD  PRTOUT
            LABEL RECORD IS OMITTED
@@ -45,9 +58,60 @@
 
        01 PRTLINE PIC X(132).
 
+       FD  EXCOUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS EXCLINE
+           LINAGE IS 60 WITH FOOTING AT 54.
+
+       01 EXCLINE PIC X(132).
+
+       FD  OWNEROUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS OWNERLINE
+           LINAGE IS 60 WITH FOOTING AT 54.
+
+       01 OWNERLINE PIC X(132).
+
+       FD  TAXOUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS TAXLINE
+           LINAGE IS 60 WITH FOOTING AT 54.
+
+       01 TAXLINE PIC X(132).
+
+       FD  AUDITLOG
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS AUDIT-REC.
+
+       COPY "AUDIT.CPY".
+
        WORKING-STORAGE SECTION.
+       COPY "TRAILER.CPY".
+
        01 WORK-AREA.
            05 MORE-RECS            PIC XXX VALUE 'YES'.
+           05 LOAD-MORE-RECS       PIC XXX VALUE 'YES'.
+           05 RATE-MATCH           PIC XXX VALUE 'YES'.
+           05 HOL-MATCH            PIC XXX VALUE 'YES'.
+           05 GUEST-MATCH          PIC XXX VALUE 'NO'.
+
+      *FILE PATHS, OVERRIDABLE AT RUN TIME VIA ENVIRONMENT VARIABLES
+       01 FILE-PATHS.
+           05 WS-INPT-PATH          PIC X(80)
+               VALUE 'C:\COBOL\OZARK.DAT'.
+           05 WS-PRTOUT-PATH        PIC X(80)
+               VALUE 'C:\COBOL\VACATION.PRT'.
+           05 WS-EXCOUT-PATH        PIC X(80)
+               VALUE 'C:\COBOL\OZARKEXC.PRT'.
+           05 WS-OWNEROUT-PATH      PIC X(80)
+               VALUE 'C:\COBOL\OWNERPAY.PRT'.
+           05 WS-TAXOUT-PATH        PIC X(80)
+               VALUE 'C:\COBOL\LODGTAX.PRT'.
+
+       01 WS-ENV-OVERRIDE           PIC X(80).
 
        01 CURRENT-DATE-AND-TIME.
            05 I-DATE.
@@ -156,6 +220,7 @@
            05 C-PG                 PIC 99          VALUE ZERO.
            05 C-DAT.
                10 C-ROOM-CHARGE    PIC 999V99.
+               10 C-SEASON-MULT    PIC 9V99.
                10 C-DAT-NIGHT-FEE  PIC 9(4)V99.
                10 C-DAT-CONDO-FEE  PIC 9(6)V99.
                10 C-DAT-CLN-FEE    PIC 999V99.
@@ -175,7 +240,347 @@
                10 C-GT-FREE-NIGHTS PIC 99V9        VALUE ZERO.
                10 C-GT-FREE-CLN    PIC 99          VALUE ZERO.
                10 C-GT-PET-FEE     PIC 9(5)V99     VALUE ZERO.
-               10 C-GT-HOTTUB-FEE  PIC 9(5)V99     VALUE ZERO. 
+               10 C-GT-HOTTUB-FEE  PIC 9(5)V99     VALUE ZERO.
+
+      *SEASONAL RATE MULTIPLIER, BY CALENDAR MONTH
+       01 SEASON-RATES.
+           05 FILLER               PIC 9V99    VALUE 1.00.
+           05 FILLER               PIC 9V99    VALUE 1.00.
+           05 FILLER               PIC 9V99    VALUE 1.05.
+           05 FILLER               PIC 9V99    VALUE 1.05.
+           05 FILLER               PIC 9V99    VALUE 1.10.
+           05 FILLER               PIC 9V99    VALUE 1.25.
+           05 FILLER               PIC 9V99    VALUE 1.25.
+           05 FILLER               PIC 9V99    VALUE 1.25.
+           05 FILLER               PIC 9V99    VALUE 1.10.
+           05 FILLER               PIC 9V99    VALUE 1.05.
+           05 FILLER               PIC 9V99    VALUE 1.00.
+           05 FILLER               PIC 9V99    VALUE 1.10.
+
+       01 SEASON-TABLE REDEFINES SEASON-RATES.
+           05 SEASON-MULT          PIC 9V99    OCCURS 12 TIMES.
+
+      *HOLIDAY-WEEK RATE MULTIPLIER, BY CALENDAR MONTH AND DAY RANGE
+       01 HOLIDAY-RATES.
+           05 FILLER.
+               10 FILLER           PIC 99      VALUE 05.
+               10 FILLER           PIC 99      VALUE 25.
+               10 FILLER           PIC 99      VALUE 31.
+               10 FILLER           PIC 9V99    VALUE 1.50.
+           05 FILLER.
+               10 FILLER           PIC 99      VALUE 07.
+               10 FILLER           PIC 99      VALUE 01.
+               10 FILLER           PIC 99      VALUE 07.
+               10 FILLER           PIC 9V99    VALUE 1.75.
+           05 FILLER.
+               10 FILLER           PIC 99      VALUE 09.
+               10 FILLER           PIC 99      VALUE 01.
+               10 FILLER           PIC 99      VALUE 07.
+               10 FILLER           PIC 9V99    VALUE 1.50.
+           05 FILLER.
+               10 FILLER           PIC 99      VALUE 11.
+               10 FILLER           PIC 99      VALUE 22.
+               10 FILLER           PIC 99      VALUE 28.
+               10 FILLER           PIC 9V99    VALUE 1.40.
+           05 FILLER.
+               10 FILLER           PIC 99      VALUE 12.
+               10 FILLER           PIC 99      VALUE 24.
+               10 FILLER           PIC 99      VALUE 31.
+               10 FILLER           PIC 9V99    VALUE 1.75.
+
+       01 HOLIDAY-TABLE REDEFINES HOLIDAY-RATES.
+           05 HOL-ENTRY OCCURS 5 TIMES INDEXED BY HOL-IDX.
+               10 HOL-MONTH        PIC 99.
+               10 HOL-DAY-LOW      PIC 99.
+               10 HOL-DAY-HIGH     PIC 99.
+               10 HOL-MULT         PIC 9V99.
+
+      *PER-CONDO RATE AND DEAL PARAMETER TABLE
+       01 CONDO-RATE-PRICES.
+           05 FILLER.
+               10 FILLER           PIC XX      VALUE "HB".
+               10 FILLER           PIC 999V99  VALUE 099.50.
+               10 FILLER           PIC 999V99  VALUE 100.00.
+               10 FILLER           PIC V999    VALUE .100.
+               10 FILLER           PIC V999    VALUE .050.
+               10 FILLER           PIC 99      VALUE 00.
+               10 FILLER           PIC 9V999   VALUE 0.000.
+               10 FILLER           PIC 9V9     VALUE 0.0.
+               10 FILLER           PIC 99      VALUE 00.
+               10 FILLER           PIC V99     VALUE .20.
+               10 FILLER           PIC V9999   VALUE 0.0725.
+           05 FILLER.
+               10 FILLER           PIC XX      VALUE "OB".
+               10 FILLER           PIC 999V99  VALUE 188.00.
+               10 FILLER           PIC 999V99  VALUE 150.00.
+               10 FILLER           PIC V999    VALUE .100.
+               10 FILLER           PIC V999    VALUE .000.
+               10 FILLER           PIC 99      VALUE 07.
+               10 FILLER           PIC 9V999   VALUE 1.000.
+               10 FILLER           PIC 9V9     VALUE 1.0.
+               10 FILLER           PIC 99      VALUE 00.
+               10 FILLER           PIC V99     VALUE .25.
+               10 FILLER           PIC V9999   VALUE 0.0800.
+           05 FILLER.
+               10 FILLER           PIC XX      VALUE "PP".
+               10 FILLER           PIC 999V99  VALUE 050.00.
+               10 FILLER           PIC 999V99  VALUE 075.00.
+               10 FILLER           PIC V999    VALUE .000.
+               10 FILLER           PIC V999    VALUE .000.
+               10 FILLER           PIC 99      VALUE 00.
+               10 FILLER           PIC 9V999   VALUE 0.000.
+               10 FILLER           PIC 9V9     VALUE 0.0.
+               10 FILLER           PIC 99      VALUE 00.
+               10 FILLER           PIC V99     VALUE .15.
+               10 FILLER           PIC V9999   VALUE 0.0700.
+           05 FILLER.
+               10 FILLER           PIC XX      VALUE "RB".
+               10 FILLER           PIC 999V99  VALUE 062.10.
+               10 FILLER           PIC 999V99  VALUE 075.00.
+               10 FILLER           PIC V999    VALUE .000.
+               10 FILLER           PIC V999    VALUE .000.
+               10 FILLER           PIC 99      VALUE 00.
+               10 FILLER           PIC 9V999   VALUE 0.000.
+               10 FILLER           PIC 9V9     VALUE 0.0.
+               10 FILLER           PIC 99      VALUE 06.
+               10 FILLER           PIC V99     VALUE .20.
+               10 FILLER           PIC V9999   VALUE 0.0700.
+           05 FILLER.
+               10 FILLER           PIC XX      VALUE "SB".
+               10 FILLER           PIC 999V99  VALUE 100.00.
+               10 FILLER           PIC 999V99  VALUE 150.00.
+               10 FILLER           PIC V999    VALUE .100.
+               10 FILLER           PIC V999    VALUE .000.
+               10 FILLER           PIC 99      VALUE 00.
+               10 FILLER           PIC 9V999   VALUE 0.000.
+               10 FILLER           PIC 9V9     VALUE 0.0.
+               10 FILLER           PIC 99      VALUE 00.
+               10 FILLER           PIC V99     VALUE .20.
+               10 FILLER           PIC V9999   VALUE 0.0775.
+           05 FILLER.
+               10 FILLER           PIC XX      VALUE "L ".
+               10 FILLER           PIC 999V99  VALUE 076.35.
+               10 FILLER           PIC 999V99  VALUE 000.00.
+               10 FILLER           PIC V999    VALUE .000.
+               10 FILLER           PIC V999    VALUE .075.
+               10 FILLER           PIC 99      VALUE 00.
+               10 FILLER           PIC 9V999   VALUE 0.000.
+               10 FILLER           PIC 9V9     VALUE 0.0.
+               10 FILLER           PIC 99      VALUE 00.
+               10 FILLER           PIC V99     VALUE .15.
+               10 FILLER           PIC V9999   VALUE 0.0650.
+           05 FILLER.
+               10 FILLER           PIC XX      VALUE "HT".
+               10 FILLER           PIC 999V99  VALUE 050.00.
+               10 FILLER           PIC 999V99  VALUE 100.00.
+               10 FILLER           PIC V999    VALUE .000.
+               10 FILLER           PIC V999    VALUE .000.
+               10 FILLER           PIC 99      VALUE 03.
+               10 FILLER           PIC 9V999   VALUE 0.500.
+               10 FILLER           PIC 9V9     VALUE 0.5.
+               10 FILLER           PIC 99      VALUE 00.
+               10 FILLER           PIC V99     VALUE .20.
+               10 FILLER           PIC V9999   VALUE 0.0700.
+           05 FILLER.
+               10 FILLER           PIC XX      VALUE "CP".
+               10 FILLER           PIC 999V99  VALUE 125.00.
+               10 FILLER           PIC 999V99  VALUE 000.00.
+               10 FILLER           PIC V999    VALUE .000.
+               10 FILLER           PIC V999    VALUE .000.
+               10 FILLER           PIC 99      VALUE 05.
+               10 FILLER           PIC 9V999   VALUE 1.000.
+               10 FILLER           PIC 9V9     VALUE 1.0.
+               10 FILLER           PIC 99      VALUE 00.
+               10 FILLER           PIC V99     VALUE .25.
+               10 FILLER           PIC V9999   VALUE 0.0750.
+
+       01 CONDO-RATE-TABLE REDEFINES CONDO-RATE-PRICES.
+           05 CR-LINE OCCURS 8 TIMES INDEXED BY CR-IDX.
+               10 CR-CODE                  PIC XX.
+               10 CR-RATE                  PIC 999V99.
+               10 CR-CLN-FEE                PIC 999V99.
+               10 CR-PET-PCT                PIC V999.
+               10 CR-HOTTUB-PCT             PIC V999.
+               10 CR-FREE-NIGHTS-THRESHOLD  PIC 99.
+               10 CR-FREE-NIGHTS-PCT        PIC 9V999.
+               10 CR-FREE-NIGHTS-CTR        PIC 9V9.
+               10 CR-FREE-CLN-THRESHOLD     PIC 99.
+               10 CR-MGMT-FEE-PCT           PIC V99.
+               10 CR-TAX-PCT                PIC V9999.
+
+      *CONDO NAME LOOKUP TABLE, SAME ORDER AS CONDO-RATE-TABLE
+       01 OWNER-CONDO-NAMES.
+           05 FILLER               PIC X(17)   VALUE "HORSESHOE BEND".
+           05 FILLER               PIC X(17)   VALUE "OSAGE BEACH".
+           05 FILLER               PIC X(17)   VALUE "PISTOL POINT".
+           05 FILLER               PIC X(17)   VALUE "REGATTA BAY".
+           05 FILLER               PIC X(17)   VALUE "SHAWNEE BEND".
+           05 FILLER               PIC X(17)   VALUE "LEDGES".
+           05 FILLER               PIC X(17)   VALUE "HARBOUR TOWNE".
+           05 FILLER               PIC X(17)   VALUE "COMPASSE POINTE".
+
+       01 OWNER-CONDO-NAME-TABLE REDEFINES OWNER-CONDO-NAMES.
+           05 OWN-CONDO-NAME       PIC X(17)   OCCURS 8 TIMES.
+
+       01 OWNER-TOTALS.
+           05 OWN-ENTRY OCCURS 8 TIMES.
+               10 OWN-GROSS        PIC 9(7)V99     VALUE ZERO.
+               10 OWN-FEE          PIC 9(6)V99     VALUE ZERO.
+               10 OWN-NET          PIC 9(7)V99     VALUE ZERO.
+
+       01 OWNER-TITLE.
+           05 FILLER               PIC X(52)       VALUE SPACE.
+           05 FILLER               PIC X(26)
+               VALUE "OWNER PAYOUT STATEMENT".
+
+       01 OWNER-HEADINGS.
+           05 FILLER               PIC X(17)       VALUE "CONDOMINIUM".
+           05 FILLER               PIC X(16)       VALUE "GROSS RENTAL".
+           05 FILLER               PIC X(16)       VALUE "MGMT FEE".
+           05 FILLER               PIC X(16)       VALUE "NET PAYOUT".
+
+       01 OWNER-LINE.
+           05 OWN-CONDO            PIC X(17).
+           05 OWN-GROSS-OUT        PIC $$$,$$$.99.
+           05 FILLER               PIC X(3)        VALUE SPACE.
+           05 OWN-FEE-OUT          PIC $$$,$$$.99.
+           05 FILLER               PIC X(3)        VALUE SPACE.
+           05 OWN-NET-OUT          PIC $$$,$$$.99.
+
+       01 GT-OWNER-LINE.
+           05 FILLER               PIC X(17)
+               VALUE "GRAND TOTALS:".
+           05 GT-OWN-GROSS         PIC $$$,$$$.99.
+           05 FILLER               PIC X(3)        VALUE SPACE.
+           05 GT-OWN-FEE           PIC $$$,$$$.99.
+           05 FILLER               PIC X(3)        VALUE SPACE.
+           05 GT-OWN-NET           PIC $$$,$$$.99.
+
+       01 OWNER-LINE-VARS.
+           05 C-PG-OWNER           PIC 99          VALUE ZERO.
+           05 GT-OWNER-GROSS       PIC 9(8)V99     VALUE ZERO.
+           05 GT-OWNER-FEE         PIC 9(7)V99     VALUE ZERO.
+           05 GT-OWNER-NET         PIC 9(8)V99     VALUE ZERO.
+
+       01 TAX-TOTALS.
+           05 TAX-ENTRY OCCURS 8 TIMES.
+               10 TAX-TAXABLE      PIC 9(7)V99     VALUE ZERO.
+               10 TAX-COLLECTED    PIC 9(6)V99     VALUE ZERO.
+
+       01 TAX-TITLE.
+           05 FILLER               PIC X(50)       VALUE SPACE.
+           05 FILLER               PIC X(28)
+               VALUE "LODGING TAX SUMMARY".
+
+       01 TAX-HEADINGS.
+           05 FILLER               PIC X(17)      VALUE "CONDOMINIUM".
+           05 FILLER               PIC X(16)      VALUE "TAXABLE RCPTS".
+           05 FILLER               PIC X(8)       VALUE "TAX PCT".
+           05 FILLER               PIC X(16)      VALUE "TAX COLLECTED".
+
+       01 TAX-LINE.
+           05 TAX-CONDO            PIC X(17).
+           05 TAX-TAXABLE-OUT      PIC $$$,$$$.99.
+           05 FILLER               PIC X(3)        VALUE SPACE.
+           05 TAX-PCT-OUT          PIC ZZ.99.
+           05 FILLER               PIC X(6)        VALUE SPACE.
+           05 TAX-COLLECTED-OUT    PIC $$$,$$$.99.
+
+       01 GT-TAX-LINE.
+           05 FILLER               PIC X(17)
+               VALUE "GRAND TOTALS:".
+           05 GT-TAX-TAXABLE       PIC $$$,$$$.99.
+           05 FILLER               PIC X(12)       VALUE SPACE.
+           05 GT-TAX-COLLECTED     PIC $$$,$$$.99.
+
+       01 TAX-LINE-VARS.
+           05 C-PG-TAX             PIC 99          VALUE ZERO.
+           05 GT-TAX-TAXABLE-ACC   PIC 9(8)V99     VALUE ZERO.
+           05 GT-TAX-COLLECTED-ACC PIC 9(7)V99     VALUE ZERO.
+
+       01 BOOKING-TABLE.
+           05 BK-ENTRY OCCURS 500 TIMES INDEXED BY BK-IDX, BK-IDX2.
+               10 BK-CONDO         PIC XX.
+               10 BK-GUEST         PIC X(20).
+               10 BK-CHECKIN       PIC 99.
+               10 BK-CHECKOUT      PIC 99.
+
+       01 BOOKING-CTR               PIC 9(4)        VALUE ZERO.
+
+       01 EXCEPTION-TITLE.
+           05 FILLER               PIC X(52)       VALUE SPACE.
+           05 FILLER               PIC X(25)
+               VALUE "DOUBLE-BOOKING EXCEPTIONS".
+
+       01 EXCEPTION-HEADINGS.
+           05 FILLER               PIC X(8)        VALUE "CONDO".
+           05 FILLER               PIC X(22)       VALUE "GUEST".
+           05 FILLER               PIC X(14)       VALUE "CHECKIN-OUT".
+           05 FILLER               PIC X(22)       VALUE "GUEST".
+           05 FILLER               PIC X(14)       VALUE "CHECKIN-OUT".
+
+       01 EXCEPTION-LINE.
+           05 EXC-CONDO            PIC X(8).
+           05 EXC-GUEST1           PIC X(22).
+           05 EXC-CHECKIN1         PIC Z9.
+           05 FILLER               PIC X            VALUE '-'.
+           05 EXC-CHECKOUT1        PIC Z9.
+           05 FILLER               PIC X(9)         VALUE SPACE.
+           05 EXC-GUEST2           PIC X(22).
+           05 EXC-CHECKIN2         PIC Z9.
+           05 FILLER               PIC X            VALUE '-'.
+           05 EXC-CHECKOUT2        PIC Z9.
+
+       01 GT-EXCEPTION-LINE.
+           05 FILLER               PIC X(17)
+               VALUE 'TOTAL EXCEPTIONS:'.
+           05 GT-EXCEPTION         PIC Z,ZZ9.
+           05 FILLER               PIC X(97)       VALUE SPACE.
+
+       01 EXCEPTION-LINE-VARS.
+           05 C-PG-EXCEPTION       PIC 99          VALUE ZERO.
+           05 GT-EXCEPTIONS        PIC 9(4)        VALUE ZERO.
+
+       01 FIELD-EXCEPTION-LINE.
+           05 FE-CONDO             PIC X(8).
+           05 FE-GUEST              PIC X(22).
+           05 FE-DESCR              PIC X(60).
+
+       01 VALIDATION-AREA.
+           05 INPUT-VALID           PIC XXX       VALUE 'YES'.
+           05 EXC-VALIDATION-MSG    PIC X(60)     VALUE SPACE.
+
+      *SEASON-TO-DATE GUEST TOTALS, ACCUMULATED ACROSS ALL CONDOS A
+      *GIVEN GUEST STAYED IN DURING THIS RUN
+       01 GUEST-TABLE.
+           05 GST-ENTRY OCCURS 500 TIMES INDEXED BY GST-IDX.
+               10 GST-NAME          PIC X(20).
+               10 GST-TOTAL         PIC 9(7)V99     VALUE ZERO.
+
+       01 GUEST-CTR                 PIC 9(4)        VALUE ZERO.
+
+       01 GUEST-TITLE.
+           05 FILLER                PIC X(50)       VALUE SPACE.
+           05 FILLER                PIC X(30)
+               VALUE "SEASON-TO-DATE GUEST STATEMENT".
+
+       01 GUEST-HEADINGS.
+           05 FILLER                PIC X(24)       VALUE "GUEST NAME".
+           05 FILLER                PIC X(20)
+               VALUE "SEASON TOTAL DUE".
+
+       01 GUEST-LINE.
+           05 GST-NAME-OUT           PIC X(24).
+           05 GST-TOTAL-OUT          PIC $$$,$$$.99.
+
+       01 GT-GUEST-LINE.
+           05 FILLER                PIC X(17)
+               VALUE "GRAND TOTALS:".
+           05 GT-GUEST-TOTAL         PIC $$$,$$$,$$$.99.
+
+       01 GUEST-LINE-VARS.
+           05 C-PG-GUEST             PIC 99          VALUE ZERO.
+           05 GT-GUEST-TOTAL-ACC     PIC 9(9)V99     VALUE ZERO.
 
        PROCEDURE DIVISION.
        0000-MAIN.
@@ -191,18 +596,126 @@
            STOP RUN.
 
        1000-INIT.
+           PERFORM 1050-GET-FILE-PATHS.
+
            OPEN INPUT INPT.
            OPEN OUTPUT PRTOUT.
+           OPEN OUTPUT EXCOUT.
+           OPEN OUTPUT OWNEROUT.
+           OPEN OUTPUT TAXOUT.
+           OPEN EXTEND AUDITLOG.
+
+           PERFORM 9600-EXCEPTION-HEADER.
+           PERFORM 9900-OWNER-HEADER.
+           PERFORM 9950-TAX-HEADER.
+           PERFORM 1200-VALIDATE-BOOKINGS.
 
            MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
            MOVE I-YYYY TO YYYY.
            MOVE I-MM TO MM.
            MOVE I-DD TO DD.
 
+           MOVE "COBCJF04" TO AUD-PGM-ID.
+           MOVE I-YYYY TO AUD-YYYY.
+           MOVE I-MM TO AUD-MM.
+           MOVE I-DD TO AUD-DD.
+           MOVE I-TIME TO AUD-TIME.
+           MOVE "START" TO AUD-EVENT.
+           MOVE 0 TO AUD-REC-COUNT.
+           WRITE AUDIT-REC.
+
            PERFORM 1100-MONTH-INTERPERET.
            PERFORM 9100-READ.
            PERFORM 9200-HEADINGS.
 
+       1050-GET-FILE-PATHS.
+           DISPLAY 'OZARK_DAT' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT-VALUE.
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-INPT-PATH
+           END-IF.
+
+           DISPLAY 'VACATION_PRT' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT-VALUE.
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-PRTOUT-PATH
+           END-IF.
+
+           DISPLAY 'OZARKEXC_PRT' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT-VALUE.
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-EXCOUT-PATH
+           END-IF.
+
+           DISPLAY 'OWNERPAY_PRT' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT-VALUE.
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-OWNEROUT-PATH
+           END-IF.
+
+           DISPLAY 'LODGTAX_PRT' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-OVERRIDE FROM ENVIRONMENT-VALUE.
+           IF WS-ENV-OVERRIDE NOT = SPACES
+               MOVE WS-ENV-OVERRIDE TO WS-TAXOUT-PATH
+           END-IF.
+
+       1200-VALIDATE-BOOKINGS.
+           PERFORM UNTIL LOAD-MORE-RECS = "NO"
+               READ INPT
+                   AT END
+                       MOVE "NO" TO LOAD-MORE-RECS
+                   NOT AT END
+                       PERFORM 1950-VALIDATE-INPUT
+                       IF INPUT-VALID = "YES"
+                           PERFORM 1210-LOAD-BOOKING
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE INPT.
+           OPEN INPUT INPT.
+
+           PERFORM VARYING BK-IDX FROM 1 BY 1 UNTIL BK-IDX > BOOKING-CTR
+               SET BK-IDX2 TO BK-IDX
+               SET BK-IDX2 UP BY 1
+               PERFORM UNTIL BK-IDX2 > BOOKING-CTR
+                   IF BK-CONDO(BK-IDX) = BK-CONDO(BK-IDX2)
+                       AND BK-CHECKIN(BK-IDX) NOT > BK-CHECKOUT(BK-IDX2)
+                       AND BK-CHECKIN(BK-IDX2) NOT > BK-CHECKOUT(BK-IDX)
+                           PERFORM 2600-EXCEPTION-BOOKING
+                   END-IF
+                   SET BK-IDX2 UP BY 1
+               END-PERFORM
+           END-PERFORM.
+
+       1210-LOAD-BOOKING.
+           IF BOOKING-CTR < 500
+               ADD 1 TO BOOKING-CTR
+               SET BK-IDX TO BOOKING-CTR
+               MOVE I-CONDO TO BK-CONDO(BK-IDX)
+               MOVE I-GUEST TO BK-GUEST(BK-IDX)
+               MOVE I-CHECKIN-DAY TO BK-CHECKIN(BK-IDX)
+               COMPUTE BK-CHECKOUT(BK-IDX) =
+                   I-CHECKIN-DAY + I-NIGHTS - 1
+           ELSE
+               DISPLAY 'BOOKING-TABLE EXCEEDS 500 ROWS -- '
+               DISPLAY 'REMAINING INPUT ROWS NOT LOADED'
+           END-IF.
+
+       2600-EXCEPTION-BOOKING.
+           MOVE BK-CONDO(BK-IDX) TO EXC-CONDO.
+           MOVE BK-GUEST(BK-IDX) TO EXC-GUEST1.
+           MOVE BK-CHECKIN(BK-IDX) TO EXC-CHECKIN1.
+           MOVE BK-CHECKOUT(BK-IDX) TO EXC-CHECKOUT1.
+           MOVE BK-GUEST(BK-IDX2) TO EXC-GUEST2.
+           MOVE BK-CHECKIN(BK-IDX2) TO EXC-CHECKIN2.
+           MOVE BK-CHECKOUT(BK-IDX2) TO EXC-CHECKOUT2.
+
+           WRITE EXCLINE FROM EXCEPTION-LINE
+               AFTER ADVANCING 1 LINE
+                   AT EOP
+                       PERFORM 9600-EXCEPTION-HEADER.
+           ADD 1 TO GT-EXCEPTIONS.
+
        1100-MONTH-INTERPERET.
            EVALUATE I-MM
                WHEN 1
@@ -232,11 +745,56 @@
            END-EVALUATE.
 
        2000-BODY.
-           PERFORM 2100-INTERPERET.
-           PERFORM 2200-DAT-LINE.
+           PERFORM 1950-VALIDATE-INPUT.
+           IF INPUT-VALID = "NO"
+               PERFORM 2650-EXCEPTION-FIELD
+           ELSE
+               PERFORM 2100-INTERPERET
+               PERFORM 2200-DAT-LINE
+               PERFORM 2300-OWNER-ACCUM
+               PERFORM 2400-TAX-ACCUM
+               PERFORM 2500-GUEST-ACCUM
+           END-IF.
            PERFORM 9100-READ.
 
+       1950-VALIDATE-INPUT.
+           MOVE "YES" TO INPUT-VALID.
+           EVALUATE TRUE
+               WHEN I-CONDO NOT = 'HB' AND 'OB' AND 'PP' AND 'RB'
+                        AND 'SB' AND 'L' AND 'HT' AND 'CP'
+                   MOVE "CONDO CODE NOT RECOGNIZED"
+                       TO EXC-VALIDATION-MSG
+                   MOVE "NO" TO INPUT-VALID
+               WHEN I-BEDROOMS NOT NUMERIC
+                   MOVE "BEDROOMS NOT NUMERIC" TO EXC-VALIDATION-MSG
+                   MOVE "NO" TO INPUT-VALID
+               WHEN I-NIGHTS NOT NUMERIC
+                   MOVE "NIGHTS NOT NUMERIC" TO EXC-VALIDATION-MSG
+                   MOVE "NO" TO INPUT-VALID
+               WHEN I-DOCKSLIP NOT NUMERIC
+                   MOVE "DOCKSLIP NOT NUMERIC" TO EXC-VALIDATION-MSG
+                   MOVE "NO" TO INPUT-VALID
+               WHEN I-CHECKIN-DAY NOT NUMERIC
+                   MOVE "CHECKIN DAY NOT NUMERIC" TO EXC-VALIDATION-MSG
+                   MOVE "NO" TO INPUT-VALID
+               WHEN I-CHECKIN-DAY < 1 OR I-CHECKIN-DAY > 31
+                   MOVE "CHECKIN DAY OUT OF RANGE" TO EXC-VALIDATION-MSG
+                   MOVE "NO" TO INPUT-VALID
+           END-EVALUATE.
+
+       2650-EXCEPTION-FIELD.
+           MOVE I-CONDO TO FE-CONDO.
+           MOVE I-GUEST TO FE-GUEST.
+           MOVE EXC-VALIDATION-MSG TO FE-DESCR.
+
+           WRITE EXCLINE FROM FIELD-EXCEPTION-LINE
+               AFTER ADVANCING 2 LINES
+                   AT EOP
+                       PERFORM 9600-EXCEPTION-HEADER.
+           ADD 1 TO GT-EXCEPTIONS.
+
        2100-INTERPERET.
+           PERFORM 9700-RATE-LOOKUP.
            EVALUATE I-CONDO
                WHEN 'HB'
                    MOVE 'HORSESHOE BEND' TO DAT-CONDO
@@ -265,19 +823,21 @@
            END-EVALUATE.
 
        2110-HB.
-           MOVE 99.50 TO C-ROOM-CHARGE.
-           MOVE 100 TO C-DAT-CLN-FEE.
+           MOVE CR-RATE(CR-IDX) TO C-ROOM-CHARGE.
+           MOVE CR-CLN-FEE(CR-IDX) TO C-DAT-CLN-FEE.
            PERFORM 9300-COMMON-CALC.
 
            IF I-PETS = 'Y'
-             COMPUTE C-DEAL-PET ROUNDED = .1 * C-DAT-CONDO-FEE
+             COMPUTE C-DEAL-PET ROUNDED =
+                 CR-PET-PCT(CR-IDX) * C-DAT-CONDO-FEE
              ADD C-DEAL-PET TO C-GT-PET-FEE
            ELSE
                MOVE 0 TO C-DEAL-PET
            END-IF.
 
            IF I-HOTTUB = 'Y'
-               COMPUTE C-DEAL-HOTTUB ROUNDED = .05 * C-DAT-CONDO-FEE
+               COMPUTE C-DEAL-HOTTUB ROUNDED =
+                   CR-HOTTUB-PCT(CR-IDX) * C-DAT-CONDO-FEE
                ADD C-DEAL-HOTTUB TO C-GT-HOTTUB-FEE
            ELSE
                MOVE 0 TO C-DEAL-HOTTUB
@@ -289,20 +849,22 @@
            ADD C-DAT-DUE TO C-GT-DUE.
 
        2120-OB.
-           MOVE 188 TO C-ROOM-CHARGE.
-           MOVE 150 TO C-DAT-CLN-FEE.
+           MOVE CR-RATE(CR-IDX) TO C-ROOM-CHARGE.
+           MOVE CR-CLN-FEE(CR-IDX) TO C-DAT-CLN-FEE.
            PERFORM 9300-COMMON-CALC.
 
            IF I-PETS = 'Y'
-               COMPUTE C-DEAL-PET ROUNDED = .1 * C-DAT-CONDO-FEE
+               COMPUTE C-DEAL-PET ROUNDED =
+                   CR-PET-PCT(CR-IDX) * C-DAT-CONDO-FEE
                ADD C-DEAL-PET TO C-GT-PET-FEE
            ELSE
                MOVE 0 TO C-DEAL-PET
            END-IF.
 
-           IF I-NIGHTS >= 7
-               MOVE C-DAT-NIGHT-FEE TO C-DEAL-NIGHTS
-               ADD 1 TO C-GT-FREE-NIGHTS
+           IF I-NIGHTS >= CR-FREE-NIGHTS-THRESHOLD(CR-IDX)
+               COMPUTE C-DEAL-NIGHTS ROUNDED =
+                   CR-FREE-NIGHTS-PCT(CR-IDX) * C-DAT-NIGHT-FEE
+               ADD CR-FREE-NIGHTS-CTR(CR-IDX) TO C-GT-FREE-NIGHTS
            ELSE
                MOVE 0 TO C-DEAL-NIGHTS
            END-IF.
@@ -313,19 +875,19 @@
            ADD C-DAT-DUE TO C-GT-DUE.
 
        2130-PP.
-           MOVE 50 TO C-ROOM-CHARGE.
-           MOVE 75 TO C-DAT-CLN-FEE.
+           MOVE CR-RATE(CR-IDX) TO C-ROOM-CHARGE.
+           MOVE CR-CLN-FEE(CR-IDX) TO C-DAT-CLN-FEE.
            PERFORM 9300-COMMON-CALC.
            MOVE 0 TO C-DAT-DEAL.
            COMPUTE C-DAT-DUE = C-DAT-SUB + C-DAT-DEAL.
            ADD C-DAT-DUE TO C-GT-DUE.
 
        2140-RB.
-           MOVE 62.1 TO C-ROOM-CHARGE.
-           MOVE 75 TO C-DAT-CLN-FEE.
+           MOVE CR-RATE(CR-IDX) TO C-ROOM-CHARGE.
+           MOVE CR-CLN-FEE(CR-IDX) TO C-DAT-CLN-FEE.
            PERFORM 9300-COMMON-CALC.
 
-           IF I-NIGHTS > 5
+           IF I-NIGHTS >= CR-FREE-CLN-THRESHOLD(CR-IDX)
                MOVE C-DAT-CLN-FEE TO C-DEAL-CLN
                ADD 1 TO C-GT-FREE-CLN
            ELSE
@@ -338,12 +900,12 @@
            ADD C-DAT-DUE TO C-GT-DUE.
 
        2150-SB.
-           MOVE 100 TO C-ROOM-CHARGE.
-           MOVE 150 TO C-DAT-CLN-FEE.
+           MOVE CR-RATE(CR-IDX) TO C-ROOM-CHARGE.
+           MOVE CR-CLN-FEE(CR-IDX) TO C-DAT-CLN-FEE.
            PERFORM 9300-COMMON-CALC.
 
            IF I-PETS = 'Y'
-               COMPUTE C-DEAL-PET = .1 * C-DAT-CONDO-FEE
+               COMPUTE C-DEAL-PET = CR-PET-PCT(CR-IDX) * C-DAT-CONDO-FEE
                MOVE C-DEAL-PET TO C-DAT-DEAL
                ADD C-DEAL-PET TO C-GT-DEAL
                ADD C-DEAL-PET TO C-GT-PET-FEE
@@ -355,12 +917,13 @@
            ADD C-DAT-DUE TO C-GT-DUE.
 
        2160-L.
-           MOVE 76.35 TO C-ROOM-CHARGE.
-       	   MOVE 0 TO C-DAT-CLN-FEE.
+           MOVE CR-RATE(CR-IDX) TO C-ROOM-CHARGE.
+       	   MOVE CR-CLN-FEE(CR-IDX) TO C-DAT-CLN-FEE.
            PERFORM 9300-COMMON-CALC.
 
            IF I-HOTTUB = 'Y'
-               COMPUTE C-DEAL-HOTTUB ROUNDED = .075 * C-DAT-CONDO-FEE
+               COMPUTE C-DEAL-HOTTUB ROUNDED =
+                   CR-HOTTUB-PCT(CR-IDX) * C-DAT-CONDO-FEE
                MOVE C-DEAL-HOTTUB TO C-DAT-DEAL
                ADD C-DEAL-HOTTUB TO C-GT-HOTTUB-FEE
            ELSE
@@ -372,13 +935,14 @@
            ADD C-DAT-DUE TO C-GT-DUE.
 
        2170-HT.
-           MOVE 50 TO C-ROOM-CHARGE.
-           MOVE 100 TO C-DAT-CLN-FEE.
+           MOVE CR-RATE(CR-IDX) TO C-ROOM-CHARGE.
+           MOVE CR-CLN-FEE(CR-IDX) TO C-DAT-CLN-FEE.
            PERFORM 9300-COMMON-CALC.
 
-           IF I-NIGHTS >= 3
-               COMPUTE C-DEAL-NIGHTS ROUNDED = .5 * C-DAT-NIGHT-FEE
-               ADD 0.5 TO C-GT-FREE-NIGHTS
+           IF I-NIGHTS >= CR-FREE-NIGHTS-THRESHOLD(CR-IDX)
+               COMPUTE C-DEAL-NIGHTS ROUNDED =
+                   CR-FREE-NIGHTS-PCT(CR-IDX) * C-DAT-NIGHT-FEE
+               ADD CR-FREE-NIGHTS-CTR(CR-IDX) TO C-GT-FREE-NIGHTS
                COMPUTE C-DAT-DEAL = 0 - C-DEAL-NIGHTS
            ELSE
                MOVE 0 TO C-DAT-DEAL
@@ -389,13 +953,14 @@
            ADD C-DAT-DUE TO C-GT-DUE.
 
        2180-CP.
-           MOVE 125 TO C-ROOM-CHARGE.
-           MOVE 0 TO C-DAT-CLN-FEE.
+           MOVE CR-RATE(CR-IDX) TO C-ROOM-CHARGE.
+           MOVE CR-CLN-FEE(CR-IDX) TO C-DAT-CLN-FEE.
            PERFORM 9300-COMMON-CALC.
 
-           IF I-NIGHTS >= 5
-               COMPUTE C-DEAL-NIGHTS = C-DAT-NIGHT-FEE
-               ADD 1 TO C-GT-FREE-NIGHTS
+           IF I-NIGHTS >= CR-FREE-NIGHTS-THRESHOLD(CR-IDX)
+               COMPUTE C-DEAL-NIGHTS =
+                   CR-FREE-NIGHTS-PCT(CR-IDX) * C-DAT-NIGHT-FEE
+               ADD CR-FREE-NIGHTS-CTR(CR-IDX) TO C-GT-FREE-NIGHTS
                COMPUTE C-DAT-DEAL = 0 - C-DEAL-NIGHTS
            ELSE
                MOVE 0 TO C-DAT-DEAL
@@ -427,6 +992,43 @@
                AT EOP
                    PERFORM 9200-HEADINGS.
 
+       2300-OWNER-ACCUM.
+           ADD C-DAT-DUE TO OWN-GROSS(CR-IDX).
+           COMPUTE OWN-FEE(CR-IDX) ROUNDED =
+               OWN-FEE(CR-IDX) +
+               (C-DAT-DUE * CR-MGMT-FEE-PCT(CR-IDX)).
+           COMPUTE OWN-NET(CR-IDX) =
+               OWN-GROSS(CR-IDX) - OWN-FEE(CR-IDX).
+
+       2400-TAX-ACCUM.
+           ADD C-DAT-DUE TO TAX-TAXABLE(CR-IDX).
+           COMPUTE TAX-COLLECTED(CR-IDX) ROUNDED =
+               TAX-COLLECTED(CR-IDX) +
+               (C-DAT-DUE * CR-TAX-PCT(CR-IDX)).
+
+       2500-GUEST-ACCUM.
+           MOVE "NO" TO GUEST-MATCH.
+           SET GST-IDX TO 1.
+           SEARCH GST-ENTRY VARYING GST-IDX
+               AT END
+                   NEXT SENTENCE
+               WHEN GST-NAME(GST-IDX) = I-GUEST
+                   MOVE "YES" TO GUEST-MATCH.
+
+           IF GUEST-MATCH = "YES"
+               ADD C-DAT-DUE TO GST-TOTAL(GST-IDX)
+           ELSE
+               IF GUEST-CTR < 500
+                   ADD 1 TO GUEST-CTR
+                   SET GST-IDX TO GUEST-CTR
+                   MOVE I-GUEST TO GST-NAME(GST-IDX)
+                   MOVE C-DAT-DUE TO GST-TOTAL(GST-IDX)
+               ELSE
+                   DISPLAY 'GUEST-TABLE EXCEEDS 500 ROWS -- '
+                   DISPLAY 'GUEST OMITTED FROM TOTALS: ' I-GUEST
+               END-IF
+           END-IF.
+
        3000-CLOSING.
            MOVE C-GT-SUB TO GT-SUB.
            MOVE C-GT-DEAL TO GT-DEAL.
@@ -446,6 +1048,103 @@
            WRITE PRTLINE FROM GT-LINE3
              AFTER ADVANCING 1 LINE.
 
+           MOVE GT-EXCEPTIONS TO GT-EXCEPTION.
+           WRITE EXCLINE FROM GT-EXCEPTION-LINE
+             AFTER ADVANCING 3 LINES.
+
+           MOVE GT-EXCEPTIONS TO TR-REC-COUNT.
+           MOVE C-GT-DUE TO TR-HASH-TOTAL.
+           WRITE EXCLINE FROM TRAILER-LINE
+             AFTER ADVANCING 3 LINES.
+           CLOSE EXCOUT.
+
+           PERFORM 3100-OWNER-REPORT
+               VARYING CR-IDX FROM 1 BY 1 UNTIL CR-IDX > 8.
+
+           MOVE GT-OWNER-GROSS TO GT-OWN-GROSS.
+           MOVE GT-OWNER-FEE TO GT-OWN-FEE.
+           MOVE GT-OWNER-NET TO GT-OWN-NET.
+           WRITE OWNERLINE FROM GT-OWNER-LINE
+             AFTER ADVANCING 2 LINES.
+
+           MOVE 8 TO TR-REC-COUNT.
+           MOVE GT-OWNER-GROSS TO TR-HASH-TOTAL.
+           WRITE OWNERLINE FROM TRAILER-LINE
+             AFTER ADVANCING 2 LINES.
+           CLOSE OWNEROUT.
+
+           PERFORM 3200-TAX-REPORT
+               VARYING CR-IDX FROM 1 BY 1 UNTIL CR-IDX > 8.
+
+           MOVE GT-TAX-TAXABLE-ACC TO GT-TAX-TAXABLE.
+           MOVE GT-TAX-COLLECTED-ACC TO GT-TAX-COLLECTED.
+           WRITE TAXLINE FROM GT-TAX-LINE
+             AFTER ADVANCING 2 LINES.
+
+           MOVE 8 TO TR-REC-COUNT.
+           MOVE GT-TAX-COLLECTED-ACC TO TR-HASH-TOTAL.
+           WRITE TAXLINE FROM TRAILER-LINE
+             AFTER ADVANCING 2 LINES.
+           CLOSE TAXOUT.
+
+           PERFORM 9975-GUEST-HEADER.
+           PERFORM 3300-GUEST-REPORT
+               VARYING GST-IDX FROM 1 BY 1 UNTIL GST-IDX > GUEST-CTR.
+
+           MOVE GT-GUEST-TOTAL-ACC TO GT-GUEST-TOTAL.
+           WRITE PRTLINE FROM GT-GUEST-LINE
+             AFTER ADVANCING 2 LINES.
+
+           MOVE C-GT-RENTALS TO TR-REC-COUNT.
+           MOVE C-GT-DUE TO TR-HASH-TOTAL.
+           WRITE PRTLINE FROM TRAILER-LINE
+             AFTER ADVANCING 3 LINES.
+
+           MOVE "END  " TO AUD-EVENT.
+           MOVE C-GT-RENTALS TO AUD-REC-COUNT.
+           WRITE AUDIT-REC.
+           CLOSE AUDITLOG.
+
+       3100-OWNER-REPORT.
+           MOVE OWN-CONDO-NAME(CR-IDX) TO OWN-CONDO.
+           MOVE OWN-GROSS(CR-IDX) TO OWN-GROSS-OUT.
+           MOVE OWN-FEE(CR-IDX) TO OWN-FEE-OUT.
+           MOVE OWN-NET(CR-IDX) TO OWN-NET-OUT.
+
+           WRITE OWNERLINE FROM OWNER-LINE
+               AFTER ADVANCING 1 LINE
+                   AT EOP
+                       PERFORM 9900-OWNER-HEADER.
+
+           ADD OWN-GROSS(CR-IDX) TO GT-OWNER-GROSS.
+           ADD OWN-FEE(CR-IDX) TO GT-OWNER-FEE.
+           ADD OWN-NET(CR-IDX) TO GT-OWNER-NET.
+
+       3200-TAX-REPORT.
+           MOVE OWN-CONDO-NAME(CR-IDX) TO TAX-CONDO.
+           MOVE TAX-TAXABLE(CR-IDX) TO TAX-TAXABLE-OUT.
+           COMPUTE TAX-PCT-OUT = CR-TAX-PCT(CR-IDX) * 100.
+           MOVE TAX-COLLECTED(CR-IDX) TO TAX-COLLECTED-OUT.
+
+           WRITE TAXLINE FROM TAX-LINE
+               AFTER ADVANCING 1 LINE
+                   AT EOP
+                       PERFORM 9950-TAX-HEADER.
+
+           ADD TAX-TAXABLE(CR-IDX) TO GT-TAX-TAXABLE-ACC.
+           ADD TAX-COLLECTED(CR-IDX) TO GT-TAX-COLLECTED-ACC.
+
+       3300-GUEST-REPORT.
+           MOVE GST-NAME(GST-IDX) TO GST-NAME-OUT.
+           MOVE GST-TOTAL(GST-IDX) TO GST-TOTAL-OUT.
+
+           WRITE PRTLINE FROM GUEST-LINE
+               AFTER ADVANCING 1 LINE
+                   AT EOP
+                       PERFORM 9975-GUEST-HEADER.
+
+           ADD GST-TOTAL(GST-IDX) TO GT-GUEST-TOTAL-ACC.
+
        9100-READ.
            READ INPT
                AT END
@@ -468,11 +1167,74 @@
              AFTER ADVANCING 1 LINE.
 
        9300-COMMON-CALC.
-           COMPUTE C-DAT-NIGHT-FEE = C-ROOM-CHARGE * I-BEDROOMS.
+           PERFORM 9800-SEASON-LOOKUP.
+           COMPUTE C-DAT-NIGHT-FEE ROUNDED =
+               C-ROOM-CHARGE * I-BEDROOMS * C-SEASON-MULT.
            COMPUTE C-DAT-CONDO-FEE = C-DAT-NIGHT-FEE * I-NIGHTS.
            COMPUTE C-DAT-DOCK-FEE = I-DOCKSLIP * I-NIGHTS.
            COMPUTE C-DAT-SUB = C-DAT-CONDO-FEE + C-DAT-CLN-FEE +
                C-DAT-DOCK-FEE.
            ADD C-DAT-SUB TO C-GT-SUB.
            ADD 1 TO C-GT-RENTALS.
-       END PROGRAM COBCJF04.
\ No newline at end of file
+
+       9600-EXCEPTION-HEADER.
+           ADD 1 TO C-PG-EXCEPTION.
+
+           WRITE EXCLINE FROM EXCEPTION-TITLE
+               AFTER ADVANCING PAGE.
+           WRITE EXCLINE FROM EXCEPTION-HEADINGS
+               AFTER ADVANCING 2 LINES.
+
+       9700-RATE-LOOKUP.
+           MOVE "NO" TO RATE-MATCH.
+           PERFORM VARYING CR-IDX FROM 1 BY 1
+               UNTIL CR-IDX > 8 OR RATE-MATCH = "YES"
+                   IF I-CONDO = CR-CODE(CR-IDX)
+                       MOVE "YES" TO RATE-MATCH
+                   END-IF
+           END-PERFORM.
+           IF RATE-MATCH = "YES"
+               SET CR-IDX DOWN BY 1
+           END-IF.
+
+       9800-SEASON-LOOKUP.
+           MOVE SEASON-MULT(I-MM) TO C-SEASON-MULT.
+
+           MOVE "NO" TO HOL-MATCH.
+           PERFORM VARYING HOL-IDX FROM 1 BY 1
+               UNTIL HOL-IDX > 5 OR HOL-MATCH = "YES"
+                   IF I-MM = HOL-MONTH(HOL-IDX)
+                       AND I-CHECKIN-DAY >= HOL-DAY-LOW(HOL-IDX)
+                       AND I-CHECKIN-DAY <= HOL-DAY-HIGH(HOL-IDX)
+                           MOVE "YES" TO HOL-MATCH
+                   END-IF
+           END-PERFORM.
+           IF HOL-MATCH = "YES"
+               SET HOL-IDX DOWN BY 1
+               MOVE HOL-MULT(HOL-IDX) TO C-SEASON-MULT
+           END-IF.
+
+       9900-OWNER-HEADER.
+           ADD 1 TO C-PG-OWNER.
+
+           WRITE OWNERLINE FROM OWNER-TITLE
+               AFTER ADVANCING PAGE.
+           WRITE OWNERLINE FROM OWNER-HEADINGS
+               AFTER ADVANCING 2 LINES.
+
+       9950-TAX-HEADER.
+           ADD 1 TO C-PG-TAX.
+
+           WRITE TAXLINE FROM TAX-TITLE
+               AFTER ADVANCING PAGE.
+           WRITE TAXLINE FROM TAX-HEADINGS
+               AFTER ADVANCING 2 LINES.
+
+       9975-GUEST-HEADER.
+           ADD 1 TO C-PG-GUEST.
+
+           WRITE PRTLINE FROM GUEST-TITLE
+               AFTER ADVANCING PAGE.
+           WRITE PRTLINE FROM GUEST-HEADINGS
+               AFTER ADVANCING 2 LINES.
+       END PROGRAM COBCJF04.

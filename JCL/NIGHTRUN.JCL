@@ -0,0 +1,45 @@
+//NIGHTRUN JOB (JUSTFITS),'NIGHTLY BATCH SUITE',
+//             CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID
+//*
+//*        JUST FITS / WAKEBOARD SALES - SHARED NIGHTLY JOB STREAM
+//*        RUNS EVERY BATCH PROGRAM IN THE SUITE, IN SEQUENCE, SO
+//*        A NEW PROGRAM ADDED TO THE SUITE IS ONE MORE STEP HERE
+//*        RATHER THAN A SEPARATE JOB TO SCHEDULE AND MONITOR.
+//*
+//*        A STEP THAT ENDS WITH A CONDITION CODE OVER 4 STOPS THE
+//*        REST OF THE STREAM FROM RUNNING (COND=(4,GT) ON EACH
+//*        STEP AFTER THE FIRST -- THE STEP IS BYPASSED WHEN THE
+//*        PRIOR STEP'S RETURN CODE IS GREATER THAN 4).
+//*
+//*        CAMPGROUND / BOAT SALES PROGRAMS (COBOL 1)
+//STEP010  EXEC PGM=COBCJF00
+//STEPLIB  DD DSN=JUSTFITS.COBOL1.LOADLIB,DISP=SHR
+//STEP020  EXEC PGM=COBCJF01,COND=(4,GT)
+//STEPLIB  DD DSN=JUSTFITS.COBOL1.LOADLIB,DISP=SHR
+//STEP030  EXEC PGM=COBCJF02,COND=(4,GT)
+//STEPLIB  DD DSN=JUSTFITS.COBOL1.LOADLIB,DISP=SHR
+//STEP040  EXEC PGM=COBCJF03,COND=(4,GT)
+//STEPLIB  DD DSN=JUSTFITS.COBOL1.LOADLIB,DISP=SHR
+//STEP050  EXEC PGM=COBCJF04,COND=(4,GT)
+//STEPLIB  DD DSN=JUSTFITS.COBOL1.LOADLIB,DISP=SHR
+//STEP060  EXEC PGM=COBCJF05,COND=(4,GT)
+//STEPLIB  DD DSN=JUSTFITS.COBOL1.LOADLIB,DISP=SHR
+//STEP070  EXEC PGM=COBCJF06,COND=(4,GT)
+//STEPLIB  DD DSN=JUSTFITS.COBOL1.LOADLIB,DISP=SHR
+//STEP080  EXEC PGM=COBCJF07,COND=(4,GT)
+//STEPLIB  DD DSN=JUSTFITS.COBOL1.LOADLIB,DISP=SHR
+//*
+//*        CAMPGROUND PROGRAM (COBOL 2)
+//STEP090  EXEC PGM=COBCJF01,COND=(4,GT)
+//STEPLIB  DD DSN=JUSTFITS.COBOL2.LOADLIB,DISP=SHR
+//*
+//*        WAKEBOARD SALES PROGRAM (COBOL 2)
+//STEP100  EXEC PGM=CBLCJF,COND=(4,GT)
+//STEPLIB  DD DSN=JUSTFITS.COBOL2.LOADLIB,DISP=SHR
+//*
+//*        FURNITURE STORE WEEKLY SALES PROGRAM (COBOL 2)
+//*        CBLLOAD IS CALLED INTERNALLY BY CBLCJF03 AND IS NOT
+//*        A SEPARATE STEP
+//STEP110  EXEC PGM=CBLCJF03,COND=(4,GT)
+//STEPLIB  DD DSN=JUSTFITS.COBOL2.LOADLIB,DISP=SHR
+//
